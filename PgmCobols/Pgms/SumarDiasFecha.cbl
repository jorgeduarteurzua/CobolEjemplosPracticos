@@ -40,6 +40,7 @@
 
        01 PARAMETRO-SALIDA-VALFEC.
            05 VALFEC-FECHA-VALIDA   PIC X.
+           05 VALFEC-DIA-SEMANA     PIC 9.
       *       S : FECHA ES VALIDATE
       *       N : FECHA ES INVALIDA
 
