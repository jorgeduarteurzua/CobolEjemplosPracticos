@@ -0,0 +1,272 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 09-08-2026
+      * Purpose: Estudio
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MantenedorFeriados.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT calendario
+               ASSIGN TO
+           "C:\PgmCobols\Data\calendario.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS calendario-fecha
+               FILE STATUS IS FS-CALENDARIO.
+
+           SELECT calendario-D
+               ASSIGN TO
+           "C:\PgmCobols\Data\calendario.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS calendario-numdia-d
+               FILE STATUS IS FS-CALENDARIO-D.
+
+           SELECT datos-feriados
+               ASSIGN TO
+           "C:\PgmCobols\Data\feriados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS feriado-fecha
+               FILE STATUS IS FS-FERIADOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  calendario.
+           copy "C:\PgmCobols\FD\FDCalendario.cpy".
+
+       FD  calendario-D.
+       01  r-calendario-d.
+           05  calendario-fecha-d   PIC 9(08).
+           05  r-calendario-fecha-d redefines calendario-fecha-d.
+               10 fecha-ano-d       PIC 9(04).
+               10 fecha-mes-d       PIC 9(02).
+               10 fecha-dia-d       PIC 9(02).
+           05  calendario-dia-sem-d PIC 9.
+      *        1 = Domingo
+      *        2 = Lunes
+      *        3 = Martes
+      *        4 = Miercoles
+      *        5 = Jueves
+      *        6 = Viernes
+      *        7 = Sabado
+           05  calendario-feriado-d PIC X.
+      *        N = No
+      *        S = Si
+           05  calendario-numdia-d  PIC 9(06).
+
+       FD  datos-feriados.
+           copy "C:\PgmCobols\FD\FDFeriado.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  FS-CALENDARIO       PIC XX.
+       01  FS-CALENDARIO-D     PIC XX.
+       01  FS-FERIADOS         PIC XX.
+       01  SALIR               PIC X.
+       01  usuario-clave       PIC X(10).
+       01  MSG-ERROR           PIC X(70).
+       01  MSG-SEVERIDAD       PIC X VALUE "E".
+
+       01 PARAMETROS-VALIDA-FECHA.
+           05 PAR-INP-FECHA.
+               10 FECHA-X     PIC X(08).
+               10 FORMATO-X   PIC X VALUE "1".
+           05 PAR-OUT-FECHA.
+               10 FECHA-VALIDA PIC X.
+               10 DIA-SEMANA   PIC 9.
+
+       01 VARIABLES-DE-TRABAJO.
+      *       LA FECHA SE PIDE EN PANTALLA COMO DD/MM/AAAA Y SE
+      *       REARMA A AAAAMMDD (FECHA-AMD) CON MOVE CORR, MISMA
+      *       TECNICA QUE YA USAN MostrarCalendario/FechasCalendario.
+           05 FECHA-POS        PIC 9(08).
+           05 R-FECHA-POS REDEFINES FECHA-POS.
+              10 F-POS-DIA     PIC 9(02).
+              10 F-POS-MES     PIC 9(02).
+              10 F-POS-ANO     PIC 9(04).
+           05 FECHA-AMD.
+              10 F-POS-ANO     PIC 9(04).
+              10 F-POS-MES     PIC 9(02).
+              10 F-POS-DIA     PIC 9(02).
+
+           05 WS-ESTADO-TEXTO       PIC X(15).
+           05 WS-DESCRIPCION-ACTUAL PIC X(40).
+           05 WS-DESCRIPCION-NUEVA  PIC X(40).
+           05 WS-CONFIRMA           PIC X.
+           05 WS-NUEVO-FLAG-CALENDARIO PIC X.
+
+       LINKAGE SECTION.
+       01 PAR-ENTRADA-LOGIN.
+      *       MENU ya hizo el "Login" interactivo antes de despachar
+      *       aqui; se recibe el resultado en vez de autenticar de
+      *       nuevo.
+           05  LK-LOGIN-OK         PIC X.
+           05  LK-OPERADOR-ID      PIC X(10).
+           05  LK-OPERADOR-NOMBRE  PIC X(30).
+           05  LK-OPERADOR-PERFIL  PIC X.
+
+       SCREEN SECTION.
+       01  PANTALLA-ENTRADA.
+         03  BLANK SCREEN.
+         03  LINE 1 COL 25  VALUE "Mantencion de Feriados".
+         03  LINE 3 COL 5   VALUE "Fecha (DD/MM/AAAA) : ".
+         03  LINE 3 COL 27 PIC 9(02) USING F-POS-DIA OF R-FECHA-POS.
+         03  LINE 3 COL 29  VALUE "/".
+         03  LINE 3 COL 30 PIC 9(02) USING F-POS-MES OF R-FECHA-POS.
+         03  LINE 3 COL 32  VALUE "/".
+         03  LINE 3 COL 33 PIC 9(04) USING F-POS-ANO OF R-FECHA-POS.
+         03  LINE 23 COL 30 VALUE "SALIR (S/N) : ".
+         03  LINE 23 COL 44 PIC X USING SALIR.
+
+       01  PANTALLA-ESTADO.
+         03  LINE 5 COL 5  VALUE "ESTADO ACTUAL         : ".
+         03  LINE 5 COL 30 PIC X(15) FROM WS-ESTADO-TEXTO.
+         03  LINE 6 COL 5  VALUE "DESCRIPCION           : ".
+         03  LINE 6 COL 30 PIC X(40) FROM WS-DESCRIPCION-ACTUAL.
+         03  LINE 8 COL 5  VALUE "CAMBIAR ESTADO (S/N)  : ".
+         03  LINE 8 COL 30 PIC X USING WS-CONFIRMA.
+
+       01  PANTALLA-DESCRIPCION.
+         03  LINE 10 COL 5 VALUE "DESCRIPCION DEL FERIADO : ".
+         03  LINE 10 COL 32 PIC X(40) USING WS-DESCRIPCION-NUEVA.
+
+       PROCEDURE DIVISION USING PAR-ENTRADA-LOGIN.
+       MAIN-PROCEDURE.
+           IF LK-OPERADOR-PERFIL = "L" THEN
+              MOVE "PERFIL SIN ACCESO A MANTENCION DE FERIADOS"
+                                      TO MSG-ERROR
+              CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+              GOBACK
+           END-IF
+           MOVE LK-OPERADOR-ID   TO usuario-clave
+
+           OPEN I-O calendario
+           OPEN I-O calendario-D
+           OPEN I-O datos-feriados
+           IF FS-FERIADOS NOT = "00" THEN
+              OPEN OUTPUT datos-feriados
+              CLOSE datos-feriados
+              OPEN I-O datos-feriados
+           END-IF
+
+           MOVE "N"    TO SALIR
+           PERFORM UNTIL SALIR = "S" OR "s"
+               MOVE ZEROES TO FECHA-POS
+               DISPLAY PANTALLA-ENTRADA
+               ACCEPT  PANTALLA-ENTRADA
+               IF SALIR NOT = "S" AND NOT = "s" THEN
+                  PERFORM PROCESAR-FECHA
+               END-IF
+           END-PERFORM
+
+           CLOSE calendario calendario-D datos-feriados
+           GOBACK.
+
+       PROCESAR-FECHA.
+           MOVE SPACES            TO MSG-ERROR
+           MOVE CORR R-FECHA-POS  TO FECHA-AMD
+           MOVE FECHA-AMD         TO FECHA-X
+           MOVE " "               TO FECHA-VALIDA
+           CALL "ValidarFecha" USING PAR-INP-FECHA PAR-OUT-FECHA
+
+           IF FECHA-VALIDA NOT = "S" THEN
+              MOVE "FECHA INGRESADA INCORRECTA" TO MSG-ERROR
+              CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+           ELSE
+              PERFORM CONSULTAR-ESTADO-FERIADO
+              PERFORM MOSTRAR-Y-CONFIRMAR-CAMBIO
+           END-IF
+           .
+
+       CONSULTAR-ESTADO-FERIADO.
+           MOVE FECHA-AMD          TO feriado-fecha
+           MOVE SPACES             TO WS-DESCRIPCION-ACTUAL
+           MOVE "NO ES FERIADO"    TO WS-ESTADO-TEXTO
+           READ datos-feriados
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "ES FERIADO"        TO WS-ESTADO-TEXTO
+                   MOVE feriado-descripcion TO WS-DESCRIPCION-ACTUAL
+           END-READ
+           .
+
+       MOSTRAR-Y-CONFIRMAR-CAMBIO.
+           MOVE " "  TO WS-CONFIRMA
+           PERFORM UNTIL WS-CONFIRMA = "S" OR "N" OR "s" OR "n"
+              DISPLAY PANTALLA-ESTADO
+              ACCEPT  PANTALLA-ESTADO
+           END-PERFORM
+
+           IF WS-CONFIRMA = "S" OR "s" THEN
+              IF WS-ESTADO-TEXTO = "ES FERIADO" THEN
+                 PERFORM DESMARCAR-FERIADO
+              ELSE
+                 PERFORM MARCAR-FERIADO
+              END-IF
+           END-IF
+           .
+
+       MARCAR-FERIADO.
+           MOVE SPACES  TO WS-DESCRIPCION-NUEVA
+           DISPLAY PANTALLA-DESCRIPCION
+           ACCEPT  PANTALLA-DESCRIPCION
+
+           MOVE FECHA-AMD            TO feriado-fecha
+           MOVE WS-DESCRIPCION-NUEVA TO feriado-descripcion
+           WRITE feriado-registro
+               INVALID KEY
+                   REWRITE feriado-registro
+           END-WRITE
+
+           MOVE "S"   TO WS-NUEVO-FLAG-CALENDARIO
+           PERFORM ACTUALIZAR-FLAG-CALENDARIO
+           .
+
+       DESMARCAR-FERIADO.
+           MOVE FECHA-AMD  TO feriado-fecha
+           DELETE datos-feriados
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+
+           MOVE "N"   TO WS-NUEVO-FLAG-CALENDARIO
+           PERFORM ACTUALIZAR-FLAG-CALENDARIO
+           .
+
+      *    calendario.dat Y calendario.idx YA VIENEN GENERADOS POR
+      *    GenCalendario, ASI QUE EL CAMBIO SE REFLEJA DE INMEDIATO EN
+      *    AMBOS SIN ESPERAR UNA CORRIDA NUEVA (ProximoDiaHabil y
+      *    SumarDiasFecha2 leen calendario-feriado-d de calendario.idx,
+      *    no calendario.dat). LOS DOMINGOS SIGUEN FERIADO SIN IMPORTAR
+      *    feriados.dat, IGUAL QUE GenCalendario YA LO HACE AL GENERAR
+      *    EL CALENDARIO.
+       ACTUALIZAR-FLAG-CALENDARIO.
+           MOVE FECHA-AMD    TO calendario-fecha
+           READ calendario
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF calendario-dia-sem = 1 THEN
+                      MOVE "S" TO calendario-feriado
+                   ELSE
+                      MOVE WS-NUEVO-FLAG-CALENDARIO
+                                   TO calendario-feriado
+                   END-IF
+                   REWRITE r-calendario
+                   MOVE calendario-numdia TO calendario-numdia-d
+                   READ calendario-D
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE calendario-feriado TO calendario-feriado-d
+                           REWRITE r-calendario-d
+                   END-READ
+           END-READ
+           .
+
+       END PROGRAM MantenedorFeriados.
