@@ -10,9 +10,24 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *       Solo se abre para consulta: cargar el registro existente
+      *       antes de mostrar PANTALLA-ENTRADA en modo edicion. La
+      *       grabacion la sigue haciendo GrabarCliente, que abre el
+      *       archivo I-O y toma su propio LOCK.
+           SELECT datos-usuarios
+               ASSIGN TO
+           "C:\PgmCobols\Data\clientes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS usuario-rut
+               ALTERNATE RECORD KEY IS usuario-nombre-key
+                   WITH DUPLICATES
+               FILE STATUS IS FS-USUARIOS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  datos-usuarios.
+           copy "C:\PgmCobols\FD\FDCliente.cpy".
 
 
        WORKING-STORAGE SECTION.
@@ -31,6 +46,26 @@
            05 WS-ANTES-DE-ARROBA   PIC X(100).
            05 WS-DESPUES-DE-ARROBA PIC X(100).
            05 WS-GRABAR        PIC X.
+           05 WS-ES-NUEVO       PIC X VALUE "S".
+      *        S = El RUT pedido en PANTALLA-PEDIR-RUT no existe en
+      *        datos-usuarios (o el operador ingreso 0): se esta dando
+      *        de alta un cliente nuevo y corresponde estampar
+      *        WS-FECCRE con la fecha de hoy en PEDIR-GRABAR.
+      *        N = Se cargo un registro existente para editarlo; se
+      *        conserva su WS-FECCRE original.
+           05 WS-FECHA-NAC-OK  PIC X VALUE "S".
+      *        S = FECHA NACIMIENTO YA VALIDADA COMO FORMATO CORRECTO,
+      *        VALIDA-EDAD-MINIMA SOLO CALCULA LA EDAD SI ESTA EN "S".
+
+      *    ACUMULA TODOS LOS ERRORES DE UNA PASADA DE VALIDAR-DATOS
+      *    PARA MOSTRARLOS TODOS AL OPERADOR, EN VEZ DE DETENERSE EN
+      *    EL PRIMERO Y OBLIGARLO A CORREGIR Y REENVIAR UNO A LA VEZ.
+       01 WS-ERRORES-TABLA.
+           05 WS-ERROR-ITEM OCCURS 10 TIMES PIC X(70).
+       01 WS-CANT-ERRORES  PIC 9(02) VALUE 0.
+       01 WS-IDX-ERROR     PIC 9(02).
+
+       01 VARIABLE-DE-TRABAJO-2.
            05 WS-SALIR         PIC X.
 
        01 PAR-OUT-GRABAR.
@@ -56,8 +91,12 @@
                 05 TELEFONO2  PIC X(15).
                 05 EMAIL      PIC X(100).
                 05 FECCRE     PIC 9(08).
+           05 TIPO-CLIENTE   PIC X.
+           05 RAZON-SOCIAL   PIC X(60).
+           05 GIRO           PIC X(60).
            05 SALIR      PIC X.
            05 MSG-ERROR  PIC X(70).
+           05 MSG-SEVERIDAD PIC X VALUE "E".
 
        01 PARAMETROS-VALIDA-FECHA.
            05 PAR-INP-FECHA.
@@ -65,11 +104,34 @@
                10 FORMATO-X   PIC X VALUE "2".
            05 PAR-OUT-FECHA.
                10 FECHA-VALIDA PIC X.
+               10 DIA-SEMANA   PIC 9.
 
        01 PARAMETROS-LARGO-STRING.
            05 STRING-CALCULAR   PIC X(500).
            05 STRING-LARGO      PIC 9(03).
 
+       01 PAR-ENTRADA-CIUDAD.
+           05 LK-CIUDAD-NOMBRE    PIC X(50).
+       01 PAR-SALIDA-CIUDAD.
+           05 LK-CIUDAD-CODRET    PIC 9.
+           05 LK-CIUDAD-SUGERIDA  PIC X(50).
+
+       01 WS-EDAD-MINIMA        PIC 9(02) VALUE 18.
+
+       01 PAR-SALIDA-PARAMETROS.
+           05 WS-LARGO-MIN-DIRECCION  PIC 9(03) VALUE 5.
+           05 WS-LARGO-MIN-CIUDAD     PIC 9(03) VALUE 5.
+           05 WS-TELEFONOS-REQUERIDOS PIC 9(01) VALUE 1.
+
+       01 INP-CALCULA-EDAD.
+           05 FECHA1-YYYYMMDD PIC X(08).
+           05 FECHA2-YYYYMMDD PIC X(08).
+       01 OUT-CALCULA-EDAD.
+           05 OUT-CODRET-EDAD PIC 9(02).
+           05 OUT-EDAD-ANOS   PIC 9(04).
+           05 OUT-EDAD-MESES  PIC 9(04).
+           05 OUT-EDAD-DIAS   PIC 9(02).
+
        01 VARIABLES-WS-PANTALLA.
 
            05 WS-RUT        PIC 9(10).
@@ -89,7 +151,11 @@
            05 WS-TELEFONO2  PIC X(15).
            05 WS-EMAIL      PIC X(100).
            05 WS-FECCRE     PIC 9(08).
-
+           05 WS-TIPO-CLIENTE PIC X.
+           05 WS-RAZON-SOCIAL PIC X(60).
+           05 WS-GIRO       PIC X(60).
+           05 WS-MODO       PIC X.
+           05 WS-USUARIO    PIC X(10).
 
 
        01 PAR-INP.
@@ -97,8 +163,45 @@
            10 INP-DV     PIC X.
        01 PAR-OUT.
            10 OUT-CODRET PIC 9.
+           10 OUT-DV-CALCULADO PIC X.
+
+       01 PAR-INP-TELEFONO.
+           10 INP-TELEFONO       PIC X(15).
+       01 PAR-OUT-TELEFONO.
+           10 OUT-MSG-TELEFONO   PIC X(50).
+
+       01 PAR-ENTRADA-CALCULA-DV.
+           05 LK-RUT-CALCULA-DV  PIC 9(10).
+       01 PAR-SALIDA-CALCULA-DV.
+           05 LK-DV-CALCULADO    PIC X.
+
+       01 PAR-ENTRADA-EMAIL.
+           05 LK-EMAIL-A-VALIDAR PIC X(150).
+       01 PAR-SALIDA-EMAIL.
+           05 LK-MSG-EMAIL       PIC X(50).
+
+       LINKAGE SECTION.
+       01 PAR-ENTRADA-LOGIN.
+      *       MENU ya hizo el "Login" interactivo antes de despachar
+      *       aqui; se recibe el resultado en vez de autenticar de
+      *       nuevo.
+           05  LK-LOGIN-OK         PIC X.
+           05  LK-OPERADOR-ID      PIC X(10).
+           05  LK-OPERADOR-NOMBRE  PIC X(30).
+           05  LK-OPERADOR-PERFIL  PIC X.
 
        SCREEN SECTION.
+       01  PANTALLA-PEDIR-RUT.
+      *       Se pide el RUT antes de mostrar el formulario completo,
+      *       para poder cargar el registro existente (si lo hay) y
+      *       que la edicion no obligue a retipear todos los campos.
+         03  BLANK SCREEN.
+         03  LINE 1 COL 30  VALUE "Mantenedor Clientes".
+         03  LINE 5 COL 5  VALUE "RUT (0 = CLIENTE NUEVO)....: ".
+         03  LINE 5 COL 35 PIC ZZZZZZZZZ9 USING RUT.
+         03  LINE 23 COL 30 VALUE "SALIR (S/N) : ".
+         03  LINE 23 COL 44 PIC X USING SALIR.
+
        01  PANTALLA-ENTRADA.
          03  BLANK SCREEN.
          03  LINE 1 COL 30  VALUE "Mantenedor Clientes".
@@ -106,7 +209,7 @@
          03  LINE 5 COL 5  VALUE "RUT...........: ".
          03  LINE 5 COL 22 PIC ZZZZZZZZZ9 USING RUT .
          03  LINE 5 COL 33  VALUE "-".
-         03  LINE 5 COL 35 PIC X(1) USING DV.
+         03  LINE 5 COL 35 PIC X(1) FROM DV.
          03  LINE 6 COL 5  VALUE "NOMBRE........: ".
          03  LINE 6 COL 22 PIC X(30) USING NOMBRE.
          03  LINE 7 COL 5  VALUE "APE. PATERNO..: ".
@@ -131,6 +234,13 @@
          03  LINE 13 COL 38 PIC X(15) USING TELEFONO2.
          03  LINE 14 COL 5 VALUE "EMAIL.........: ".
          03  LINE 14 COL 22 PIC X(60) USING EMAIL.
+         03  LINE 15 COL 5 VALUE "TIPO CLIENTE..: ".
+         03  LINE 15 COL 22 PIC X USING TIPO-CLIENTE.
+         03  LINE 15 COL 25 VALUE "N=NATURAL; J=JURIDICO".
+         03  LINE 16 COL 5 VALUE "RAZON SOCIAL..: ".
+         03  LINE 16 COL 22 PIC X(50) USING RAZON-SOCIAL.
+         03  LINE 17 COL 5 VALUE "GIRO..........: ".
+         03  LINE 17 COL 22 PIC X(50) USING GIRO.
          03  LINE 22 COL 1 VALUE "----------------------------------".
          03  LINE 22 COL 35 VALUE "----------------------------------".
          03  LINE 22 COL 69 VALUE "-------------".
@@ -140,43 +250,171 @@
       *  03  LINE 24 COL 1 PIC X(70) USING MSG-ERROR .
 
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING PAR-ENTRADA-LOGIN.
+
+           IF LK-OPERADOR-PERFIL = "L" THEN
+              MOVE "PERFIL SIN ACCESO A MANTENCION" TO MSG-ERROR
+              CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+              GOBACK
+           END-IF
+           MOVE LK-OPERADOR-ID   TO usuario-clave
+
+           CALL "LeerParametros" USING PAR-SALIDA-PARAMETROS
 
            ACCEPT FECHA-SYS FROM DATE
-           DISPLAY FECHA-SYS AT LINE 1 COLUMN 70
+           OPEN INPUT datos-usuarios
            MOVE "N"   TO SALIR
            PERFORM UNTIL SALIR = 'S' OR 's'
-             DISPLAY PANTALLA-ENTRADA
-             ACCEPT PANTALLA-ENTRADA
-             MOVE SPACES   TO MSG-ERROR
+             PERFORM PEDIR-RUT-Y-CARGAR
              IF SALIR = "N" THEN
-                MOVE VARIABLES-PEDIR-PANTALLA  TO
-                     VARIABLES-WS-PANTALLA
+                DISPLAY FECHA-SYS AT LINE 1 COLUMN 70
+                DISPLAY PANTALLA-ENTRADA
+                ACCEPT PANTALLA-ENTRADA
+                MOVE SPACES   TO MSG-ERROR
+                IF SALIR = "N" THEN
+                   PERFORM CALCULAR-DV-PANTALLA
+                   MOVE VARIABLES-PEDIR-PANTALLA  TO
+                        VARIABLES-WS-PANTALLA
+
+                   PERFORM VALIDAR-DATOS
+                   IF WS-CANT-ERRORES = 0 THEN
+                      PERFORM PEDIR-GRABAR
+                   END-IF
 
-                PERFORM VALIDAR-DATOS
-                IF MSG-ERROR = SPACES THEN
-                   PERFORM PEDIR-GRABAR
                 END-IF
-
              END-IF
            END-PERFORM
-           STOP RUN.
+           CLOSE datos-usuarios
+           GOBACK.
+
+      *----------------------------------------------------------*
+      * PEDIR-RUT-Y-CARGAR : pide el RUT del cliente a mantener   *
+      * antes de mostrar el formulario completo, y si el RUT ya   *
+      * esta registrado carga sus datos actuales en la pantalla,  *
+      * para que editar un cliente no obligue a retipear todos    *
+      * sus campos desde cero (RUT = 0 crea un cliente nuevo).    *
+      *----------------------------------------------------------*
+       PEDIR-RUT-Y-CARGAR.
+           PERFORM LIMPIAR-PANTALLA-ENTRADA
+           MOVE "N"      TO SALIR
+           DISPLAY PANTALLA-PEDIR-RUT
+           ACCEPT  PANTALLA-PEDIR-RUT
+           MOVE "S"      TO WS-ES-NUEVO
+           IF SALIR = "N" AND RUT NOT = 0 THEN
+              PERFORM CARGAR-CLIENTE-EXISTENTE
+           END-IF
+           .
+
+       LIMPIAR-PANTALLA-ENTRADA.
+           MOVE 0        TO RUT
+           MOVE SPACES   TO DV
+           MOVE SPACES   TO NOMBRE
+           MOVE SPACES   TO APEPAT
+           MOVE SPACES   TO APEMAT
+           MOVE 0        TO FECNAC
+           MOVE SPACES   TO GENERO
+           MOVE SPACES   TO DIRECCION
+           MOVE SPACES   TO CIUDAD
+           MOVE SPACES   TO TELEFONO1
+           MOVE SPACES   TO TELEFONO2
+           MOVE SPACES   TO EMAIL
+           MOVE 0        TO FECCRE
+           MOVE SPACES   TO TIPO-CLIENTE
+           MOVE SPACES   TO RAZON-SOCIAL
+           MOVE SPACES   TO GIRO
+           .
+
+       CARGAR-CLIENTE-EXISTENTE.
+           MOVE RUT           TO usuario-rut
+           READ datos-usuarios END-READ
+           IF FS-USUARIOS = "00" THEN
+              MOVE "N"                  TO WS-ES-NUEVO
+              MOVE usuario-rut          TO RUT
+              MOVE usuario-dv           TO DV
+              MOVE usuario-nombre       TO NOMBRE
+              MOVE usuario-apepat       TO APEPAT
+              MOVE usuario-apemat       TO APEMAT
+              MOVE usuario-fecnac       TO FECNAC
+              MOVE usuario-genero       TO GENERO
+              MOVE usuario-direccion    TO DIRECCION
+              MOVE usuario-ciudad       TO CIUDAD
+              MOVE usuario-telefono1    TO TELEFONO1
+              MOVE usuario-telefono2    TO TELEFONO2
+              MOVE usuario-email        TO EMAIL
+              MOVE usuario-feccre       TO FECCRE
+              MOVE usuario-tipo-cliente TO TIPO-CLIENTE
+              MOVE usuario-razon-social TO RAZON-SOCIAL
+              MOVE usuario-giro         TO GIRO
+           END-IF
+           .
+
+       CALCULAR-DV-PANTALLA.
+      *       El operador solo digita el RUT; el DV se calcula y se
+      *       redespliega en pantalla antes de validar el formulario,
+      *       para no pedirle un digito que ya se puede derivar.
+           IF RUT NOT = 0 THEN
+              MOVE RUT               TO LK-RUT-CALCULA-DV
+              CALL "CalculaDVRut" USING PAR-ENTRADA-CALCULA-DV
+                                        PAR-SALIDA-CALCULA-DV
+              MOVE LK-DV-CALCULADO   TO DV
+              DISPLAY PANTALLA-ENTRADA
+           END-IF
+           .
 
        VALIDAR-DATOS.
+           MOVE 0        TO WS-CANT-ERRORES
+           MOVE "S"      TO WS-FECHA-NAC-OK
            MOVE SPACES   TO MSG-ERROR
+
            PERFORM VALIDA-RUT
+           PERFORM ACUMULAR-SI-HAY-ERROR
+           PERFORM VALIDA-TIPO-CLIENTE
+           PERFORM ACUMULAR-SI-HAY-ERROR
            PERFORM VALIDA-NOMBRE-APELLIDOS
+           PERFORM ACUMULAR-SI-HAY-ERROR
            PERFORM VALIDA-FECHA-NACIMIENTO
+           PERFORM ACUMULAR-SI-HAY-ERROR
+           PERFORM VALIDA-EDAD-MINIMA
+           PERFORM ACUMULAR-SI-HAY-ERROR
            PERFORM VALIDA-GENERO
+           PERFORM ACUMULAR-SI-HAY-ERROR
            PERFORM VALIDA-DIRECCION
+           PERFORM ACUMULAR-SI-HAY-ERROR
            PERFORM VALIDA-CIUDAD
+           PERFORM ACUMULAR-SI-HAY-ERROR
            PERFORM VALIDA-TELEFONOS
+           PERFORM ACUMULAR-SI-HAY-ERROR
            PERFORM VALIDA-EMAIL
+           PERFORM ACUMULAR-SI-HAY-ERROR
 
+           PERFORM MOSTRAR-ERRORES-ACUMULADOS
+           .
+
+      *    GUARDA EL MENSAJE QUE HAYA DEJADO LA ULTIMA VALIDA-* EN LA
+      *    TABLA WS-ERRORES-TABLA Y LO LIMPIA, PARA QUE LA SIGUIENTE
+      *    VALIDACION EMPIECE DE NUEVO CON MSG-ERROR EN BLANCO.
+       ACUMULAR-SI-HAY-ERROR.
            IF MSG-ERROR NOT = SPACES THEN
-              CALL "VentanaMsj" USING MSG-ERROR
+              IF WS-CANT-ERRORES < 10 THEN
+                 ADD 1 TO WS-CANT-ERRORES
+                 MOVE MSG-ERROR TO WS-ERROR-ITEM(WS-CANT-ERRORES)
+              END-IF
+              MOVE SPACES TO MSG-ERROR
            END-IF
            .
+
+      *    MUESTRA, UNO POR UNO, TODOS LOS ERRORES QUE SE HAYAN
+      *    ENCONTRADO EN ESTA PASADA (VentanaMsj SOLO MUESTRA UNA
+      *    LINEA, ASI QUE CADA ERROR SE DESPLIEGA EN SU PROPIA
+      *    VENTANA, UNA TRAS OTRA).
+       MOSTRAR-ERRORES-ACUMULADOS.
+           PERFORM VARYING WS-IDX-ERROR FROM 1 BY 1
+                   UNTIL WS-IDX-ERROR > WS-CANT-ERRORES
+              MOVE WS-ERROR-ITEM(WS-IDX-ERROR) TO MSG-ERROR
+              CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+           END-PERFORM
+           MOVE SPACES TO MSG-ERROR
+           .
        VALIDA-RUT.
            IF WS-RUT = 0 OR WS-DV = SPACES THEN
                MOVE "RUT INCORRECTO" TO MSG-ERROR
@@ -186,30 +424,90 @@
                MOVE 0          TO OUT-CODRET
                CALL "ValidaRut" USING PAR-INP PAR-OUT
                IF OUT-CODRET = 1 THEN
-                  MOVE "RUT INCORRECTO" TO MSG-ERROR
+                  STRING "RUT INCORRECTO, DV DEBE SER "
+                                          DELIMITED BY SIZE
+                         OUT-DV-CALCULADO DELIMITED BY SIZE
+                                       INTO MSG-ERROR
                END-IF
            END-IF
            .
+       VALIDA-TIPO-CLIENTE.
+      *       El operador puede dejar el campo en blanco: se asume
+      *       Natural (comportamiento previo a la incorporacion de
+      *       clientes Juridicos).
+           IF WS-TIPO-CLIENTE = SPACES THEN
+              MOVE "N"   TO WS-TIPO-CLIENTE
+           END-IF
+           IF MSG-ERROR = SPACES
+              IF WS-TIPO-CLIENTE NOT = "N" AND WS-TIPO-CLIENTE NOT = "J"
+                 THEN
+                 MOVE "TIPO DE CLIENTE DEBE SER N O J" TO MSG-ERROR
+              END-IF
+           END-IF
+           IF MSG-ERROR = SPACES AND WS-TIPO-CLIENTE = "J" THEN
+              IF WS-RAZON-SOCIAL = SPACES THEN
+                 MOVE "DEBE INGRESAR LA RAZON SOCIAL" TO MSG-ERROR
+              END-IF
+           END-IF
+           IF MSG-ERROR = SPACES AND WS-TIPO-CLIENTE = "J" THEN
+              IF WS-GIRO = SPACES THEN
+                 MOVE "DEBE INGRESAR EL GIRO" TO MSG-ERROR
+              END-IF
+           END-IF
+           .
+
        VALIDA-NOMBRE-APELLIDOS.
+      *       Un cliente Juridico no tiene apellidos; NOMBRE se usa
+      *       como el contacto de la empresa y basta con que venga
+      *       informado (ver VALIDA-TIPO-CLIENTE para RAZON-SOCIAL).
            IF MSG-ERROR = SPACES
-               IF WS-NOMBRE = SPACES OR
-                  WS-APEPAT = SPACES OR
-                  WS-APEMAT = SPACES THEN
-                  MOVE "NOMBRE O APELLIDOS INCORRECTOS"
-                                        TO MSG-ERROR
-               END-IF
+              IF WS-TIPO-CLIENTE = "J" THEN
+                 IF WS-NOMBRE = SPACES THEN
+                    MOVE "DEBE INGRESAR UN CONTACTO EN NOMBRE"
+                                          TO MSG-ERROR
+                 END-IF
+              ELSE
+                 IF WS-NOMBRE = SPACES OR
+                    WS-APEPAT = SPACES OR
+                    WS-APEMAT = SPACES THEN
+                    MOVE "NOMBRE O APELLIDOS INCORRECTOS"
+                                          TO MSG-ERROR
+                 END-IF
+              END-IF
            END-IF
            .
 
        VALIDA-FECHA-NACIMIENTO.
-           IF MSG-ERROR = SPACES
-              MOVE WS-FECNAC     TO FECHA-X
-              MOVE " "           TO FECHA-VALIDA
-              CALL "ValidarFecha" using PAR-INP-FECHA PAR-OUT-FECHA
+           MOVE WS-FECNAC     TO FECHA-X
+           MOVE " "           TO FECHA-VALIDA
+           CALL "ValidarFecha" using PAR-INP-FECHA PAR-OUT-FECHA
+
+           IF FECHA-VALIDA = "N" THEN
+               MOVE "FECHA NACIMIENTO INCORRECTA"
+                                     TO MSG-ERROR
+               MOVE "N"              TO WS-FECHA-NAC-OK
+           ELSE
+               MOVE "S"              TO WS-FECHA-NAC-OK
+           END-IF
+           .
 
-              IF FECHA-VALIDA = "N" THEN
-                  MOVE "FECHA NACIMIENTO INCORRECTA"
+      *    SOLO CALCULA LA EDAD SI VALIDA-FECHA-NACIMIENTO YA
+      *    CONFIRMO QUE LA FECHA TIENE FORMATO VALIDO -- CalcularEdad
+      *    ASUME UNA FECHA CALENDARIO CORRECTA.
+       VALIDA-EDAD-MINIMA.
+           IF WS-FECHA-NAC-OK = "S" THEN
+              MOVE WS-FECNAC       TO FECHA1-YYYYMMDD
+              MOVE FECHA-SYS       TO FECHA2-YYYYMMDD
+              CALL "CalcularEdad" USING INP-CALCULA-EDAD
+                                        OUT-CALCULA-EDAD
+              IF OUT-CODRET-EDAD NOT = 0 THEN
+                 MOVE "FECHA NACIMIENTO INCORRECTA"
+                                        TO MSG-ERROR
+              ELSE
+                 IF OUT-EDAD-ANOS < WS-EDAD-MINIMA THEN
+                    MOVE "CLIENTE NO CUMPLE LA EDAD MINIMA REQUERIDA"
                                         TO MSG-ERROR
+                 END-IF
               END-IF
            END-IF
            .
@@ -230,70 +528,98 @@
 
               MOVE WS-DIRECCION   TO STRING-CALCULAR
               PERFORM CALCULAR-LARGO-STRING
-              IF STRING-LARGO < 5 THEN
-                 MOVE "DEBE INGRESAR UNA DIRECCION MINIMO 5 CARACTERES"
-                                        TO MSG-ERROR
+              IF STRING-LARGO < WS-LARGO-MIN-DIRECCION THEN
+                 STRING "DEBE INGRESAR UNA DIRECCION MINIMO "
+                                     DELIMITED BY SIZE
+                        WS-LARGO-MIN-DIRECCION
+                                     DELIMITED BY SIZE
+                        " CARACTERES"
+                                     DELIMITED BY SIZE
+                                     INTO MSG-ERROR
               END-IF
            END-IF
            .
 
        VALIDA-CIUDAD.
            IF MSG-ERROR = SPACES
-               MOVE WS-CIUDAD     TO STRING-CALCULAR
-               PERFORM CALCULAR-LARGO-STRING
-              IF STRING-LARGO < 5 THEN
-                 MOVE "DEBE INGRESAR UNA CIUDAD MINIMO 5 CARACTERES"
-                                        TO MSG-ERROR
+              MOVE WS-CIUDAD      TO LK-CIUDAD-NOMBRE
+              CALL "ValidaCiudad" USING PAR-ENTRADA-CIUDAD
+                                        PAR-SALIDA-CIUDAD
+              IF LK-CIUDAD-CODRET NOT = 0 THEN
+                 IF LK-CIUDAD-SUGERIDA NOT = SPACES THEN
+      *                LK-CIUDAD-SUGERIDA viene con blancos de relleno
+      *                hasta PIC X(50); se calcula su largo real para
+      *                no cortar nombres de ciudad con espacios
+      *                incorporados (p.ej. "VIÑA DEL MAR").
+                    MOVE LK-CIUDAD-SUGERIDA TO STRING-CALCULAR
+                    PERFORM CALCULAR-LARGO-STRING
+                    STRING "CIUDAD NO REGISTRADA (SUGERENCIA: "
+                                             DELIMITED BY SIZE
+                           LK-CIUDAD-SUGERIDA(1:STRING-LARGO)
+                                             DELIMITED BY SIZE
+                           ")"                DELIMITED BY SIZE
+                                        INTO MSG-ERROR
+                 ELSE
+                    MOVE "CIUDAD NO REGISTRADA" TO MSG-ERROR
+                 END-IF
               END-IF
            END-IF
            .
 
        VALIDA-TELEFONOS.
            IF MSG-ERROR = SPACES
-              IF WS-TELEFONO1 = SPACES AND
-                 WS-TELEFONO2 = SPACES
-                 MOVE "DEBE INGRESAR AL MENOS 1 TELEFONO"
-                                        TO MSG-ERROR
+              MOVE 0 TO CUENTA-2
+              IF WS-TELEFONO1 NOT = SPACES THEN
+                 ADD 1 TO CUENTA-2
+              END-IF
+              IF WS-TELEFONO2 NOT = SPACES THEN
+                 ADD 1 TO CUENTA-2
+              END-IF
+              IF CUENTA-2 < WS-TELEFONOS-REQUERIDOS THEN
+                 STRING "DEBE INGRESAR AL MENOS "
+                                     DELIMITED BY SIZE
+                        WS-TELEFONOS-REQUERIDOS
+                                     DELIMITED BY SIZE
+                        " TELEFONO(S)"
+                                     DELIMITED BY SIZE
+                                     INTO MSG-ERROR
+              END-IF
+           END-IF
+
+           IF MSG-ERROR = SPACES AND WS-TELEFONO1 NOT = SPACES THEN
+              MOVE WS-TELEFONO1 TO INP-TELEFONO
+              CALL "ValidaTelefono" USING PAR-INP-TELEFONO
+                                          PAR-OUT-TELEFONO
+              IF OUT-MSG-TELEFONO NOT = "TELEFONO CORRECTO" THEN
+                 STRING "TELEFONO 1: "     DELIMITED BY SIZE
+                        OUT-MSG-TELEFONO   DELIMITED BY SIZE
+                                     INTO MSG-ERROR
+              END-IF
+           END-IF
+
+           IF MSG-ERROR = SPACES AND WS-TELEFONO2 NOT = SPACES THEN
+              MOVE WS-TELEFONO2 TO INP-TELEFONO
+              CALL "ValidaTelefono" USING PAR-INP-TELEFONO
+                                          PAR-OUT-TELEFONO
+              IF OUT-MSG-TELEFONO NOT = "TELEFONO CORRECTO" THEN
+                 STRING "TELEFONO 2: "     DELIMITED BY SIZE
+                        OUT-MSG-TELEFONO   DELIMITED BY SIZE
+                                     INTO MSG-ERROR
               END-IF
            END-IF
            .
 
+      *    EL FORMATO Y EL DOMINIO PERMITIDO LOS VALIDA ValidarEmail
+      *    (QUE A SU VEZ LLAMA A ValidaDominioEmail), PARA NO
+      *    DUPLICAR AQUI UNA VERSION MAS DEBIL DE LA MISMA REGLA.
        VALIDA-EMAIL.
            IF MSG-ERROR = SPACES
-              IF WS-EMAIL = SPACES
-                 MOVE "DEBE INGRESAR EMAIL (1)"
-                                        TO MSG-ERROR
-              ELSE
-                  INSPECT WS-EMAIL TALLYING CUENTA-1 FOR ALL "@"
-
-                  IF CUENTA-1 = 1 THEN
-                      UNSTRING WS-EMAIL DELIMITED BY "@"
-                      INTO     WS-ANTES-DE-ARROBA,
-                               WS-DESPUES-DE-ARROBA
-                      IF WS-ANTES-DE-ARROBA(1:3) NOT = SPACES THEN
-                         INSPECT WS-DESPUES-DE-ARROBA TALLYING
-                         CUENTA-3 FOR ALL "."
-                         IF CUENTA-3 = 0 THEN
-                            MOVE
-                       "DEBE INGRESAR EMAIL CON FORMATO CORRECTO (2)"
-                                            TO MSG-ERROR
-                         ELSE
-                             IF WS-DESPUES-DE-ARROBA(1:3) = SPACES THEN
-                                MOVE
-                          "DEBE INGRESAR EMAIL CON FORMATO CORRECTO (3)"
-                                TO MSG-ERROR
-                             END-IF
-                         END-IF
-                      ELSE
-                    MOVE "DEBE INGRESAR EMAIL CON FORMATO CORRECTO (4)"
-                                            TO MSG-ERROR
-                      END-IF
-
-                  ELSE
-                     MOVE "DEBE INGRESAR EMAIL CON FORMATO CORRECTO (5)"
-                                            TO MSG-ERROR
-                  END-IF
-
+              MOVE SPACES          TO LK-EMAIL-A-VALIDAR
+              MOVE WS-EMAIL        TO LK-EMAIL-A-VALIDAR
+              CALL "ValidarEmail" USING PAR-ENTRADA-EMAIL
+                                        PAR-SALIDA-EMAIL
+              IF LK-MSG-EMAIL NOT = "EMAIL CORRECTO" THEN
+                 MOVE LK-MSG-EMAIL TO MSG-ERROR
               END-IF
            END-IF
            .
@@ -314,11 +640,16 @@
               IF WS-GRABAR = "S" OR "s" THEN
                   MOVE 0               TO OUT-CODRET-GRABAR
                   MOVE SPACES          TO OUT-DESRET-GRABAR
+                  MOVE "M"             TO WS-MODO
+                  MOVE usuario-clave   TO WS-USUARIO
+                  IF WS-ES-NUEVO = "S" THEN
+                     ACCEPT WS-FECCRE  FROM DATE YYYYMMDD
+                  END-IF
                   CALL "GrabarCliente" USING VARIABLES-WS-PANTALLA
                                              PAR-OUT-GRABAR
 
                   MOVE OUT-DESRET-GRABAR TO MSG-ERROR
-                  CALL "VentanaErr" USING MSG-ERROR
+                  CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
 
                   IF OUT-CODRET-GRABAR = 0 THEN
                      MOVE SPACES            TO MSG-ERROR
