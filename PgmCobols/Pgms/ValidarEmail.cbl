@@ -27,6 +27,11 @@
        01 OUTPUT-LARGOSTR500.
            05 LK-LARGO-STR500      PIC 9(03).
 
+       01 PAR-ENTRADA-DOMINIO.
+           05 LK-DOMINIO           PIC X(150).
+       01 PAR-SALIDA-DOMINIO.
+           05 LK-DOMINIO-CODRET    PIC 9.
+
        LINKAGE SECTION.
        01 INP-VALIDA-EMAIL.
            05 WS-EMAIL     PIC X(150).
@@ -75,6 +80,8 @@
                              MOVE
                              "DEBE INGRESAR EMAIL CON FORMATO CORRECTO "
                              TO MSG-ERROR
+                          ELSE
+                             PERFORM VALIDAR-DOMINIO-PERMITIDO
                           END-IF
                         END-IF
                      ELSE
@@ -97,7 +104,6 @@
            MOVE ZEROES         TO LK-LARGO-STR500
            CALL "LargoString" USING INPUT-LARGOSTR500
                                     OUTPUT-LARGOSTR500
-           DISPLAY "LK-LARGO-STR500.. : " LK-LARGO-STR500
 
            MOVE "S"            TO FS-CAR-V
            MOVE ZEROES         TO TOT-CAR-VAL
@@ -119,4 +125,17 @@
 
            .
 
+       VALIDAR-DOMINIO-PERMITIDO.
+           MOVE SPACES              TO LK-DOMINIO
+           MOVE WS-DESPUES-DE-ARROBA TO LK-DOMINIO
+           MOVE ZEROES               TO LK-DOMINIO-CODRET
+           CALL "ValidaDominioEmail" USING PAR-ENTRADA-DOMINIO
+                                           PAR-SALIDA-DOMINIO
+
+           IF LK-DOMINIO-CODRET = 1 THEN
+              MOVE "DOMINIO DE CORREO NO PERMITIDO "
+                                      TO MSG-ERROR
+           END-IF
+           .
+
        END PROGRAM ValidarEmail.
