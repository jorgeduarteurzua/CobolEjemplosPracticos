@@ -16,12 +16,26 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS usuario-rut
+               ALTERNATE RECORD KEY IS usuario-nombre-key
+                   WITH DUPLICATES
                FILE STATUS IS FS-USUARIOS.
 
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
+
        DATA DIVISION.
        FILE SECTION.
        FD  datos-usuarios.
-           copy "C:\PgmCobols\FD\FDCliente.cbl".
+           copy "C:\PgmCobols\FD\FDCliente.cpy".
+
+       SD  SORT-WORK-FILE.
+       01  SRT-REGISTRO.
+           05  SRT-CLAVE-NOM    PIC X(50).
+           05  SRT-CLAVE-CIU    PIC X(50).
+           05  SRT-CLAVE-FEC    PIC 9(08).
+           05  SRT-RUT          PIC 9(10).
+           05  SRT-DV           PIC X.
+           05  SRT-NOMBRE       PIC X(50).
+           05  SRT-ESTADO       PIC X(12).
 
        WORKING-STORAGE SECTION.
        01  fin-de-archivo      PIC X VALUE 'N'.
@@ -31,10 +45,24 @@
        01  done                PIC X VALUE 'N'.
        01  FS-USUARIOS         PIC XX.
        01  SALIR               PIC X.
+       01  WS-OPERADOR-PERFIL  PIC X.
+       01  MSG-ERROR           PIC X(70).
+       01  MSG-SEVERIDAD       PIC X.
+
+       01 PAR-SALIDA-LOGIN.
+           05  LK-LOGIN-OK         PIC X.
+           05  LK-OPERADOR-ID      PIC X(10).
+           05  LK-OPERADOR-NOMBRE  PIC X(30).
+           05  LK-OPERADOR-PERFIL  PIC X.
 
        01 VARIABLES-DE-TRABAJO.
            05 BLANCO           PIC X.
            05 RUT-POS          PIC 9(10).
+           05 WS-ORDEN         PIC X VALUE "R".
+      *       R = Rut; N = Nombre; C = Ciudad; F = Fecha Creacion
+           05 WS-APEPAT-POS    PIC X(30) VALUE SPACES.
+      *       Fragmento de apellido paterno para posicionar Orden N
+           05 WS-NOMBRE-POS    PIC X(60) VALUE SPACES.
            05 WS-NOMBRE        PIC X(50).
            05 POS-ARR          PIC 9(3).
            05 WS-LINEA         PIC 9(3).
@@ -46,12 +74,18 @@
               10 ARR-GUI       PIC X.
               10 ARR-DV        PIC X.
               10 ARR-NOM       PIC X(50).
+              10 ARR-EST       PIC X(12).
 
        01 PAR-OUT-BORRAR.
            05 LK-BORRADO    PIC X.
       *       S = Se Borro Cliente
       *       N = No Borrado
            05 LK-STATUS     PIC X(02).
+           05 LK-STATUS-DESC PIC X(50).
+
+       01 PAR-IN-BORRAR.
+           05 IN-BORRAR-RUT   PIC 9(10).
+           05 IN-BORRAR-DV    PIC X.
 
        SCREEN SECTION.
        01  PANTALLA-ENTRADA.
@@ -59,33 +93,42 @@
          03  LINE 1 COL 30  VALUE "Listado Clientes".
          03  LINE 3 COL 5   VALUE "Posicionar Rut : ".
          03  LINE 3 COL 24 PIC 9(10) USING RUT-POS.
+         03  LINE 4 COL 5   VALUE
+             "Orden (R=Rut N=Nombre C=Ciudad F=Fecha) : ".
+         03  LINE 4 COL 49 PIC X USING WS-ORDEN.
+         03  LINE 4 COL 52 VALUE "Apellido (Orden N) : ".
+         03  LINE 4 COL 74 PIC X(30) USING WS-APEPAT-POS.
 
        01 PANTALLA-VISUALIZACION.
          03  LINE 5 COL 01 VALUE "====================================".
          03  LINE 5 COL 37 VALUE "====================================".
-         03  LINE 5 COL 73 VALUE "=====".
+         03  LINE 5 COL 73 VALUE "============".
          03  LINE 6 COL 01 VALUE "LIN RUT           NOMBRE".
+         03  LINE 6 COL 70 VALUE "ESTADO".
          03  LINE 7 COL 01 VALUE "====================================".
          03  LINE 7 COL 37 VALUE "====================================".
-         03  LINE 7 COL 73 VALUE "=====".
+         03  LINE 7 COL 73 VALUE "============".
 
          03  LINE 8 COL 1  PIC ZZZ FROM ARR-LIN(1).
          03  LINE 8 COL 5  PIC ZZZZZZZZZZ FROM ARR-RUT(1).
          03  LINE 8 COL 15 PIC X FROM ARR-GUI(1).
          03  LINE 8 COL 16 PIC X  FROM ARR-DV(1).
          03  LINE 8 COL 19 PIC X(50) FROM ARR-NOM(1).
+         03  LINE 8 COL 70 PIC X(12) FROM ARR-EST(1).
 
          03  LINE 9 COL 1  PIC ZZZ FROM ARR-LIN(2).
          03  LINE 9 COL 5  PIC ZZZZZZZZZZ FROM ARR-RUT(2).
          03  LINE 9 COL 15 PIC X FROM ARR-GUI(2).
          03  LINE 9 COL 16 PIC X  FROM ARR-DV(2).
          03  LINE 9 COL 19 PIC X(50) FROM ARR-NOM(2).
+         03  LINE 9 COL 70 PIC X(12) FROM ARR-EST(2).
 
          03  LINE 10 COL 1  PIC ZZZ FROM ARR-LIN(3).
          03  LINE 10 COL 5  PIC ZZZZZZZZZZ FROM ARR-RUT(3).
          03  LINE 10 COL 15 PIC X FROM ARR-GUI(3).
          03  LINE 10 COL 16 PIC X  FROM ARR-DV(3).
          03  LINE 10 COL 19 PIC X(50) FROM ARR-NOM(3).
+         03  LINE 10 COL 70 PIC X(12) FROM ARR-EST(3).
 
 
          03  LINE 11 COL 1  PIC ZZZ FROM ARR-LIN(4).
@@ -93,83 +136,103 @@
          03  LINE 11 COL 15 PIC X FROM ARR-GUI(4).
          03  LINE 11 COL 16 PIC X  FROM ARR-DV(4).
          03  LINE 11 COL 19 PIC X(50) FROM ARR-NOM(4).
+         03  LINE 11 COL 70 PIC X(12) FROM ARR-EST(4).
 
          03  LINE 12 COL 1  PIC ZZZ FROM ARR-LIN(5).
          03  LINE 12 COL 5  PIC ZZZZZZZZZZ FROM ARR-RUT(5).
          03  LINE 12 COL 15 PIC X FROM ARR-GUI(5).
          03  LINE 12 COL 16 PIC X  FROM ARR-DV(5).
          03  LINE 12 COL 19 PIC X(50) FROM ARR-NOM(5).
+         03  LINE 12 COL 70 PIC X(12) FROM ARR-EST(5).
 
          03  LINE 13 COL 1  PIC ZZZ FROM ARR-LIN(6).
          03  LINE 13 COL 5  PIC ZZZZZZZZZZ FROM ARR-RUT(6).
          03  LINE 13 COL 15 PIC X FROM ARR-GUI(6).
          03  LINE 13 COL 16 PIC X  FROM ARR-DV(6).
          03  LINE 13 COL 19 PIC X(50) FROM ARR-NOM(6).
+         03  LINE 13 COL 70 PIC X(12) FROM ARR-EST(6).
 
          03  LINE 14 COL 1  PIC ZZZ FROM ARR-LIN(7).
          03  LINE 14 COL 5  PIC ZZZZZZZZZZ FROM ARR-RUT(7).
          03  LINE 14 COL 15 PIC X FROM ARR-GUI(7).
          03  LINE 14 COL 16 PIC X  FROM ARR-DV(7).
          03  LINE 14 COL 19 PIC X(50) FROM ARR-NOM(7).
+         03  LINE 14 COL 70 PIC X(12) FROM ARR-EST(7).
 
          03  LINE 15 COL 1  PIC ZZZ FROM ARR-LIN(8).
          03  LINE 15 COL 5  PIC ZZZZZZZZZZ FROM ARR-RUT(8).
          03  LINE 15 COL 15 PIC X FROM ARR-GUI(8).
          03  LINE 15 COL 16 PIC X  FROM ARR-DV(8).
          03  LINE 15 COL 19 PIC X(50) FROM ARR-NOM(8).
+         03  LINE 15 COL 70 PIC X(12) FROM ARR-EST(8).
 
          03  LINE 16 COL 1  PIC ZZZ FROM ARR-LIN(9).
          03  LINE 16 COL 5  PIC ZZZZZZZZZZ FROM ARR-RUT(9).
          03  LINE 16 COL 15 PIC X FROM ARR-GUI(9).
          03  LINE 16 COL 16 PIC X  FROM ARR-DV(9).
          03  LINE 16 COL 19 PIC X(50) FROM ARR-NOM(9).
+         03  LINE 16 COL 70 PIC X(12) FROM ARR-EST(9).
 
          03  LINE 17 COL 1  PIC ZZZ FROM ARR-LIN(10).
          03  LINE 17 COL 5  PIC ZZZZZZZZZZ FROM ARR-RUT(10).
          03  LINE 17 COL 15 PIC X FROM ARR-GUI(10).
          03  LINE 17 COL 16 PIC X  FROM ARR-DV(10).
          03  LINE 17 COL 19 PIC X(50) FROM ARR-NOM(10).
+         03  LINE 17 COL 70 PIC X(12) FROM ARR-EST(10).
 
          03  LINE 18 COL 1  PIC ZZZ FROM ARR-LIN(11).
          03  LINE 18 COL 5  PIC ZZZZZZZZZZ FROM ARR-RUT(11).
          03  LINE 18 COL 15 PIC X FROM ARR-GUI(11).
          03  LINE 18 COL 16 PIC X  FROM ARR-DV(11).
          03  LINE 18 COL 19 PIC X(50) FROM ARR-NOM(11).
+         03  LINE 18 COL 70 PIC X(12) FROM ARR-EST(11).
 
          03  LINE 19 COL 1  PIC ZZZ FROM ARR-LIN(12).
          03  LINE 19 COL 5  PIC ZZZZZZZZZZ FROM ARR-RUT(12).
          03  LINE 19 COL 15 PIC X FROM ARR-GUI(12).
          03  LINE 19 COL 16 PIC X  FROM ARR-DV(12).
          03  LINE 19 COL 19 PIC X(50) FROM ARR-NOM(12).
+         03  LINE 19 COL 70 PIC X(12) FROM ARR-EST(12).
 
          03  LINE 20 COL 1  PIC ZZZ FROM ARR-LIN(13).
          03  LINE 20 COL 5  PIC ZZZZZZZZZZ FROM ARR-RUT(13).
          03  LINE 20 COL 15 PIC X FROM ARR-GUI(13).
          03  LINE 20 COL 16 PIC X  FROM ARR-DV(13).
          03  LINE 20 COL 19 PIC X(50) FROM ARR-NOM(13).
+         03  LINE 20 COL 70 PIC X(12) FROM ARR-EST(13).
 
          03  LINE 21 COL 1  PIC ZZZ FROM ARR-LIN(14).
          03  LINE 21 COL 5  PIC ZZZZZZZZZZ FROM ARR-RUT(14).
          03  LINE 21 COL 15 PIC X FROM ARR-GUI(14).
          03  LINE 21 COL 16 PIC X  FROM ARR-DV(14).
          03  LINE 21 COL 19 PIC X(50) FROM ARR-NOM(14).
+         03  LINE 21 COL 70 PIC X(12) FROM ARR-EST(14).
 
          03  LINE 22 COL 1  PIC ZZZ FROM ARR-LIN(15).
          03  LINE 22 COL 5  PIC ZZZZZZZZZZ FROM ARR-RUT(15).
          03  LINE 22 COL 15 PIC X FROM ARR-GUI(15).
          03  LINE 22 COL 16 PIC X  FROM ARR-DV(15).
          03  LINE 22 COL 19 PIC X(50) FROM ARR-NOM(15).
+         03  LINE 22 COL 70 PIC X(12) FROM ARR-EST(15).
 
        01 PANTALLA-SALIR.
          03 LINE 24 COL 5 VALUE "SALIR (S/N) : ".
          03 LINE 24 COL 19 PIC X USING SALIR.
          03 LINE 24 COL 21 VALUE "LINEA :".
          03 LINE 24 COL 28 PIC 9(02) USING WS-LIN.
-         03 LINE 24 COL 31 VALUE "Opcion C=Consultar; B=Borrar :".
-         03 LINE 24 COL 64 PIC X USING WS-OPC.
+         03 LINE 24 COL 31 VALUE
+            "Opcion C=Consultar; B=Borrar; N=Siguiente :".
+         03 LINE 24 COL 77 PIC X USING WS-OPC.
 
        PROCEDURE DIVISION.
        INICIO.
+           CALL "Login" USING PAR-SALIDA-LOGIN
+           IF LK-LOGIN-OK NOT = "S" THEN
+              STOP RUN
+           END-IF
+           MOVE LK-OPERADOR-ID      TO usuario-clave
+           MOVE LK-OPERADOR-PERFIL  TO WS-OPERADOR-PERFIL
+
            OPEN INPUT datos-usuarios
            MOVE 0      TO RUT-POS
            MOVE "N"    TO SALIR
@@ -192,16 +255,77 @@
             .
 
        cargar-usuarios.
-           PERFORM START-READING
-
            PERFORM VARYING POS-ARR FROM 1 BY 1 UNTIL POS-ARR > 15
               MOVE ZEROES   TO ARR-LIN(POS-ARR)
                                ARR-RUT(POS-ARR)
               MOVE SPACES   TO ARR-DV (POS-ARR)
                                ARR-GUI(POS-ARR)
                                ARR-NOM(POS-ARR)
+                               ARR-EST(POS-ARR)
            END-PERFORM
 
+           EVALUATE WS-ORDEN
+               WHEN "N" WHEN "n"
+                   PERFORM CARGAR-USUARIOS-POR-NOMBRE
+               WHEN "C" WHEN "c" WHEN "F" WHEN "f"
+                   PERFORM CARGAR-USUARIOS-ORDENADOS
+               WHEN OTHER
+                   PERFORM CARGAR-USUARIOS-POR-RUT
+           END-EVALUATE
+           .
+
+       CARGAR-USUARIOS-POR-NOMBRE.
+      *       Busqueda por la llave alterna usuario-nombre-key
+      *       (apellido paterno + nombre); WS-NOMBRE-POS puede traer
+      *       solo un fragmento del apellido y se posiciona en el
+      *       primer registro que lo iguale o supere.
+           MOVE 'N'             TO fin-de-archivo
+           MOVE SPACES          TO WS-NOMBRE-POS
+           MOVE WS-APEPAT-POS   TO WS-NOMBRE-POS
+           MOVE WS-NOMBRE-POS   TO usuario-nombre-key
+           START datos-usuarios KEY IS NOT < usuario-nombre-key
+               INVALID KEY
+                   DISPLAY "No se encontraron clientes con ese nombre."
+                   MOVE "Y"    TO fin-de-archivo
+           END-START
+
+           MOVE 1  TO POS-ARR
+
+           PERFORM UNTIL fin-de-archivo = 'Y' OR POS-ARR > 15
+               READ datos-usuarios NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO  fin-de-archivo
+                   NOT AT END
+
+                       MOVE POS-ARR         TO ARR-LIN    (POS-ARR)
+                       MOVE usuario-rut     TO ARR-RUT    (POS-ARR)
+                       MOVE "-"             TO ARR-GUI    (POS-ARR)
+                       MOVE usuario-dv      TO ARR-DV     (POS-ARR)
+                       STRING usuario-nombre DELIMITED BY " "
+                            " "            DELIMITED BY SIZE
+                            usuario-apepat DELIMITED BY " "
+                            " "            DELIMITED BY SIZE
+                            usuario-apemat DELIMITED BY " "
+                                          INTO ARR-NOM    (POS-ARR)
+
+                       EVALUATE TRUE
+                           WHEN usuario-inactivo
+                               MOVE "INACTIVO"  TO ARR-EST(POS-ARR)
+                           WHEN usuario-baja
+                               MOVE "DADO BAJA" TO ARR-EST(POS-ARR)
+                           WHEN OTHER
+                               MOVE "ACTIVO"    TO ARR-EST(POS-ARR)
+                       END-EVALUATE
+
+                       ADD  1               TO POS-ARR
+               END-READ
+           END-PERFORM
+
+           .
+
+       CARGAR-USUARIOS-POR-RUT.
+           PERFORM START-READING
+
            MOVE 1  TO POS-ARR
 
            PERFORM UNTIL fin-de-archivo = 'Y' OR POS-ARR > 15
@@ -221,12 +345,101 @@
                             usuario-apemat DELIMITED BY " "
                                           INTO ARR-NOM    (POS-ARR)
 
+                       EVALUATE TRUE
+                           WHEN usuario-inactivo
+                               MOVE "INACTIVO"  TO ARR-EST(POS-ARR)
+                           WHEN usuario-baja
+                               MOVE "DADO BAJA" TO ARR-EST(POS-ARR)
+                           WHEN OTHER
+                               MOVE "ACTIVO"    TO ARR-EST(POS-ARR)
+                       END-EVALUATE
+
                        ADD  1               TO POS-ARR
                END-READ
            END-PERFORM
 
            .
 
+       CARGAR-USUARIOS-ORDENADOS.
+      *       RUT-POS no aplica a un listado por Ciudad/Fecha; el
+      *       orden por Nombre usa la llave alterna (ver
+      *       CARGAR-USUARIOS-POR-NOMBRE) y por eso no pasa por aqui.
+      *       Ciudad y Fecha no tienen indice propio, asi que cada
+      *       reordenamiento muestra la primera pagina del archivo
+      *       completo ya reordenado por el verbo SORT.
+           CLOSE datos-usuarios
+           EVALUATE WS-ORDEN
+               WHEN "C" WHEN "c"
+                   SORT SORT-WORK-FILE ON ASCENDING KEY SRT-CLAVE-CIU
+                       INPUT PROCEDURE IS SORT-TOMAR-USUARIOS
+                       OUTPUT PROCEDURE IS SORT-LLENAR-ARREGLO
+               WHEN "F" WHEN "f"
+                   SORT SORT-WORK-FILE ON ASCENDING KEY SRT-CLAVE-FEC
+                       INPUT PROCEDURE IS SORT-TOMAR-USUARIOS
+                       OUTPUT PROCEDURE IS SORT-LLENAR-ARREGLO
+           END-EVALUATE
+           .
+
+       SORT-TOMAR-USUARIOS.
+           OPEN INPUT datos-usuarios
+           MOVE 0          TO usuario-rut
+           START datos-usuarios KEY IS NOT < usuario-rut
+               INVALID KEY
+                   DISPLAY "Error al iniciar lectura de registros."
+           END-START
+
+           MOVE "N" TO fin-de-archivo
+           PERFORM UNTIL fin-de-archivo = "Y"
+               READ datos-usuarios NEXT RECORD
+                   AT END
+                       MOVE "Y" TO fin-de-archivo
+                   NOT AT END
+                       MOVE usuario-nombre  TO SRT-CLAVE-NOM
+                       MOVE usuario-ciudad  TO SRT-CLAVE-CIU
+                       MOVE usuario-feccre  TO SRT-CLAVE-FEC
+                       MOVE usuario-rut     TO SRT-RUT
+                       MOVE usuario-dv      TO SRT-DV
+                       STRING usuario-nombre DELIMITED BY " "
+                            " "            DELIMITED BY SIZE
+                            usuario-apepat DELIMITED BY " "
+                            " "            DELIMITED BY SIZE
+                            usuario-apemat DELIMITED BY " "
+                                          INTO SRT-NOMBRE
+                       EVALUATE TRUE
+                           WHEN usuario-inactivo
+                               MOVE "INACTIVO"  TO SRT-ESTADO
+                           WHEN usuario-baja
+                               MOVE "DADO BAJA" TO SRT-ESTADO
+                           WHEN OTHER
+                               MOVE "ACTIVO"    TO SRT-ESTADO
+                       END-EVALUATE
+                       RELEASE SRT-REGISTRO
+               END-READ
+           END-PERFORM
+           CLOSE datos-usuarios
+           .
+
+       SORT-LLENAR-ARREGLO.
+           MOVE "N" TO fin-de-archivo
+           MOVE 1   TO POS-ARR
+           PERFORM UNTIL fin-de-archivo = "Y" OR POS-ARR > 15
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO fin-de-archivo
+                   NOT AT END
+                       MOVE POS-ARR    TO ARR-LIN(POS-ARR)
+                       MOVE SRT-RUT    TO ARR-RUT(POS-ARR)
+                       MOVE "-"        TO ARR-GUI(POS-ARR)
+                       MOVE SRT-DV     TO ARR-DV (POS-ARR)
+                       MOVE SRT-NOMBRE TO ARR-NOM(POS-ARR)
+                       MOVE SRT-ESTADO TO ARR-EST(POS-ARR)
+                       ADD  1          TO POS-ARR
+               END-RETURN
+           END-PERFORM
+
+           OPEN INPUT datos-usuarios
+           .
+
        START-READING.
            MOVE 'N'        TO fin-de-archivo
            MOVE RUT-POS    TO usuario-rut
@@ -255,9 +468,41 @@
                      MOVE "N" TO SALIR
                   END-IF
               END-IF
+
+              IF WS-OPC = "N" OR "n" THEN
+                 PERFORM AVANZAR-PAGINA
+                 MOVE ZEROES  TO WS-LIN
+                 MOVE SPACES  TO WS-OPC
+                 MOVE "N" TO SALIR
+              END-IF
            END-PERFORM
            .
 
+      *----------------------------------------------------------*
+      * AVANZAR-PAGINA : recuerda el ultimo RUT mostrado (fila    *
+      * 15) y reposiciona RUT-POS justo despues, para que la      *
+      * proxima pantalla de entrada traiga el siguiente bloque de *
+      * 15 clientes sin que el operador deba adivinar un RUT.     *
+      *----------------------------------------------------------*
+       AVANZAR-PAGINA.
+           IF WS-ORDEN NOT = "R" AND NOT = "r" THEN
+              MOVE "SIGUIENTE PAGINA SOLO DISPONIBLE EN ORDEN RUT."
+                                                TO MSG-ERROR
+              MOVE "E"    TO MSG-SEVERIDAD
+              CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+           ELSE
+              IF ARR-RUT(15) = 0 THEN
+                 MOVE "NO HAY MAS CLIENTES PARA MOSTRAR."
+                                                TO MSG-ERROR
+                 MOVE "E"    TO MSG-SEVERIDAD
+                 CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+              ELSE
+                 MOVE ARR-RUT(15) TO RUT-POS
+                 ADD 1            TO RUT-POS
+              END-IF
+           END-IF
+           .
+
        LLAMA-CONSULTA.
            IF ARR-RUT(WS-LIN) NOT = 0 THEN
                CALL "ConsultaCliente" USING ARR-RUT(WS-LIN)
@@ -266,8 +511,23 @@
 
         ELIMINA-CLIENTE.
            IF ARR-RUT(WS-LIN) NOT = 0 THEN
-               CALL "BorrarCliente" USING ARR-RUT(WS-LIN)
-                                         PAR-OUT-BORRAR
+               IF WS-OPERADOR-PERFIL = "L" THEN
+                  MOVE "PERFIL SIN ACCESO A BORRAR"
+                                             TO MSG-ERROR
+                  MOVE "E"    TO MSG-SEVERIDAD
+                  CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+               ELSE
+                  MOVE ARR-RUT(WS-LIN) TO IN-BORRAR-RUT
+                  MOVE ARR-DV(WS-LIN)  TO IN-BORRAR-DV
+                  CALL "BorrarCliente" USING PAR-IN-BORRAR
+                                            PAR-OUT-BORRAR
+                                            usuario-clave
+                  IF LK-BORRADO NOT = "S" THEN
+                     MOVE LK-STATUS-DESC TO MSG-ERROR
+                     MOVE "E"    TO MSG-SEVERIDAD
+                     CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+                  END-IF
+               END-IF
            END-IF
            .
 
