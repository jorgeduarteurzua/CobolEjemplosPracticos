@@ -108,7 +108,7 @@
 
            END-PERFORM
            CLOSE calendario
-           STOP RUN.
+           GOBACK.
 
        mostrar-fechas.
 
