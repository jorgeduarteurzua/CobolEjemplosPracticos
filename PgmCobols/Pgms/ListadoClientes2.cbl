@@ -16,13 +16,35 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS usuario-rut
+               ALTERNATE RECORD KEY IS usuario-nombre-key
+                   WITH DUPLICATES
                FILE STATUS IS FS-USUARIOS.
 
+           SELECT reporte-clientes
+               ASSIGN TO
+           "C:\PgmCobols\Data\listado_clientes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
+
        DATA DIVISION.
        FILE SECTION.
        FD  datos-usuarios.
            copy "C:\PgmCobols\FD\FDCliente.cpy".
 
+       FD  reporte-clientes.
+       01  REP-LINEA               PIC X(132).
+
+       SD  SORT-WORK-FILE.
+       01  SRT-REGISTRO.
+           05  SRT-CLAVE-NOM    PIC X(50).
+           05  SRT-CLAVE-CIU    PIC X(50).
+           05  SRT-CLAVE-FEC    PIC 9(08).
+           05  SRT-RUT          PIC 9(10).
+           05  SRT-DV           PIC X.
+           05  SRT-NOMBRE       PIC X(50).
+           05  SRT-ESTADO       PIC X(12).
+
        WORKING-STORAGE SECTION.
        01  fin-de-archivo      PIC X VALUE 'N'.
        01  opcion              PIC X(1).
@@ -31,11 +53,20 @@
        01  done                PIC X VALUE 'N'.
        01  FS-USUARIOS         PIC XX.
        01  SALIR               PIC X.
+       01  WS-OPERADOR-PERFIL  PIC X.
+       01  MSG-ERROR           PIC X(70).
+       01  MSG-SEVERIDAD       PIC X.
 
        01 VARIABLES-DE-TRABAJO.
            05 BLANCO           PIC X.
            05 RUT-POS          PIC 9(10).
+           05 WS-ORDEN         PIC X VALUE "R".
+      *       R = Rut; N = Nombre; C = Ciudad; F = Fecha Creacion
+           05 WS-APEPAT-POS    PIC X(30) VALUE SPACES.
+      *       Fragmento de apellido paterno para posicionar Orden N
+           05 WS-NOMBRE-POS    PIC X(60) VALUE SPACES.
            05 WS-NOMBRE        PIC X(50).
+           05 WS-ESTADO        PIC X(12).
            05 POS-ARR          PIC 9(3).
            05 WS-LINEA         PIC 9(3).
            05 WS-LIN           PIC 9(2).
@@ -53,6 +84,48 @@
       *       S = Se Borro Cliente
       *       N = No Borrado
            05 LK-STATUS     PIC X(02).
+           05 LK-STATUS-DESC PIC X(50).
+
+       01 PAR-IN-BORRAR.
+           05 IN-BORRAR-RUT   PIC 9(10).
+           05 IN-BORRAR-DV    PIC X.
+
+       01 VARIABLES-REPORTE.
+           05 WS-REP-PAGINA     PIC 9(04) VALUE 0.
+           05 WS-REP-LINEA-PAG  PIC 9(02) VALUE 0.
+           05 WS-REP-TOTAL      PIC 9(06) VALUE 0.
+           05 WS-REP-MAX-LINEAS PIC 9(02) VALUE 50.
+           05 WS-REP-NOMBRE     PIC X(50).
+           05 WS-REP-ESTADO     PIC X(12).
+           05 WS-REP-FECHA-HOY  PIC 9(08).
+
+       01 WS-NOMBRE-COMPLETO    PIC X(90).
+      *       NOMBRE+APEPAT+APEMAT concatenados, para la busqueda
+      *       aproximada (Orden X) via ContarStr -- el fragmento se
+      *       busca en cualquier parte de este texto, no solo al
+      *       comienzo, a diferencia de la llave alterna (Orden N).
+
+       01 INP-CONTARSTR.
+           05 CONTARSTR-STRING-REVISAR    PIC X(10000).
+           05 CONTARSTR-STRING-BUSCAR     PIC X(20).
+           05 CONTARSTR-IGNORAR-MAYUS     PIC X VALUE "S".
+      *            La busqueda aproximada (Orden X) no distingue
+      *            mayusculas/minusculas, para no obligar al
+      *            operador a digitar el nombre tal cual esta
+      *            guardado.
+           05 CONTARSTR-SOLAPADO          PIC X VALUE "S".
+       01 OUT-CONTARSTR.
+           05 TOTAL-STR         PIC 9(05).
+
+       LINKAGE SECTION.
+       01 PAR-ENTRADA-LOGIN.
+      *       MENU ya hizo el "Login" interactivo antes de despachar
+      *       aqui; se recibe el resultado en vez de autenticar de
+      *       nuevo.
+           05  LK-LOGIN-OK         PIC X.
+           05  LK-OPERADOR-ID      PIC X(10).
+           05  LK-OPERADOR-NOMBRE  PIC X(30).
+           05  LK-OPERADOR-PERFIL  PIC X.
 
        SCREEN SECTION.
        01  PANTALLA-ENTRADA.
@@ -60,6 +133,11 @@
          03  LINE 1 COL 30  VALUE "Listado Clientes".
          03  LINE 3 COL 5   VALUE "Posicionar Rut : ".
          03  LINE 3 COL 24 PIC 9(10) USING RUT-POS.
+         03  LINE 4 COL 5   VALUE
+             "Orden (R=Rut N=Nombre X=Aprox. C=Ciudad F=Fecha) : ".
+         03  LINE 4 COL 58 PIC X USING WS-ORDEN.
+         03  LINE 4 COL 61 VALUE "Apellido (Orden N/X) : ".
+         03  LINE 4 COL 85 PIC X(30) USING WS-APEPAT-POS.
 
        01 PANTALLA-VISUALIZACION.
          03  LINE 5 COL 01 VALUE "====================================".
@@ -92,11 +170,15 @@
          03 LINE 24 COL 19 PIC X USING SALIR.
          03 LINE 24 COL 21 VALUE "LINEA :".
          03 LINE 24 COL 28 PIC 9(02) USING WS-LIN.
-         03 LINE 24 COL 31 VALUE "Opcion C=Consultar; B=Borrar :".
-         03 LINE 24 COL 64 PIC X USING WS-OPC.
+         03 LINE 24 COL 31 VALUE
+            "Opcion C=Consultar; B=Borrar; R=Reporte; N=Siguiente :".
+         03 LINE 24 COL 89 PIC X USING WS-OPC.
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING PAR-ENTRADA-LOGIN.
        INICIO.
+           MOVE LK-OPERADOR-ID      TO usuario-clave
+           MOVE LK-OPERADOR-PERFIL  TO WS-OPERADOR-PERFIL
+
            OPEN INPUT datos-usuarios
            MOVE 0      TO RUT-POS
            MOVE "N"    TO SALIR
@@ -108,7 +190,7 @@
                PERFORM PEDIR-SALIR
            END-PERFORM
            CLOSE datos-usuarios
-           STOP RUN.
+           GOBACK.
 
        mostrar-todos-los-usuarios.
            PERFORM cargar-usuarios
@@ -119,8 +201,6 @@
             .
 
        cargar-usuarios.
-           PERFORM START-READING
-
            PERFORM VARYING POS-ARR FROM 1 BY 1 UNTIL POS-ARR > 15
               MOVE ZEROES   TO ARR-LIN(POS-ARR)
                                ARR-RUT(POS-ARR)
@@ -130,6 +210,156 @@
                                ARR-DET(POS-ARR)
            END-PERFORM
 
+           EVALUATE WS-ORDEN
+               WHEN "N" WHEN "n"
+                   PERFORM CARGAR-USUARIOS-POR-NOMBRE
+               WHEN "X" WHEN "x"
+                   PERFORM CARGAR-USUARIOS-POR-NOMBRE-FUZZY
+               WHEN "C" WHEN "c" WHEN "F" WHEN "f"
+                   PERFORM CARGAR-USUARIOS-ORDENADOS
+               WHEN OTHER
+                   PERFORM CARGAR-USUARIOS-POR-RUT
+           END-EVALUATE
+           .
+
+       CARGAR-USUARIOS-POR-NOMBRE.
+      *       Busqueda por la llave alterna usuario-nombre-key
+      *       (apellido paterno + nombre); WS-NOMBRE-POS puede traer
+      *       solo un fragmento del apellido y se posiciona en el
+      *       primer registro que lo iguale o supere.
+           MOVE 'N'             TO fin-de-archivo
+           MOVE SPACES          TO WS-NOMBRE-POS
+           MOVE WS-APEPAT-POS   TO WS-NOMBRE-POS
+           MOVE WS-NOMBRE-POS   TO usuario-nombre-key
+           START datos-usuarios KEY IS NOT < usuario-nombre-key
+               INVALID KEY
+                   DISPLAY "No se encontraron clientes con ese nombre."
+                   MOVE "Y"    TO fin-de-archivo
+           END-START
+
+           MOVE 1  TO POS-ARR
+
+           PERFORM UNTIL fin-de-archivo = 'Y' OR POS-ARR > 15
+               READ datos-usuarios NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO  fin-de-archivo
+                   NOT AT END
+
+                       MOVE POS-ARR         TO ARR-LIN    (POS-ARR)
+                       MOVE usuario-rut     TO ARR-RUT    (POS-ARR)
+                       MOVE "-"             TO ARR-GUI    (POS-ARR)
+                       MOVE usuario-dv      TO ARR-DV     (POS-ARR)
+                       STRING usuario-nombre DELIMITED BY " "
+                            " "            DELIMITED BY SIZE
+                            usuario-apepat DELIMITED BY " "
+                            " "            DELIMITED BY SIZE
+                            usuario-apemat DELIMITED BY " "
+                                          INTO ARR-NOM    (POS-ARR)
+
+                       EVALUATE TRUE
+                           WHEN usuario-inactivo
+                               MOVE "INACTIVO"  TO WS-ESTADO
+                           WHEN usuario-baja
+                               MOVE "DADO BAJA" TO WS-ESTADO
+                           WHEN OTHER
+                               MOVE "ACTIVO"    TO WS-ESTADO
+                       END-EVALUATE
+
+                       STRING POS-ARR          DELIMITED BY SIZE
+                              " "              DELIMITED BY SIZE
+                              usuario-rut      DELIMITED BY SIZE
+                              "-"              DELIMITED BY SIZE
+                              usuario-dv       DELIMITED BY SIZE
+                              "  "             DELIMITED BY SIZE
+                              ARR-NOM(POS-ARR) DELIMITED BY SIZE
+                              "  "             DELIMITED BY SIZE
+                              WS-ESTADO        DELIMITED BY SIZE
+                                          INTO ARR-DET(POS-ARR)
+
+                       ADD  1               TO POS-ARR
+               END-READ
+           END-PERFORM
+
+           .
+
+       CARGAR-USUARIOS-POR-NOMBRE-FUZZY.
+      *       Orden X: a diferencia de CARGAR-USUARIOS-POR-NOMBRE (que
+      *       posiciona por la llave alterna y solo encuentra
+      *       coincidencias desde el comienzo del apellido), esta
+      *       busqueda recorre el archivo completo y usa ContarStr
+      *       para aceptar cualquier registro donde el fragmento
+      *       ingresado en WS-APEPAT-POS aparezca en cualquier parte
+      *       de nombre+apepat+apemat.
+           MOVE 'N'             TO fin-de-archivo
+           MOVE 0               TO usuario-rut
+           START datos-usuarios KEY IS NOT < usuario-rut
+               INVALID KEY
+                   DISPLAY "No se encontraron clientes."
+                   MOVE "Y"    TO fin-de-archivo
+           END-START
+
+           MOVE WS-APEPAT-POS   TO CONTARSTR-STRING-BUSCAR
+
+           MOVE 1  TO POS-ARR
+
+           PERFORM UNTIL fin-de-archivo = 'Y' OR POS-ARR > 15
+               READ datos-usuarios NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO  fin-de-archivo
+                   NOT AT END
+                       MOVE SPACES          TO WS-NOMBRE-COMPLETO
+                       STRING usuario-nombre DELIMITED BY " "
+                            " "            DELIMITED BY SIZE
+                            usuario-apepat DELIMITED BY " "
+                            " "            DELIMITED BY SIZE
+                            usuario-apemat DELIMITED BY " "
+                                          INTO WS-NOMBRE-COMPLETO
+
+                       MOVE SPACES          TO CONTARSTR-STRING-REVISAR
+                       MOVE WS-NOMBRE-COMPLETO
+                                            TO CONTARSTR-STRING-REVISAR
+                       MOVE 0               TO TOTAL-STR
+                       CALL "ContarStr" USING INP-CONTARSTR
+                                              OUT-CONTARSTR
+
+                       IF TOTAL-STR > 0 THEN
+                           MOVE POS-ARR         TO ARR-LIN    (POS-ARR)
+                           MOVE usuario-rut     TO ARR-RUT    (POS-ARR)
+                           MOVE "-"             TO ARR-GUI    (POS-ARR)
+                           MOVE usuario-dv      TO ARR-DV     (POS-ARR)
+                           MOVE WS-NOMBRE-COMPLETO
+                                                TO ARR-NOM    (POS-ARR)
+
+                           EVALUATE TRUE
+                               WHEN usuario-inactivo
+                                   MOVE "INACTIVO"  TO WS-ESTADO
+                               WHEN usuario-baja
+                                   MOVE "DADO BAJA" TO WS-ESTADO
+                               WHEN OTHER
+                                   MOVE "ACTIVO"    TO WS-ESTADO
+                           END-EVALUATE
+
+                           STRING POS-ARR          DELIMITED BY SIZE
+                                  " "              DELIMITED BY SIZE
+                                  usuario-rut      DELIMITED BY SIZE
+                                  "-"              DELIMITED BY SIZE
+                                  usuario-dv       DELIMITED BY SIZE
+                                  "  "             DELIMITED BY SIZE
+                                  ARR-NOM(POS-ARR) DELIMITED BY SIZE
+                                  "  "             DELIMITED BY SIZE
+                                  WS-ESTADO        DELIMITED BY SIZE
+                                              INTO ARR-DET(POS-ARR)
+
+                           ADD  1               TO POS-ARR
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           .
+
+       CARGAR-USUARIOS-POR-RUT.
+           PERFORM START-READING
+
            MOVE 1  TO POS-ARR
 
            PERFORM UNTIL fin-de-archivo = 'Y' OR POS-ARR > 15
@@ -148,6 +378,16 @@
                             " "            DELIMITED BY SIZE
                             usuario-apemat DELIMITED BY " "
                                           INTO ARR-NOM    (POS-ARR)
+
+                       EVALUATE TRUE
+                           WHEN usuario-inactivo
+                               MOVE "INACTIVO"  TO WS-ESTADO
+                           WHEN usuario-baja
+                               MOVE "DADO BAJA" TO WS-ESTADO
+                           WHEN OTHER
+                               MOVE "ACTIVO"    TO WS-ESTADO
+                       END-EVALUATE
+
                        STRING POS-ARR          DELIMITED BY SIZE
                               " "              DELIMITED BY SIZE
                               usuario-rut      DELIMITED BY SIZE
@@ -155,6 +395,8 @@
                               usuario-dv       DELIMITED BY SIZE
                               "  "             DELIMITED BY SIZE
                               ARR-NOM(POS-ARR) DELIMITED BY SIZE
+                              "  "             DELIMITED BY SIZE
+                              WS-ESTADO        DELIMITED BY SIZE
                                           INTO ARR-DET(POS-ARR)
 
                        ADD  1               TO POS-ARR
@@ -163,6 +405,97 @@
 
            .
 
+       CARGAR-USUARIOS-ORDENADOS.
+      *       RUT-POS no aplica a un listado por Ciudad/Fecha; el
+      *       orden por Nombre usa la llave alterna (ver
+      *       CARGAR-USUARIOS-POR-NOMBRE) y por eso no pasa por aqui.
+      *       Ciudad y Fecha no tienen indice propio, asi que cada
+      *       reordenamiento muestra la primera pagina del archivo
+      *       completo ya reordenado por el verbo SORT.
+           CLOSE datos-usuarios
+           EVALUATE WS-ORDEN
+               WHEN "C" WHEN "c"
+                   SORT SORT-WORK-FILE ON ASCENDING KEY SRT-CLAVE-CIU
+                       INPUT PROCEDURE IS SORT-TOMAR-USUARIOS
+                       OUTPUT PROCEDURE IS SORT-LLENAR-ARREGLO
+               WHEN "F" WHEN "f"
+                   SORT SORT-WORK-FILE ON ASCENDING KEY SRT-CLAVE-FEC
+                       INPUT PROCEDURE IS SORT-TOMAR-USUARIOS
+                       OUTPUT PROCEDURE IS SORT-LLENAR-ARREGLO
+           END-EVALUATE
+           .
+
+       SORT-TOMAR-USUARIOS.
+           OPEN INPUT datos-usuarios
+           MOVE 0          TO usuario-rut
+           START datos-usuarios KEY IS NOT < usuario-rut
+               INVALID KEY
+                   DISPLAY "Error al iniciar lectura de registros."
+           END-START
+
+           MOVE "N" TO fin-de-archivo
+           PERFORM UNTIL fin-de-archivo = "Y"
+               READ datos-usuarios NEXT RECORD
+                   AT END
+                       MOVE "Y" TO fin-de-archivo
+                   NOT AT END
+                       MOVE usuario-nombre  TO SRT-CLAVE-NOM
+                       MOVE usuario-ciudad  TO SRT-CLAVE-CIU
+                       MOVE usuario-feccre  TO SRT-CLAVE-FEC
+                       MOVE usuario-rut     TO SRT-RUT
+                       MOVE usuario-dv      TO SRT-DV
+                       STRING usuario-nombre DELIMITED BY " "
+                            " "            DELIMITED BY SIZE
+                            usuario-apepat DELIMITED BY " "
+                            " "            DELIMITED BY SIZE
+                            usuario-apemat DELIMITED BY " "
+                                          INTO SRT-NOMBRE
+                       EVALUATE TRUE
+                           WHEN usuario-inactivo
+                               MOVE "INACTIVO"  TO SRT-ESTADO
+                           WHEN usuario-baja
+                               MOVE "DADO BAJA" TO SRT-ESTADO
+                           WHEN OTHER
+                               MOVE "ACTIVO"    TO SRT-ESTADO
+                       END-EVALUATE
+                       RELEASE SRT-REGISTRO
+               END-READ
+           END-PERFORM
+           CLOSE datos-usuarios
+           .
+
+       SORT-LLENAR-ARREGLO.
+           MOVE "N" TO fin-de-archivo
+           MOVE 1   TO POS-ARR
+           PERFORM UNTIL fin-de-archivo = "Y" OR POS-ARR > 15
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO fin-de-archivo
+                   NOT AT END
+                       MOVE POS-ARR    TO ARR-LIN(POS-ARR)
+                       MOVE SRT-RUT    TO ARR-RUT(POS-ARR)
+                       MOVE "-"        TO ARR-GUI(POS-ARR)
+                       MOVE SRT-DV     TO ARR-DV (POS-ARR)
+                       MOVE SRT-NOMBRE TO ARR-NOM(POS-ARR)
+
+                       STRING POS-ARR       DELIMITED BY SIZE
+                              " "           DELIMITED BY SIZE
+                              SRT-RUT       DELIMITED BY SIZE
+                              "-"           DELIMITED BY SIZE
+                              SRT-DV        DELIMITED BY SIZE
+                              "  "          DELIMITED BY SIZE
+                              SRT-NOMBRE    DELIMITED BY SIZE
+                              "  "          DELIMITED BY SIZE
+                              SRT-ESTADO    DELIMITED BY SIZE
+                                          INTO ARR-DET(POS-ARR)
+
+                       ADD  1          TO POS-ARR
+               END-RETURN
+           END-PERFORM
+
+           OPEN INPUT datos-usuarios
+           .
+
        START-READING.
            MOVE 'N'        TO fin-de-archivo
            MOVE RUT-POS    TO usuario-rut
@@ -192,9 +525,48 @@
                      MOVE "N" TO SALIR
                   END-IF
               END-IF
+
+              IF WS-OPC = "R" OR "r" THEN
+                 PERFORM GENERA-REPORTE
+                 MOVE ZEROES  TO WS-LIN
+                 MOVE SPACES  TO WS-OPC
+                 MOVE "N" TO SALIR
+              END-IF
+
+              IF WS-OPC = "N" OR "n" THEN
+                 PERFORM AVANZAR-PAGINA
+                 MOVE ZEROES  TO WS-LIN
+                 MOVE SPACES  TO WS-OPC
+                 MOVE "N" TO SALIR
+              END-IF
            END-PERFORM
            .
 
+      *----------------------------------------------------------*
+      * AVANZAR-PAGINA : recuerda el ultimo RUT mostrado (fila    *
+      * 15) y reposiciona RUT-POS justo despues, para que la      *
+      * proxima pantalla de entrada traiga el siguiente bloque de *
+      * 15 clientes sin que el operador deba adivinar un RUT.     *
+      *----------------------------------------------------------*
+       AVANZAR-PAGINA.
+           IF WS-ORDEN NOT = "R" AND NOT = "r" THEN
+              MOVE "SIGUIENTE PAGINA SOLO DISPONIBLE EN ORDEN RUT."
+                                                TO MSG-ERROR
+              MOVE "E"    TO MSG-SEVERIDAD
+              CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+           ELSE
+              IF ARR-RUT(15) = 0 THEN
+                 MOVE "NO HAY MAS CLIENTES PARA MOSTRAR."
+                                                TO MSG-ERROR
+                 MOVE "E"    TO MSG-SEVERIDAD
+                 CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+              ELSE
+                 MOVE ARR-RUT(15) TO RUT-POS
+                 ADD 1            TO RUT-POS
+              END-IF
+           END-IF
+           .
+
        LLAMA-CONSULTA.
            IF ARR-RUT(WS-LIN) NOT = 0 THEN
                CALL "ConsultaCliente" USING ARR-RUT(WS-LIN)
@@ -203,8 +575,142 @@
 
         ELIMINA-CLIENTE.
            IF ARR-RUT(WS-LIN) NOT = 0 THEN
-               CALL "BorrarCliente" USING ARR-RUT(WS-LIN)
-                                         PAR-OUT-BORRAR
+               IF WS-OPERADOR-PERFIL = "L" THEN
+                  MOVE "PERFIL SIN ACCESO A BORRAR"
+                                             TO MSG-ERROR
+                  MOVE "E"    TO MSG-SEVERIDAD
+                  CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+               ELSE
+                  MOVE ARR-RUT(WS-LIN) TO IN-BORRAR-RUT
+                  MOVE ARR-DV(WS-LIN)  TO IN-BORRAR-DV
+                  CALL "BorrarCliente" USING PAR-IN-BORRAR
+                                            PAR-OUT-BORRAR
+                                            usuario-clave
+                  IF LK-BORRADO NOT = "S" THEN
+                     MOVE LK-STATUS-DESC TO MSG-ERROR
+                     MOVE "E"    TO MSG-SEVERIDAD
+                     CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+                  END-IF
+               END-IF
            END-IF
            .
+
+      *----------------------------------------------------------*
+      * GENERA-REPORTE : vuelca todo clientes.dat, secuencial,   *
+      * a un archivo de salida paginado (estilo listado de       *
+      * impresora), con encabezado de pagina y numero de linea   *
+      * como la columna LIN de la pantalla.                      *
+      *----------------------------------------------------------*
+       GENERA-REPORTE.
+           ACCEPT WS-REP-FECHA-HOY FROM DATE YYYYMMDD
+           MOVE 0  TO WS-REP-PAGINA
+                      WS-REP-LINEA-PAG
+                      WS-REP-TOTAL
+
+           OPEN OUTPUT reporte-clientes
+
+           MOVE 0          TO usuario-rut
+           START datos-usuarios KEY IS NOT < usuario-rut
+               INVALID KEY
+                   DISPLAY "No hay clientes para el reporte."
+           END-START
+
+           MOVE "N" TO fin-de-archivo
+           PERFORM UNTIL fin-de-archivo = "Y"
+               READ datos-usuarios NEXT RECORD
+                   AT END
+                       MOVE "Y" TO fin-de-archivo
+                   NOT AT END
+                       PERFORM REP-ESCRIBIR-DETALLE
+               END-READ
+           END-PERFORM
+
+           PERFORM REP-ESCRIBIR-PIE
+           CLOSE reporte-clientes
+
+           MOVE "REPORTE GENERADO EN listado_clientes.txt"
+                                             TO MSG-ERROR
+           MOVE "I"    TO MSG-SEVERIDAD
+           CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+
+           PERFORM START-READING
+           .
+
+       REP-ESCRIBIR-DETALLE.
+           IF WS-REP-LINEA-PAG = 0 OR
+              WS-REP-LINEA-PAG >= WS-REP-MAX-LINEAS THEN
+              PERFORM REP-ESCRIBIR-ENCABEZADO
+           END-IF
+
+           ADD 1 TO WS-REP-TOTAL
+
+           STRING usuario-nombre DELIMITED BY " "
+                  " "            DELIMITED BY SIZE
+                  usuario-apepat DELIMITED BY " "
+                  " "            DELIMITED BY SIZE
+                  usuario-apemat DELIMITED BY " "
+                                INTO WS-REP-NOMBRE
+
+           EVALUATE TRUE
+               WHEN usuario-inactivo
+                   MOVE "INACTIVO"  TO WS-REP-ESTADO
+               WHEN usuario-baja
+                   MOVE "DADO BAJA" TO WS-REP-ESTADO
+               WHEN OTHER
+                   MOVE "ACTIVO"    TO WS-REP-ESTADO
+           END-EVALUATE
+
+           MOVE SPACES TO REP-LINEA
+           STRING WS-REP-TOTAL     DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  usuario-rut      DELIMITED BY SIZE
+                  "-"              DELIMITED BY SIZE
+                  usuario-dv       DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  WS-REP-NOMBRE    DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  WS-REP-ESTADO    DELIMITED BY SIZE
+                                INTO REP-LINEA
+           WRITE REP-LINEA
+
+           ADD 1 TO WS-REP-LINEA-PAG
+           .
+
+       REP-ESCRIBIR-ENCABEZADO.
+           ADD 1 TO WS-REP-PAGINA
+           MOVE 0 TO WS-REP-LINEA-PAG
+
+           IF WS-REP-PAGINA > 1 THEN
+              MOVE SPACES TO REP-LINEA
+              WRITE REP-LINEA AFTER ADVANCING PAGE
+           END-IF
+
+           MOVE SPACES TO REP-LINEA
+           STRING "LISTADO DE CLIENTES"     DELIMITED BY SIZE
+                  "   FECHA: "              DELIMITED BY SIZE
+                  WS-REP-FECHA-HOY          DELIMITED BY SIZE
+                  "   PAGINA: "             DELIMITED BY SIZE
+                  WS-REP-PAGINA             DELIMITED BY SIZE
+                                INTO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE SPACES TO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE "LIN RUT            NOMBRE                     ESTADO"
+                                             TO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE ALL "=" TO REP-LINEA
+           WRITE REP-LINEA
+           .
+
+       REP-ESCRIBIR-PIE.
+           MOVE SPACES TO REP-LINEA
+           WRITE REP-LINEA
+           STRING "TOTAL CLIENTES LISTADOS: " DELIMITED BY SIZE
+                  WS-REP-TOTAL                DELIMITED BY SIZE
+                                INTO REP-LINEA
+           WRITE REP-LINEA
+           .
        END PROGRAM ListadoClientes2.
