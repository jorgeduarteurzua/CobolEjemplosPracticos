@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 09-08-2026
+      * Purpose: Estudio, exporta clientes.dat completo a un archivo
+      *          plano CSV (una linea por cliente, encabezado en la
+      *          primera linea), para carga masiva en otro sistema o
+      *          en una planilla de calculo.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExportarClientesCSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT datos-usuarios
+               ASSIGN TO
+           "C:\PgmCobols\Data\clientes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS usuario-rut
+               ALTERNATE RECORD KEY IS usuario-nombre-key
+                   WITH DUPLICATES
+               FILE STATUS IS FS-USUARIOS.
+
+           SELECT reporte-csv
+               ASSIGN TO
+           "C:\PgmCobols\Data\clientes.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  datos-usuarios.
+           copy "C:\PgmCobols\FD\FDCliente.cpy".
+
+       FD  reporte-csv.
+       01  CSV-LINEA                PIC X(500).
+
+       WORKING-STORAGE SECTION.
+       01  FS-USUARIOS         PIC XX.
+       01  fin-de-archivo      PIC X VALUE 'N'.
+       01  WS-REP-TOTAL        PIC 9(06) VALUE 0.
+       01  WS-REP-ESTADO       PIC X(12).
+       01  WS-REP-TIPO         PIC X(09).
+
+       01  WS-CSV-RUT          PIC Z(09)9.
+       01  WS-CSV-FECNAC       PIC 9(08).
+       01  WS-CSV-FECCRE       PIC 9(08).
+       01  WS-CSV-FECMOD       PIC 9(08).
+
+       LINKAGE SECTION.
+       01 PAR-ENTRADA-LOGIN.
+      *       MENU ya hizo el "Login" interactivo antes de despachar
+      *       aqui; se recibe el resultado en vez de autenticar de
+      *       nuevo. El gateo por LK-OPERADOR-PERFIL se repite aqui
+      *       (y no solo en MENU) para que este programa no quede
+      *       expuesto si se invoca directo, fuera del menu.
+           05  LK-LOGIN-OK         PIC X.
+           05  LK-OPERADOR-ID      PIC X(10).
+           05  LK-OPERADOR-NOMBRE  PIC X(30).
+           05  LK-OPERADOR-PERFIL  PIC X.
+
+       PROCEDURE DIVISION USING PAR-ENTRADA-LOGIN.
+       MAIN-PROCEDURE.
+           IF LK-OPERADOR-PERFIL = "L" THEN
+              DISPLAY "Perfil sin acceso a Exportar Clientes a CSV."
+              GOBACK
+           END-IF
+
+           OPEN INPUT  datos-usuarios
+           OPEN OUTPUT reporte-csv
+
+           MOVE SPACES TO CSV-LINEA
+           STRING "RUT;DV;NOMBRE;APEPAT;APEMAT;FECHA_NAC;GENERO;"
+                                     DELIMITED BY SIZE
+                  "DIRECCION;CIUDAD;TELEFONO1;TELEFONO2;EMAIL;"
+                                     DELIMITED BY SIZE
+                  "FECHA_CREACION;ESTADO;TIPO_CLIENTE;RAZON_SOCIAL;"
+                                     DELIMITED BY SIZE
+                  "GIRO;FECHA_MOD;USUARIO_MOD"
+                                     DELIMITED BY SIZE
+                            INTO CSV-LINEA
+           WRITE CSV-LINEA
+
+           MOVE 0          TO usuario-rut
+           START datos-usuarios KEY IS NOT < usuario-rut
+               INVALID KEY
+                   DISPLAY "No hay clientes para exportar."
+           END-START
+
+           MOVE "N" TO fin-de-archivo
+           PERFORM UNTIL fin-de-archivo = "Y"
+               READ datos-usuarios NEXT RECORD
+                   AT END
+                       MOVE "Y" TO fin-de-archivo
+                   NOT AT END
+                       PERFORM EXPORTAR-UN-CLIENTE
+               END-READ
+           END-PERFORM
+
+           CLOSE datos-usuarios reporte-csv
+
+           DISPLAY "CLIENTES EXPORTADOS: " WS-REP-TOTAL
+           DISPLAY "ARCHIVO GENERADO   : clientes.csv"
+
+           GOBACK.
+
+      *----------------------------------------------------------*
+      * EXPORTAR-UN-CLIENTE : arma una linea ";"-delimitada con   *
+      * todos los campos del registro actual y la escribe en      *
+      * clientes.csv.                                              *
+      *----------------------------------------------------------*
+       EXPORTAR-UN-CLIENTE.
+           EVALUATE TRUE
+               WHEN usuario-inactivo
+                   MOVE "INACTIVO"  TO WS-REP-ESTADO
+               WHEN usuario-baja
+                   MOVE "DADO BAJA" TO WS-REP-ESTADO
+               WHEN OTHER
+                   MOVE "ACTIVO"    TO WS-REP-ESTADO
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN usuario-juridica
+                   MOVE "JURIDICO"  TO WS-REP-TIPO
+               WHEN OTHER
+                   MOVE "NATURAL"   TO WS-REP-TIPO
+           END-EVALUATE
+
+           MOVE usuario-rut     TO WS-CSV-RUT
+           MOVE usuario-fecnac  TO WS-CSV-FECNAC
+           MOVE usuario-feccre  TO WS-CSV-FECCRE
+           MOVE usuario-fecmod  TO WS-CSV-FECMOD
+
+           MOVE SPACES TO CSV-LINEA
+           STRING WS-CSV-RUT          DELIMITED BY SIZE
+                  ";"                 DELIMITED BY SIZE
+                  usuario-dv          DELIMITED BY SIZE
+                  ";"                 DELIMITED BY SIZE
+                  usuario-nombre      DELIMITED BY " "
+                  ";"                 DELIMITED BY SIZE
+                  usuario-apepat      DELIMITED BY " "
+                  ";"                 DELIMITED BY SIZE
+                  usuario-apemat      DELIMITED BY " "
+                  ";"                 DELIMITED BY SIZE
+                  WS-CSV-FECNAC       DELIMITED BY SIZE
+                  ";"                 DELIMITED BY SIZE
+                  usuario-genero      DELIMITED BY SIZE
+                  ";"                 DELIMITED BY SIZE
+                  usuario-direccion   DELIMITED BY " "
+                  ";"                 DELIMITED BY SIZE
+                  usuario-ciudad      DELIMITED BY " "
+                  ";"                 DELIMITED BY SIZE
+                  usuario-telefono1   DELIMITED BY " "
+                  ";"                 DELIMITED BY SIZE
+                  usuario-telefono2   DELIMITED BY " "
+                  ";"                 DELIMITED BY SIZE
+                  usuario-email       DELIMITED BY " "
+                  ";"                 DELIMITED BY SIZE
+                  WS-CSV-FECCRE       DELIMITED BY SIZE
+                  ";"                 DELIMITED BY SIZE
+                  WS-REP-ESTADO       DELIMITED BY " "
+                  ";"                 DELIMITED BY SIZE
+                  WS-REP-TIPO         DELIMITED BY " "
+                  ";"                 DELIMITED BY SIZE
+                  usuario-razon-social DELIMITED BY " "
+                  ";"                 DELIMITED BY SIZE
+                  usuario-giro        DELIMITED BY " "
+                  ";"                 DELIMITED BY SIZE
+                  WS-CSV-FECMOD       DELIMITED BY SIZE
+                  ";"                 DELIMITED BY SIZE
+                  usuario-usuario-mod DELIMITED BY " "
+                                INTO CSV-LINEA
+           WRITE CSV-LINEA
+
+           ADD 1 TO WS-REP-TOTAL
+           .
+
+       END PROGRAM ExportarClientesCSV.
