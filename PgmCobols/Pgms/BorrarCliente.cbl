@@ -16,6 +16,9 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS usuario-rut
+               ALTERNATE RECORD KEY IS usuario-nombre-key
+                   WITH DUPLICATES
+               LOCK MODE IS MANUAL
                FILE STATUS IS FS-USUARIOS.
 
        DATA DIVISION.
@@ -30,35 +33,129 @@
        01  usuario-clave       PIC X(10).
        01  done                PIC X VALUE 'N'.
        01  FS-USUARIOS         PIC XX.
+       01  WS-ESTADO-ANTERIOR  PIC X.
+       01  WS-DV-OK            PIC X VALUE "S".
+       01  WS-TIENE-DEPENDIENTES PIC X VALUE "N".
+
+       01 PAR-ENTRADA-AUDIT.
+           05  audit-rut        PIC 9(10).
+           05  audit-dv         PIC X.
+           05  audit-campo      PIC X(15) VALUE "ESTADO".
+           05  audit-valor-ant  PIC X(50).
+           05  audit-valor-nue  PIC X(50) VALUE "B (BAJA)".
+           05  audit-usuario    PIC X(20) VALUE "SISTEMA".
+
+       01 PAR-ENTRADA-STATUS.
+           05 LK-STATUS-CODIGO  PIC X(02).
+       01 PAR-SALIDA-STATUS.
+           05 LK-STATUS-MENSAJE PIC X(50).
 
        LINKAGE SECTION.
        01 PAR-INPUT.
-           05 RUT-CLIENTE   PIC 9(10).
+           05 RUT-CLIENTE     PIC 9(10).
+           05 RUT-DV-CLIENTE  PIC X.
+      *       Confirmacion RUT/DV: debe coincidir con USUARIO-DV del
+      *       registro en clientes.dat o la baja se rechaza, para
+      *       evitar borrar por un RUT mal digitado que igual exista
+      *       con otro DV. Esto NO es el chequeo de integridad
+      *       referencial (ver VALIDAR-DEPENDIENTES en la PROCEDURE
+      *       DIVISION).
        01 PAR-OUTPUT.
            05 LK-BORRADO    PIC X.
       *       S = Se Borro Cliente
       *       N = No Borrado
            05 LK-STATUS     PIC X(02).
+           05 LK-STATUS-DESC PIC X(50).
+      *       Mensaje legible correspondiente a LK-STATUS
+       01 LK-USUARIO-BORRA  PIC X(10).
+      *       Operador que solicita la baja, para auditoria
 
 
        PROCEDURE DIVISION USING PAR-INPUT
-                                PAR-OUTPUT.
+                                PAR-OUTPUT
+                                LK-USUARIO-BORRA.
 
            OPEN I-O datos-usuarios
-           MOVE RUT-CLIENTE   TO usuario-rut
-           MOVE "N"      TO LK-BORRADO
+           MOVE RUT-CLIENTE     TO usuario-rut
+           MOVE "N"        TO LK-BORRADO
+           MOVE "S"        TO WS-DV-OK
+           MOVE LK-USUARIO-BORRA TO audit-usuario
+           IF audit-usuario = SPACES THEN
+              MOVE "SISTEMA"  TO audit-usuario
+           END-IF
 
-           READ datos-usuarios END-READ
+      *       LOCK MODE IS MANUAL + WITH LOCK: si otro operador tiene
+      *       este mismo RUT abierto ahora mismo en Mantenedor/
+      *       GrabarCliente, FS-USUARIOS no queda en "00" aqui y la
+      *       baja se rechaza (mismo mensaje generico de mas abajo)
+      *       en vez de competir por el registro.
+           READ datos-usuarios WITH LOCK END-READ
            IF FS-USUARIOS = "00" THEN
-              DELETE datos-usuarios END-DELETE
-              IF FS-USUARIOS = "00" THEN
-                  MOVE "S"      TO LK-BORRADO
+              IF RUT-DV-CLIENTE NOT = usuario-dv THEN
+                 MOVE "N"      TO WS-DV-OK
+              ELSE
+                 IF usuario-baja THEN
+                    MOVE "N"      TO LK-BORRADO
+                 ELSE
+                    PERFORM VALIDAR-DEPENDIENTES
+                    IF WS-TIENE-DEPENDIENTES = "S" THEN
+                       MOVE "N"      TO LK-BORRADO
+                    ELSE
+                       MOVE usuario-estado TO WS-ESTADO-ANTERIOR
+                       MOVE "B"      TO usuario-estado
+                       REWRITE usuario-registro END-REWRITE
+                       IF FS-USUARIOS = "00" THEN
+                           MOVE "S"               TO LK-BORRADO
+                           MOVE usuario-rut       TO audit-rut
+                           MOVE usuario-dv        TO audit-dv
+                           MOVE WS-ESTADO-ANTERIOR TO audit-valor-ant
+                           CALL "GrabarAuditoria" USING
+                                                  PAR-ENTRADA-AUDIT
+                       END-IF
+                    END-IF
+                 END-IF
               END-IF
            END-IF
 
-           MOVE FS-USUARIOS  TO LK-STATUS
+           IF WS-DV-OK NOT = "S" THEN
+              MOVE "N"                                  TO LK-BORRADO
+              MOVE SPACES                                TO LK-STATUS
+              MOVE "RUT Y DV NO COINCIDEN CON EL CLIENTE"
+                                                  TO LK-STATUS-DESC
+           ELSE
+              IF WS-TIENE-DEPENDIENTES = "S" THEN
+                 MOVE SPACES                             TO LK-STATUS
+                 MOVE "CLIENTE TIENE REGISTROS DEPENDIENTES"
+                                                  TO LK-STATUS-DESC
+              ELSE
+                 MOVE FS-USUARIOS      TO LK-STATUS
+                 MOVE FS-USUARIOS      TO LK-STATUS-CODIGO
+                 CALL "TraducirStatusArchivo" USING PAR-ENTRADA-STATUS
+                                                    PAR-SALIDA-STATUS
+                 MOVE LK-STATUS-MENSAJE TO LK-STATUS-DESC
+              END-IF
+           END-IF
 
            CLOSE datos-usuarios
            GOBACK.
 
+      *----------------------------------------------------------*
+      * VALIDAR-DEPENDIENTES : chequeo de integridad referencial  *
+      * propiamente tal -- ¿hay algun registro en otro archivo    *
+      * maestro que dependa de este cliente y que impida la baja? *
+      * En este esquema, ciudades.dat/feriados.dat/calendario.dat *
+      * /operadores.dat son maestros independientes que no llevan *
+      * USUARIO-RUT como llave foranea, asi que no hay nada que   *
+      * recorrer alli. El unico archivo que registra USUARIO-RUT  *
+      * fuera de clientes.dat es archivo-auditoria (el historial  *
+      * de auditoria que ya deja GrabarAuditoria), y ese historial*
+      * debe sobrevivir a la baja del cliente en vez de bloquearla*
+      * -- por eso no se cuenta como dependiente. Si en el futuro *
+      * se agrega un archivo de pedidos/contratos/creditos que sí *
+      * referencie a un cliente, el chequeo va aqui.              *
+      *----------------------------------------------------------*
+       VALIDAR-DEPENDIENTES.
+           MOVE "N" TO WS-TIENE-DEPENDIENTES
+           .
+
        END PROGRAM BorrarCliente.
