@@ -26,6 +26,11 @@
            05 LK-CODRET PIC 9.
       *       0 = OK
       *       1 = NO OK
+           05 LK-DV-CALCULADO PIC X.
+      *       Digito verificador correcto para LK-RUT, se entrega
+      *       siempre (aunque LK-CODRET venga en 1) para que el
+      *       llamador pueda ofrecerlo como correccion sin tener
+      *       que invocar ademas a CalculaDVRut.
        PROCEDURE DIVISION USING PARAMETRO-ENTRADA
                                 PARAMETRO-SALIDA.
        MAIN-PROCEDURE.
@@ -61,6 +66,8 @@
              WHEN 11  MOVE "0"   TO WS-DV
            END-EVALUATE
 
+           MOVE WS-DV      TO LK-DV-CALCULADO
+
            IF LK-DV NOT = WS-DV THEN
                MOVE 1     TO LK-CODRET
            ELSE
