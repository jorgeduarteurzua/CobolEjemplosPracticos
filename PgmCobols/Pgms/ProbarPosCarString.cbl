@@ -0,0 +1,56 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 09-08-2026
+      * Purpose: ENSEÑANZA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProbarPosCarString.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 INP-POSCARSTR.
+           05 POSCARSTR-STRING-BUSCAR    PIC X(10000).
+           05 POSCARSTR-CARACTER-BUSCAR  PIC X.
+           05 POSCARSTR-OCURRENCIA       PIC 9(03).
+       01 OUT-POSCARSTR.
+           05 POSCARSTR-POSICION            PIC 9(05).
+           05 POSCARSTR-TOTAL-OCURRENCIAS   PIC 9(05).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+      *    CASO 1 - PRIMERA OCURRENCIA (COMPORTAMIENTO ORIGINAL)
+           MOVE SPACES     TO POSCARSTR-STRING-BUSCAR
+           MOVE "A;B;C;D"  TO POSCARSTR-STRING-BUSCAR
+           MOVE ";"        TO POSCARSTR-CARACTER-BUSCAR
+           MOVE 1          TO POSCARSTR-OCURRENCIA
+
+           CALL "PosCarString" USING INP-POSCARSTR OUT-POSCARSTR
+
+           DISPLAY "CASO PRUEBA 1 - PRIMERA OCURRENCIA"
+           DISPLAY "POSICION : " POSCARSTR-POSICION
+           DISPLAY "TOTAL    : " POSCARSTR-TOTAL-OCURRENCIAS
+           DISPLAY " "
+
+      *    CASO 2 - SEGUNDA OCURRENCIA
+           MOVE 2          TO POSCARSTR-OCURRENCIA
+
+           CALL "PosCarString" USING INP-POSCARSTR OUT-POSCARSTR
+
+           DISPLAY "CASO PRUEBA 2 - SEGUNDA OCURRENCIA"
+           DISPLAY "POSICION : " POSCARSTR-POSICION
+           DISPLAY "TOTAL    : " POSCARSTR-TOTAL-OCURRENCIAS
+           DISPLAY " "
+
+      *    CASO 3 - ULTIMA OCURRENCIA
+           MOVE 0          TO POSCARSTR-OCURRENCIA
+
+           CALL "PosCarString" USING INP-POSCARSTR OUT-POSCARSTR
+
+           DISPLAY "CASO PRUEBA 3 - ULTIMA OCURRENCIA"
+           DISPLAY "POSICION : " POSCARSTR-POSICION
+           DISPLAY "TOTAL    : " POSCARSTR-TOTAL-OCURRENCIAS
+
+            STOP RUN.
+       END PROGRAM ProbarPosCarString.
