@@ -16,17 +16,54 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS usuario-rut
+               ALTERNATE RECORD KEY IS usuario-nombre-key
+                   WITH DUPLICATES
+               LOCK MODE IS MANUAL
                FILE STATUS IS FS-USUARIOS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  datos-usuarios.
-           copy "C:\PgmCobols\FD\FDCliente.cbl".
+           copy "C:\PgmCobols\FD\FDCliente.cpy".
 
        WORKING-STORAGE SECTION.
        01  fin-de-archivo      PIC X VALUE 'N'.
        01  usuario-clave       PIC X(10).
        01  FS-USUARIOS         PIC XX.
+       01  WS-ESTADO-ANTERIOR  PIC X.
+       01  WS-FECHA-SYS        PIC 9(08).
+
+       01  WS-NOMBRE-NORM      PIC X(30).
+       01  WS-APEPAT-NORM      PIC X(30).
+       01  WS-APEMAT-NORM      PIC X(30).
+
+       01 PAR-INPUT-CAPITALIZAR.
+           05  CAP-STRING-ENTRADA  PIC X(500).
+       01 PAR-OUTPUT-CAPITALIZAR.
+           05  CAP-STRING-SALIDA   PIC X(500).
+
+       01 WS-REGISTRO-ANTERIOR.
+           05  WS-ANT-NOMBRE     PIC X(30).
+           05  WS-ANT-APEPAT     PIC X(30).
+           05  WS-ANT-APEMAT     PIC X(30).
+           05  WS-ANT-FECNAC     PIC 9(08).
+           05  WS-ANT-GENERO     PIC X.
+           05  WS-ANT-DIRECCION  PIC X(50).
+           05  WS-ANT-CIUDAD     PIC X(50).
+           05  WS-ANT-TELEFONO1  PIC X(15).
+           05  WS-ANT-TELEFONO2  PIC X(15).
+           05  WS-ANT-EMAIL      PIC X(100).
+           05  WS-ANT-TIPO-CLIENTE PIC X.
+           05  WS-ANT-RAZON-SOCIAL PIC X(60).
+           05  WS-ANT-GIRO         PIC X(60).
+
+       01 PAR-ENTRADA-AUDIT.
+           05  audit-rut        PIC 9(10).
+           05  audit-dv         PIC X.
+           05  audit-campo      PIC X(15).
+           05  audit-valor-ant  PIC X(50).
+           05  audit-valor-nue  PIC X(50).
+           05  audit-usuario    PIC X(20) VALUE "SISTEMA".
 
 
        01 VARIABLES-PEDIR-PANTALLA.
@@ -62,6 +99,11 @@
            05 STRING-CALCULAR   PIC X(500).
            05 STRING-LARGO      PIC 9(03).
 
+       01 PAR-ENTRADA-STATUS.
+           05 LK-STATUS-CODIGO  PIC X(02).
+       01 PAR-SALIDA-STATUS.
+           05 LK-STATUS-MENSAJE PIC X(50).
+
        01 VARIABLES-WS-PANTALLA.
 
            05 WS-RUT        PIC 9(10).
@@ -98,6 +140,14 @@
            05  lk-telefono2  PIC X(15).
            05  lk-email      PIC X(100).
            05  lk-feccre     PIC 9(08).
+           05  lk-tipo-cliente PIC X.
+           05  lk-razon-social PIC X(60).
+           05  lk-giro       PIC X(60).
+           05  lk-modo       PIC X.
+      *        A = Alta (solo inserta, rechaza si el RUT ya existe)
+      *        M = Mantencion (inserta o regraba si el RUT ya existe)
+           05  lk-usuario    PIC X(10).
+      *        Operador que graba, para estampar en la auditoria
        01 PAR-SALIDA.
            05  OUT-CODRET   PIC 9(04).
            05  OUT-DESRET   PIC X(50).
@@ -108,29 +158,256 @@
 
            OPEN I-O datos-usuarios
 
-           MOVE PAR-ENTRADA   TO usuario-registro
+           ACCEPT WS-FECHA-SYS FROM DATE YYYYMMDD
+
+           PERFORM NORMALIZAR-NOMBRES
+
+      *       PAR-ENTRADA y usuario-registro no comparten layout (el
+      *       orden nombre/apepat de PAR-ENTRADA difiere de la llave
+      *       alterna apepat/nombre de usuario-registro, y este ultimo
+      *       trae ademas estado/fecmod/usuario-mod que PAR-ENTRADA no
+      *       tiene), por lo que se copia campo a campo en vez de con
+      *       un MOVE de grupo.
+           MOVE lk-rut          TO usuario-rut
+           MOVE lk-dv           TO usuario-dv
+           MOVE WS-NOMBRE-NORM  TO usuario-nombre
+           MOVE WS-APEPAT-NORM  TO usuario-apepat
+           MOVE WS-APEMAT-NORM  TO usuario-apemat
+           MOVE lk-fecnac       TO usuario-fecnac
+           MOVE lk-genero       TO usuario-genero
+           MOVE lk-direccion    TO usuario-direccion
+           MOVE lk-ciudad       TO usuario-ciudad
+           MOVE lk-telefono1    TO usuario-telefono1
+           MOVE lk-telefono2    TO usuario-telefono2
+           MOVE lk-email        TO usuario-email
+           MOVE lk-feccre       TO usuario-feccre
+           MOVE lk-usuario    TO audit-usuario
+           IF audit-usuario = SPACES THEN
+              MOVE "SISTEMA"  TO audit-usuario
+           END-IF
+
+           IF lk-tipo-cliente NOT = "J" THEN
+              MOVE "N"           TO lk-tipo-cliente
+           END-IF
 
-           READ datos-usuarios END-READ
-           IF FS-USUARIOS = "00"
-              MOVE 1    TO OUT-CODRET
-              MOVE "USUARIO YA EXISTE" TO OUT-DESRET
-           ELSE
+      *       LOCK MODE IS MANUAL + READ ... WITH LOCK: mientras este
+      *       registro este bloqueado por otra sesion (otro operador
+      *       mantiene el mismo RUT abierto en Mantenedor en este
+      *       instante), esta lectura no queda en "00" ni en "23"
+      *       (no encontrado) y cae al WHEN OTHER de abajo, que
+      *       rechaza la grabacion en vez de arriesgar una
+      *       actualizacion perdida por sobreescritura cruzada.
+           READ datos-usuarios WITH LOCK END-READ
+           EVALUATE FS-USUARIOS
+           WHEN "00"
+              MOVE usuario-estado    TO WS-ESTADO-ANTERIOR
+              MOVE usuario-nombre    TO WS-ANT-NOMBRE
+              MOVE usuario-apepat    TO WS-ANT-APEPAT
+              MOVE usuario-apemat    TO WS-ANT-APEMAT
+              MOVE usuario-fecnac    TO WS-ANT-FECNAC
+              MOVE usuario-genero    TO WS-ANT-GENERO
+              MOVE usuario-direccion TO WS-ANT-DIRECCION
+              MOVE usuario-ciudad    TO WS-ANT-CIUDAD
+              MOVE usuario-telefono1 TO WS-ANT-TELEFONO1
+              MOVE usuario-telefono2 TO WS-ANT-TELEFONO2
+              MOVE usuario-email     TO WS-ANT-EMAIL
+              MOVE usuario-tipo-cliente TO WS-ANT-TIPO-CLIENTE
+              MOVE usuario-razon-social TO WS-ANT-RAZON-SOCIAL
+              MOVE usuario-giro         TO WS-ANT-GIRO
+              IF lk-modo = "M" THEN
+      *             Ver nota sobre layouts distintos mas arriba: copia
+      *             campo a campo, no MOVE de grupo.
+                 MOVE lk-rut           TO usuario-rut
+                 MOVE lk-dv            TO usuario-dv
+                 MOVE WS-NOMBRE-NORM   TO usuario-nombre
+                 MOVE WS-APEPAT-NORM   TO usuario-apepat
+                 MOVE WS-APEMAT-NORM   TO usuario-apemat
+                 MOVE lk-fecnac        TO usuario-fecnac
+                 MOVE lk-genero        TO usuario-genero
+                 MOVE lk-direccion     TO usuario-direccion
+                 MOVE lk-ciudad        TO usuario-ciudad
+                 MOVE lk-telefono1     TO usuario-telefono1
+                 MOVE lk-telefono2     TO usuario-telefono2
+                 MOVE lk-email         TO usuario-email
+                 MOVE lk-feccre        TO usuario-feccre
+                 MOVE WS-ESTADO-ANTERIOR TO usuario-estado
+                 MOVE lk-tipo-cliente  TO usuario-tipo-cliente
+                 MOVE lk-razon-social  TO usuario-razon-social
+                 MOVE lk-giro          TO usuario-giro
+                 MOVE WS-FECHA-SYS     TO usuario-fecmod
+                 MOVE audit-usuario    TO usuario-usuario-mod
+                 REWRITE usuario-registro END-REWRITE
+                 IF FS-USUARIOS = "00"
+                    MOVE 0                      TO OUT-CODRET
+                    MOVE "REGISTRO ACTUALIZADO" TO OUT-DESRET
+                    MOVE lk-rut                 TO audit-rut
+                    MOVE lk-dv                  TO audit-dv
+                    PERFORM REGISTRAR-CAMBIOS
+                 ELSE
+                    MOVE 2           TO OUT-CODRET
+                    MOVE FS-USUARIOS TO LK-STATUS-CODIGO
+                    CALL "TraducirStatusArchivo"
+                         USING PAR-ENTRADA-STATUS
+                               PAR-SALIDA-STATUS
+                    MOVE LK-STATUS-MENSAJE TO OUT-DESRET
+                 END-IF
+              ELSE
+                 MOVE 1    TO OUT-CODRET
+                 MOVE "USUARIO YA EXISTE" TO OUT-DESRET
+              END-IF
+           WHEN "23"
+      *          Ver nota sobre layouts distintos mas arriba: copia
+      *          campo a campo, no MOVE de grupo.
+               MOVE lk-rut       TO usuario-rut
+               MOVE lk-dv        TO usuario-dv
+               MOVE WS-NOMBRE-NORM TO usuario-nombre
+               MOVE WS-APEPAT-NORM TO usuario-apepat
+               MOVE WS-APEMAT-NORM TO usuario-apemat
+               MOVE lk-fecnac    TO usuario-fecnac
+               MOVE lk-genero    TO usuario-genero
+               MOVE lk-direccion TO usuario-direccion
+               MOVE lk-ciudad    TO usuario-ciudad
+               MOVE lk-telefono1 TO usuario-telefono1
+               MOVE lk-telefono2 TO usuario-telefono2
+               MOVE lk-email     TO usuario-email
+               MOVE lk-feccre    TO usuario-feccre
+               MOVE "A"         TO usuario-estado
+               MOVE lk-tipo-cliente TO usuario-tipo-cliente
+               MOVE lk-razon-social TO usuario-razon-social
+               MOVE lk-giro         TO usuario-giro
+               MOVE WS-FECHA-SYS    TO usuario-fecmod
+               MOVE audit-usuario   TO usuario-usuario-mod
                WRITE usuario-registro END-WRITE
                IF FS-USUARIOS = "00"
                   MOVE 0                    TO OUT-CODRET
                   MOVE "REGISTRO INSERTADO" TO OUT-DESRET
+                  MOVE lk-rut               TO audit-rut
+                  MOVE lk-dv                TO audit-dv
+                  MOVE "REGISTRO"           TO audit-campo
+                  MOVE SPACES               TO audit-valor-ant
+                  MOVE "ALTA"               TO audit-valor-nue
+                  CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
                ELSE
-                  MOVE 2      TO OUT-CODRET
-                  MOVE SPACES TO OUT-DESRET
-                  STRING "ERROR AL INSERTAR (" DELIMITED SIZE
-                         FS-USUARIOS           DELIMITED SIZE
-                         ")"                   DELIMITED SIZE
-                                           INTO OUT-DESRET
-
+                  MOVE 2           TO OUT-CODRET
+                  MOVE FS-USUARIOS TO LK-STATUS-CODIGO
+                  CALL "TraducirStatusArchivo"
+                       USING PAR-ENTRADA-STATUS
+                             PAR-SALIDA-STATUS
+                  MOVE LK-STATUS-MENSAJE TO OUT-DESRET
                END-IF
-           END-IF
+           WHEN OTHER
+               MOVE 3                        TO OUT-CODRET
+               MOVE "REGISTRO BLOQUEADO POR OTRO OPERADOR"
+                                             TO OUT-DESRET
+           END-EVALUATE
            CLOSE datos-usuarios
 
            GOBACK
            .
+
+       NORMALIZAR-NOMBRES.
+      *       NOMBRE/APEPAT/APEMAT se guardan siempre en formato
+      *       "Juan Perez", sin importar como los haya digitado el
+      *       operador, para que la busqueda y el orden por nombre
+      *       (ver CARGAR-USUARIOS-POR-NOMBRE) sean consistentes.
+           MOVE SPACES           TO CAP-STRING-ENTRADA
+           MOVE lk-nombre        TO CAP-STRING-ENTRADA
+           CALL "CapitalizarTexto" USING PAR-INPUT-CAPITALIZAR
+                                        PAR-OUTPUT-CAPITALIZAR
+           MOVE CAP-STRING-SALIDA(1:30) TO WS-NOMBRE-NORM
+
+           MOVE SPACES           TO CAP-STRING-ENTRADA
+           MOVE lk-apepat        TO CAP-STRING-ENTRADA
+           CALL "CapitalizarTexto" USING PAR-INPUT-CAPITALIZAR
+                                        PAR-OUTPUT-CAPITALIZAR
+           MOVE CAP-STRING-SALIDA(1:30) TO WS-APEPAT-NORM
+
+           MOVE SPACES           TO CAP-STRING-ENTRADA
+           MOVE lk-apemat        TO CAP-STRING-ENTRADA
+           CALL "CapitalizarTexto" USING PAR-INPUT-CAPITALIZAR
+                                        PAR-OUTPUT-CAPITALIZAR
+           MOVE CAP-STRING-SALIDA(1:30) TO WS-APEMAT-NORM
+           .
+
+       REGISTRAR-CAMBIOS.
+           IF WS-ANT-NOMBRE NOT = WS-NOMBRE-NORM THEN
+              MOVE "NOMBRE"        TO audit-campo
+              MOVE WS-ANT-NOMBRE   TO audit-valor-ant
+              MOVE WS-NOMBRE-NORM  TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-ANT-APEPAT NOT = WS-APEPAT-NORM THEN
+              MOVE "APEPAT"        TO audit-campo
+              MOVE WS-ANT-APEPAT   TO audit-valor-ant
+              MOVE WS-APEPAT-NORM  TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-ANT-APEMAT NOT = WS-APEMAT-NORM THEN
+              MOVE "APEMAT"        TO audit-campo
+              MOVE WS-ANT-APEMAT   TO audit-valor-ant
+              MOVE WS-APEMAT-NORM  TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-ANT-FECNAC NOT = lk-fecnac THEN
+              MOVE "FECNAC"        TO audit-campo
+              MOVE WS-ANT-FECNAC   TO audit-valor-ant
+              MOVE lk-fecnac       TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-ANT-GENERO NOT = lk-genero THEN
+              MOVE "GENERO"        TO audit-campo
+              MOVE WS-ANT-GENERO   TO audit-valor-ant
+              MOVE lk-genero       TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-ANT-DIRECCION NOT = lk-direccion THEN
+              MOVE "DIRECCION"     TO audit-campo
+              MOVE WS-ANT-DIRECCION TO audit-valor-ant
+              MOVE lk-direccion    TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-ANT-CIUDAD NOT = lk-ciudad THEN
+              MOVE "CIUDAD"        TO audit-campo
+              MOVE WS-ANT-CIUDAD   TO audit-valor-ant
+              MOVE lk-ciudad       TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-ANT-TELEFONO1 NOT = lk-telefono1 THEN
+              MOVE "TELEFONO1"     TO audit-campo
+              MOVE WS-ANT-TELEFONO1 TO audit-valor-ant
+              MOVE lk-telefono1    TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-ANT-TELEFONO2 NOT = lk-telefono2 THEN
+              MOVE "TELEFONO2"     TO audit-campo
+              MOVE WS-ANT-TELEFONO2 TO audit-valor-ant
+              MOVE lk-telefono2    TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-ANT-EMAIL NOT = lk-email THEN
+              MOVE "EMAIL"         TO audit-campo
+              MOVE WS-ANT-EMAIL    TO audit-valor-ant
+              MOVE lk-email        TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-ANT-TIPO-CLIENTE NOT = lk-tipo-cliente THEN
+              MOVE "TIPO_CLIENTE"    TO audit-campo
+              MOVE WS-ANT-TIPO-CLIENTE TO audit-valor-ant
+              MOVE lk-tipo-cliente   TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-ANT-RAZON-SOCIAL NOT = lk-razon-social THEN
+              MOVE "RAZON_SOCIAL"    TO audit-campo
+              MOVE WS-ANT-RAZON-SOCIAL TO audit-valor-ant
+              MOVE lk-razon-social(1:50) TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-ANT-GIRO NOT = lk-giro THEN
+              MOVE "GIRO"          TO audit-campo
+              MOVE WS-ANT-GIRO(1:50) TO audit-valor-ant
+              MOVE lk-giro(1:50)   TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           .
+
        END PROGRAM GrabarCliente.
