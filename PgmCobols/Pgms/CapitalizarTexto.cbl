@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author: JORGE DUARTE
+      * Date: 08-08-2026
+      * Purpose: Estudio
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CapitalizarTexto.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 VARIABLES-DE-TRABAJO.
+           05 I-STR         PIC 9(3).
+           05 I-MAY         PIC 9(3).
+           05 LARGO-STR     PIC 9(03).
+           05 WS-INICIO-PALABRA PIC X VALUE "S".
+
+           05 WS-MIN PIC X(28) VALUE "abcdefghijklmnñopqrstuvwxyz".
+           05 WS-MAY PIC X(28) VALUE "ABCDEFGHIJKLMNÑOPQRSTUVWXYZ".
+
+       01 PAR-INPUT-MIN.
+           05 MIN-STRING-CONVERTIR   PIC X(500).
+       01 PAR-OUTPUT-MIN.
+           05 MIN-STRING-CONVERTIDO  PIC X(500).
+
+       LINKAGE SECTION.
+       01 PAR-INPUT.
+           05 STRING-CAPITALIZAR     PIC X(500).
+       01 PAR-OUTPUT.
+           05 STRING-CAPITALIZADO    PIC X(500).
+
+       PROCEDURE DIVISION USING PAR-INPUT
+                                PAR-OUTPUT.
+
+       MAIN-PROCEDURE.
+
+      *       Primero se lleva todo a minusculas, para luego subir
+      *       solo la primera letra de cada palabra.
+           MOVE STRING-CAPITALIZAR TO MIN-STRING-CONVERTIR
+           CALL "ConvertirMinusculas" USING PAR-INPUT-MIN
+                                            PAR-OUTPUT-MIN
+
+           MOVE MIN-STRING-CONVERTIDO TO STRING-CAPITALIZADO
+
+           CALL "LargoString" USING PAR-OUTPUT-MIN LARGO-STR
+
+           MOVE "S" TO WS-INICIO-PALABRA
+           PERFORM VARYING I-STR FROM 1 BY 1 UNTIL I-STR > LARGO-STR
+               IF STRING-CAPITALIZADO(I-STR:1) = SPACE
+                  MOVE "S" TO WS-INICIO-PALABRA
+               ELSE
+                  IF WS-INICIO-PALABRA = "S"
+                     PERFORM VARYING I-MAY FROM 1 BY 1
+                             UNTIL I-MAY > 28
+                        IF STRING-CAPITALIZADO(I-STR:1) =
+                           WS-MIN(I-MAY:1) THEN
+                           MOVE WS-MAY(I-MAY:1) TO
+                                STRING-CAPITALIZADO(I-STR:1)
+                           ADD 28  TO I-MAY
+                        END-IF
+                     END-PERFORM
+                  END-IF
+                  MOVE "N" TO WS-INICIO-PALABRA
+               END-IF
+           END-PERFORM
+
+           GOBACK.
+
+       END PROGRAM CapitalizarTexto.
