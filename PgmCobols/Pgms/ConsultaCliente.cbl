@@ -16,13 +16,24 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS usuario-rut
+               ALTERNATE RECORD KEY IS usuario-nombre-key
+                   WITH DUPLICATES
                FILE STATUS IS FS-USUARIOS.
 
+           SELECT comprobante-cliente
+               ASSIGN TO
+           "C:\PgmCobols\Data\COMPROBANTE_CLIENTE.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-COMPROBANTE.
+
        DATA DIVISION.
        FILE SECTION.
        FD  datos-usuarios.
            copy "C:\PgmCobols\FD\FDCliente.cpy".
 
+       FD  comprobante-cliente.
+       01  COMP-LINEA          PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  fin-de-archivo      PIC X VALUE 'N'.
        01  opcion              PIC X(1).
@@ -30,10 +41,21 @@
        01  usuario-clave       PIC X(10).
        01  done                PIC X VALUE 'N'.
        01  FS-USUARIOS         PIC XX.
+       01  WS-ESTADO-DESC      PIC X(22).
+       01  MSG-SEVERIDAD       PIC X VALUE "E".
+       01  FS-COMPROBANTE      PIC XX.
+       01  WS-IMPRIMIR         PIC X VALUE "N".
+       01  WS-FECHA-HOY        PIC 9(08).
+       01  WS-HORA-HOY         PIC 9(06).
 
        01 VARIABLE-DE-TRABAJO.
            05 SALIR      PIC X.
 
+       01 PAR-ENTRADA-STATUS.
+           05 LK-STATUS-CODIGO  PIC X(02).
+       01 PAR-SALIDA-STATUS.
+           05 LK-STATUS-MENSAJE PIC X(50).
+
        01 VARIABLES-PEDIR-PANTALLA.
 
            05 RUT        PIC 9(10).
@@ -53,6 +75,7 @@
            05 TELEFONO2  PIC X(15).
            05 EMAIL      PIC X(100).
            05 FECCRE     PIC 9(08).
+           05 ESTADO     PIC X.
 
 
        01 VARIABLES-WS-PANTALLA.
@@ -111,11 +134,15 @@
          03  LINE 13 COL 38 PIC X(15) FROM TELEFONO2.
          03  LINE 14 COL 5 VALUE "EMAIL.........: ".
          03  LINE 14 COL 22 PIC X(60) FROM EMAIL.
+         03  LINE 15 COL 5 VALUE "ESTADO........: ".
+         03  LINE 15 COL 22 PIC X(22) FROM WS-ESTADO-DESC.
          03  LINE 22 COL 1 VALUE "----------------------------------".
          03  LINE 22 COL 35 VALUE "----------------------------------".
          03  LINE 22 COL 69 VALUE "-------------".
-         03  LINE 23 COL 5 VALUE "SALIR (S/N) : ".
-         03  LINE 23 COL 19 PIC X USING SALIR.
+         03  LINE 23 COL 5 VALUE "IMPRIMIR COMPROBANTE (S/N) : ".
+         03  LINE 23 COL 34 PIC X USING WS-IMPRIMIR.
+         03  LINE 24 COL 5 VALUE "SALIR (S/N) : ".
+         03  LINE 24 COL 19 PIC X USING SALIR.
 
        PROCEDURE DIVISION USING PAR-INPUT.
 
@@ -123,16 +150,127 @@
            MOVE RUT-CLIENTE   TO usuario-rut
            READ datos-usuarios END-READ
            IF FS-USUARIOS = "00" THEN
-               MOVE usuario-registro TO VARIABLES-PEDIR-PANTALLA
+               MOVE usuario-rut          TO RUT
+               MOVE usuario-dv           TO DV
+               MOVE usuario-nombre       TO NOMBRE
+               MOVE usuario-apepat       TO APEPAT
+               MOVE usuario-apemat       TO APEMAT
+               MOVE usuario-fecnac       TO FECNAC
+               MOVE usuario-genero       TO GENERO
+               MOVE usuario-direccion    TO DIRECCION
+               MOVE usuario-ciudad       TO CIUDAD
+               MOVE usuario-telefono1    TO TELEFONO1
+               MOVE usuario-telefono2    TO TELEFONO2
+               MOVE usuario-email        TO EMAIL
+               MOVE usuario-feccre       TO FECCRE
+               MOVE usuario-estado       TO ESTADO
+               EVALUATE TRUE
+                   WHEN usuario-activo
+                       MOVE "ACTIVO"               TO WS-ESTADO-DESC
+                   WHEN usuario-inactivo
+                       MOVE "INACTIVO"             TO WS-ESTADO-DESC
+                   WHEN usuario-baja
+                       MOVE "CLIENTE DADO DE BAJA" TO WS-ESTADO-DESC
+                   WHEN OTHER
+                       MOVE SPACES                 TO WS-ESTADO-DESC
+               END-EVALUATE
                MOVE "N"   TO SALIR
+               MOVE "N"   TO WS-IMPRIMIR
                PERFORM UNTIL SALIR = 'S' OR 's'
 
                  DISPLAY PANTALLA-ENTRADA
                  ACCEPT PANTALLA-ENTRADA
 
+                 IF WS-IMPRIMIR = "S" OR "s" THEN
+                    PERFORM IMPRIMIR-COMPROBANTE
+                    MOVE "N" TO WS-IMPRIMIR
+                 END-IF
+
                END-PERFORM
+           ELSE
+               MOVE FS-USUARIOS     TO LK-STATUS-CODIGO
+               CALL "TraducirStatusArchivo" USING PAR-ENTRADA-STATUS
+                                                  PAR-SALIDA-STATUS
+               CALL "VentanaMsj" USING LK-STATUS-MENSAJE MSG-SEVERIDAD
            END-IF
            CLOSE datos-usuarios
            GOBACK.
 
+      *----------------------------------------------------------*
+      * IMPRIMIR-COMPROBANTE : agrega un comprobante de traspaso  *
+      * (handoff slip) con los datos del cliente consultado a     *
+      * COMPROBANTE_CLIENTE.txt, para que el operador se lo       *
+      * entregue al area/mesón siguiente.                         *
+      *----------------------------------------------------------*
+       IMPRIMIR-COMPROBANTE.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-HOY  FROM TIME
+
+           OPEN EXTEND comprobante-cliente
+           IF FS-COMPROBANTE NOT = "00" THEN
+              OPEN OUTPUT comprobante-cliente
+              CLOSE comprobante-cliente
+              OPEN EXTEND comprobante-cliente
+           END-IF
+
+           MOVE ALL "=" TO COMP-LINEA
+           WRITE COMP-LINEA
+
+           MOVE SPACES TO COMP-LINEA
+           MOVE "COMPROBANTE DE ATENCION A CLIENTE" TO COMP-LINEA
+           WRITE COMP-LINEA
+
+           MOVE SPACES TO COMP-LINEA
+           STRING "FECHA: "  DELIMITED BY SIZE
+                  WS-FECHA-HOY DELIMITED BY SIZE
+                  "   HORA: " DELIMITED BY SIZE
+                  WS-HORA-HOY  DELIMITED BY SIZE
+                                INTO COMP-LINEA
+           WRITE COMP-LINEA
+
+           MOVE SPACES TO COMP-LINEA
+           STRING "RUT......: " DELIMITED BY SIZE
+                  RUT           DELIMITED BY SIZE
+                  "-"           DELIMITED BY SIZE
+                  DV            DELIMITED BY SIZE
+                                INTO COMP-LINEA
+           WRITE COMP-LINEA
+
+           MOVE SPACES TO COMP-LINEA
+           STRING "NOMBRE...: "  DELIMITED BY SIZE
+                  NOMBRE         DELIMITED BY SPACE
+                  " "            DELIMITED BY SIZE
+                  APEPAT         DELIMITED BY SPACE
+                  " "            DELIMITED BY SIZE
+                  APEMAT         DELIMITED BY SPACE
+                                INTO COMP-LINEA
+           WRITE COMP-LINEA
+
+           MOVE SPACES TO COMP-LINEA
+           STRING "DIRECCION: " DELIMITED BY SIZE
+                  DIRECCION     DELIMITED BY SPACE
+                                INTO COMP-LINEA
+           WRITE COMP-LINEA
+
+           MOVE SPACES TO COMP-LINEA
+           STRING "CIUDAD...: " DELIMITED BY SIZE
+                  CIUDAD        DELIMITED BY SPACE
+                                INTO COMP-LINEA
+           WRITE COMP-LINEA
+
+           MOVE SPACES TO COMP-LINEA
+           STRING "ESTADO...: "  DELIMITED BY SIZE
+                  WS-ESTADO-DESC DELIMITED BY SPACE
+                                INTO COMP-LINEA
+           WRITE COMP-LINEA
+
+           MOVE ALL "=" TO COMP-LINEA
+           WRITE COMP-LINEA
+
+           MOVE SPACES TO COMP-LINEA
+           WRITE COMP-LINEA
+
+           CLOSE comprobante-cliente
+           .
+
        END PROGRAM ConsultaCliente.
