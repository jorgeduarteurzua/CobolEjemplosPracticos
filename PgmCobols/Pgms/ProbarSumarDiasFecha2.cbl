@@ -16,6 +16,7 @@
            05 FECHA-YYYYMMDD PIC X(08).
            05 SUM-RES-DIAS   PIC 9(03).
            05 SUM-RES-SIGNO  PIC X.
+           05 SUM-RES-TIPO   PIC X.
        01 SUMARDIAS-SALIDA.
            05 FECHA-VALIDA         PIC X(01).
            05 NUEVA-FECHA-YYYYMMDD PIC X(08).
@@ -28,6 +29,7 @@
            MOVE ZEROES           TO SUM-RES-DIAS
            ADD 5                 TO SUM-RES-DIAS
            MOVE "+"              TO SUM-RES-SIGNO
+           MOVE "C"              TO SUM-RES-TIPO
            MOVE SPACES           TO FECHA-VALIDA
                                     NUEVA-FECHA-YYYYMMDD
 
@@ -41,6 +43,7 @@
            MOVE ZEROES           TO SUM-RES-DIAS
            MOVE 20               TO SUM-RES-DIAS
            MOVE "-"              TO SUM-RES-SIGNO
+           MOVE "C"              TO SUM-RES-TIPO
            MOVE SPACES           TO FECHA-VALIDA
                                     NUEVA-FECHA-YYYYMMDD
            CALL "SumarDiasFecha2" USING SUMARDIAS-ENTRADA
@@ -54,6 +57,7 @@
            MOVE ZEROES           TO SUM-RES-DIAS
            MOVE 1                 TO SUM-RES-DIAS
            MOVE "+"              TO SUM-RES-SIGNO
+           MOVE "C"              TO SUM-RES-TIPO
            MOVE SPACES           TO FECHA-VALIDA
                                     NUEVA-FECHA-YYYYMMDD
 
@@ -64,6 +68,24 @@
            DISPLAY "FECHA INICIO   : " FECHA-YYYYMMDD
            DISPLAY "NUEVA FECHA    : " NUEVA-FECHA-YYYYMMDD
 
+      *    CASO 4 - MODO HABIL: SUMAR 5 DIAS HABILES A UN VIERNES
+      *    (20250718 ERA VIERNES), SALTANDO SABADO/DOMINGO
+           MOVE "20250718"       TO FECHA-YYYYMMDD
+
+           MOVE ZEROES           TO SUM-RES-DIAS
+           MOVE 5                TO SUM-RES-DIAS
+           MOVE "+"              TO SUM-RES-SIGNO
+           MOVE "H"              TO SUM-RES-TIPO
+           MOVE SPACES           TO FECHA-VALIDA
+                                    NUEVA-FECHA-YYYYMMDD
+
+           CALL "SumarDiasFecha2" USING SUMARDIAS-ENTRADA
+                                       SUMARDIAS-SALIDA
+
+      *    AL SUMAR 5 DIAS HABILES NUEVA FECHA SERIA 20250725
+           DISPLAY "FECHA INICIO   : " FECHA-YYYYMMDD
+           DISPLAY "NUEVA FECHA HABIL : " NUEVA-FECHA-YYYYMMDD
+
 
             STOP RUN.
        END PROGRAM ProbarSumarDiasFecha2.
