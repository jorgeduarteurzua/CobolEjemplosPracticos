@@ -7,11 +7,18 @@
            "C:\PgmCobols\Data\cargar.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT archivo-rechazados ASSIGN TO
+           "C:\PgmCobols\Data\cargar_rechazados.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  archivo-entrada.
        01  registro-entrada      PIC X(255).
 
+       FD  archivo-rechazados.
+       01  registro-rechazo      PIC X(300).
+
        WORKING-STORAGE SECTION.
        01  RUT                   PIC 9(10).
        01  DV                    PIC X(1).
@@ -28,39 +35,185 @@
 
        01  fin-lectura           PIC X VALUE 'N'.
 
+       01  WS-FECHA-SYS          PIC 9(08).
+       01  WS-CODIGO-RECHAZO     PIC X(10).
+       01  WS-DESC-RECHAZO       PIC X(50).
+
+       01  WS-CONT-LEIDOS        PIC 9(05) VALUE 0.
+       01  WS-CONT-CARGADOS      PIC 9(05) VALUE 0.
+       01  WS-CONT-RECHAZADOS    PIC 9(05) VALUE 0.
+
+       01  PAR-ENTRADA-CARGA.
+           05  lk-rut        PIC 9(10).
+           05  lk-dv         PIC X.
+           05  lk-nombre     PIC X(30).
+           05  lk-apepat     PIC X(30).
+           05  lk-apemat     PIC X(30).
+           05  lk-fecnac     PIC 9(08).
+           05  lk-genero     PIC X.
+           05  lk-direccion  PIC X(50).
+           05  lk-ciudad     PIC X(50).
+           05  lk-telefono1  PIC X(15).
+           05  lk-telefono2  PIC X(15).
+           05  lk-email      PIC X(100).
+           05  lk-feccre     PIC 9(08).
+           05  lk-tipo-cliente PIC X.
+           05  lk-razon-social PIC X(60).
+           05  lk-giro       PIC X(60).
+           05  lk-modo       PIC X.
+           05  lk-usuario    PIC X(10).
+
+       01  PAR-SALIDA-CARGA.
+           05  OUT-CODRET   PIC 9(04).
+           05  OUT-DESRET   PIC X(50).
+
+       01  PARAMETRO-ENTRADA-RUT.
+           05  LK-RUT-VALIDAR  PIC 9(10).
+           05  LK-DV-VALIDAR   PIC X.
+       01  PARAMETRO-SALIDA-RUT.
+           05  LK-CODRET-RUT   PIC 9.
+           05  LK-DV-CALCULADO-RUT PIC X.
+
+       01  PARAMETROS-ENTRADA-FECHA.
+           05  FECHA-YYYYMMDD PIC X(08).
+           05  FECHA-FORMATO  PIC X VALUE "2".
+       01  PARAMETRO-SALIDA-FECHA.
+           05  FECHA-VALIDA   PIC X.
+           05  DIA-SEMANA     PIC 9.
+
+       01  INP-VALIDA-EMAIL.
+           05  WS-EMAIL-VALIDAR PIC X(150).
+       01  OUT-VALIDA-EMAIL.
+           05  MSG-ERROR-EMAIL  PIC X(50).
+
        PROCEDURE DIVISION.
        INICIO.
-           OPEN INPUT archivo-entrada
+           ACCEPT WS-FECHA-SYS FROM DATE YYYYMMDD
+
+           OPEN INPUT  archivo-entrada
+           OPEN OUTPUT archivo-rechazados
            PERFORM UNTIL fin-lectura = 'S'
                READ archivo-entrada INTO registro-entrada
                    AT END
                        MOVE 'S' TO fin-lectura
                    NOT AT END
-                       PERFORM separar-campos
+                       ADD 1 TO WS-CONT-LEIDOS
+                       PERFORM SEPARAR-CAMPOS
+                       PERFORM VALIDAR-REGISTRO
                END-READ
            END-PERFORM
            CLOSE archivo-entrada
-           DISPLAY "Fin de la lectura."
+           CLOSE archivo-rechazados
+
+           PERFORM MOSTRAR-RESUMEN
            STOP RUN.
 
        SEPARAR-CAMPOS.
-           MOVE registro-entrada TO RUT
            UNSTRING registro-entrada DELIMITED BY ";"
                INTO RUT, DV, NOMBRE, APEPAT, APEMAT,
                     TELEFONO, EMAIL, GENERO, FECNAC,
                     NACIONALIDAD, DIRECCION, CIUDAD
 
            END-UNSTRING
-           DISPLAY "RUT: " RUT
-           DISPLAY "DV: " DV
-           DISPLAY "Nombre: " NOMBRE
-           DISPLAY "Apellido Paterno: " APEPAT
-           DISPLAY "Apellido Materno: " APEMAT
-           DISPLAY "Telefono: " TELEFONO
-           DISPLAY "Email: " EMAIL
-           DISPLAY "Genero: " GENERO
-           DISPLAY "Fecha de Nacimiento: " FECNAC
-           DISPLAY "Nacionalidad: " NACIONALIDAD
-           DISPLAY "Direccion: " DIRECCION
-           DISPLAY "Ciudad: " CIUDAD
-           DISPLAY "-------------------------".
+           .
+
+       VALIDAR-REGISTRO.
+           MOVE SPACES       TO WS-CODIGO-RECHAZO
+                                 WS-DESC-RECHAZO
+
+           MOVE RUT          TO LK-RUT-VALIDAR
+           MOVE DV           TO LK-DV-VALIDAR
+           CALL "ValidaRut" USING PARAMETRO-ENTRADA-RUT
+                                  PARAMETRO-SALIDA-RUT
+           IF LK-CODRET-RUT NOT = 0 THEN
+              MOVE "RUT"              TO WS-CODIGO-RECHAZO
+              STRING "RUT O DV INVALIDO, DV DEBE SER "
+                                          DELIMITED BY SIZE
+                     LK-DV-CALCULADO-RUT DELIMITED BY SIZE
+                                      INTO WS-DESC-RECHAZO
+           END-IF
+
+           IF WS-CODIGO-RECHAZO = SPACES THEN
+              MOVE FECNAC(1:8)     TO FECHA-YYYYMMDD
+              CALL "ValidarFecha" USING PARAMETROS-ENTRADA-FECHA
+                                        PARAMETRO-SALIDA-FECHA
+              IF FECHA-VALIDA = "N" THEN
+                 MOVE "FECHA"             TO WS-CODIGO-RECHAZO
+                 MOVE "FECHA NACIMIENTO INVALIDA" TO WS-DESC-RECHAZO
+              END-IF
+           END-IF
+
+           IF WS-CODIGO-RECHAZO = SPACES THEN
+              MOVE EMAIL              TO WS-EMAIL-VALIDAR
+              CALL "ValidarEmail" USING INP-VALIDA-EMAIL
+                                       OUT-VALIDA-EMAIL
+              IF MSG-ERROR-EMAIL NOT = "EMAIL CORRECTO " THEN
+                 MOVE "EMAIL"         TO WS-CODIGO-RECHAZO
+                 MOVE MSG-ERROR-EMAIL TO WS-DESC-RECHAZO
+              END-IF
+           END-IF
+
+           IF WS-CODIGO-RECHAZO NOT = SPACES THEN
+              PERFORM RECHAZAR-REGISTRO
+           ELSE
+              PERFORM CARGAR-CLIENTE
+           END-IF
+           .
+
+       CARGAR-CLIENTE.
+           MOVE RUT          TO lk-rut
+           MOVE DV           TO lk-dv
+           MOVE NOMBRE       TO lk-nombre
+           MOVE APEPAT       TO lk-apepat
+           MOVE APEMAT       TO lk-apemat
+           MOVE FECNAC(1:8)  TO lk-fecnac
+           MOVE GENERO       TO lk-genero
+           MOVE DIRECCION    TO lk-direccion
+           MOVE CIUDAD       TO lk-ciudad
+           MOVE TELEFONO     TO lk-telefono1
+           MOVE SPACES       TO lk-telefono2
+           MOVE EMAIL        TO lk-email
+           MOVE WS-FECHA-SYS TO lk-feccre
+           MOVE "N"          TO lk-tipo-cliente
+           MOVE SPACES       TO lk-razon-social
+           MOVE SPACES       TO lk-giro
+           MOVE "A"          TO lk-modo
+           MOVE "BATCH"      TO lk-usuario
+
+           CALL "GrabarCliente" USING PAR-ENTRADA-CARGA
+                                      PAR-SALIDA-CARGA
+
+           IF OUT-CODRET = 0 THEN
+              ADD 1 TO WS-CONT-CARGADOS
+              DISPLAY "RUT " RUT " cargado."
+           ELSE
+              MOVE "GRABACION"  TO WS-CODIGO-RECHAZO
+              MOVE OUT-DESRET   TO WS-DESC-RECHAZO
+              PERFORM RECHAZAR-REGISTRO
+           END-IF
+           .
+
+       RECHAZAR-REGISTRO.
+           ADD 1 TO WS-CONT-RECHAZADOS
+           MOVE SPACES TO registro-rechazo
+           STRING WS-CODIGO-RECHAZO DELIMITED BY SPACE
+                  ";"               DELIMITED BY SIZE
+                  WS-DESC-RECHAZO   DELIMITED BY SIZE
+                  ";"               DELIMITED BY SIZE
+                  registro-entrada  DELIMITED BY SIZE
+                                INTO registro-rechazo
+           END-STRING
+           WRITE registro-rechazo
+           DISPLAY "RUT " RUT " rechazado (" WS-CODIGO-RECHAZO "): "
+                   WS-DESC-RECHAZO
+           .
+
+       MOSTRAR-RESUMEN.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "Resumen de carga de clientes.".
+           DISPLAY "Registros leidos    : " WS-CONT-LEIDOS.
+           DISPLAY "Registros cargados  : " WS-CONT-CARGADOS.
+           DISPLAY "Registros rechazados: " WS-CONT-RECHAZADOS.
+           DISPLAY "-------------------------------------------".
+
+       END PROGRAM LeerArchivo.
