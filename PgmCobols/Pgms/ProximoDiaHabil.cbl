@@ -0,0 +1,115 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 09-08-2026
+      * Purpose: ENSEÑANZA, para poder usar esta Rutina, se requiere
+      *          haber generado el Calendario (GenCalendario.cbl)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProximoDiaHabil.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT calendario
+               ASSIGN TO
+           "C:\PgmCobols\Data\calendario.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS calendario-fecha
+               FILE STATUS IS FS-CALENDARIO.
+
+           SELECT calendario-D
+               ASSIGN TO
+           "C:\PgmCobols\Data\calendario.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS calendario-numdia-d
+               FILE STATUS IS FS-CALENDARIO-D.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  calendario.
+           copy "C:\PgmCobols\FD\FDCalendario.cpy".
+
+       FD  calendario-D.
+       01  r-calendario-d.
+           05  calendario-fecha-d   PIC 9(08).
+           05  r-calendario-fecha-d redefines calendario-fecha-d.
+               10 fecha-ano-d       PIC 9(04).
+               10 fecha-mes-d       PIC 9(02).
+               10 fecha-dia-d       PIC 9(02).
+           05  calendario-dia-sem-d PIC 9.
+      *        1 = Domingo
+      *        2 = Lunes
+      *        3 = Martes
+      *        4 = Miercoles
+      *        5 = Jueves
+      *        6 = Viernes
+      *        7 = Sabado
+           05  calendario-feriado-d PIC X.
+      *        N = No
+      *        S = Si
+           05  calendario-numdia-d  PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       01  FS-CALENDARIO       PIC XX.
+       01  FS-CALENDARIO-D     PIC XX.
+       01  WS-NUMDIA-BUSQ      PIC 9(06).
+
+       LINKAGE SECTION.
+       01 PARAMETROS-ENTRADA.
+           05 FECHA-YYYYMMDD PIC X(08).
+       01 PARAMETRO-SALIDA.
+           05 FECHA-VALIDA             PIC X(01).
+           05 PROXHAB-FECHA-YYYYMMDD   PIC X(08).
+      *       SI FECHA-YYYYMMDD YA ES HABIL, SE DEVUELVE LA MISMA
+      *       FECHA; SI NO, SE DEVUELVE EL PRIMER DIA HABIL SIGUIENTE.
+
+       PROCEDURE DIVISION USING PARAMETROS-ENTRADA
+                                PARAMETRO-SALIDA.
+
+       MAIN-PROCEDURE.
+
+           MOVE "00000000" TO PROXHAB-FECHA-YYYYMMDD
+           MOVE "N"         TO FECHA-VALIDA
+
+           OPEN INPUT calendario calendario-D
+
+           MOVE FECHA-YYYYMMDD TO calendario-fecha
+           READ calendario
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S"   TO FECHA-VALIDA
+                   IF calendario-feriado = "N" THEN
+                      MOVE calendario-fecha TO PROXHAB-FECHA-YYYYMMDD
+                   ELSE
+                      MOVE calendario-numdia TO WS-NUMDIA-BUSQ
+                      PERFORM AVANZAR-HASTA-HABIL
+                      MOVE calendario-fecha-d
+                                       TO PROXHAB-FECHA-YYYYMMDD
+                   END-IF
+           END-READ
+
+           CLOSE calendario calendario-D
+
+           GOBACK
+            .
+
+      *    AVANZA DE A UN DIA CALENDARIO HASTA ENCONTRAR EL PRIMERO
+      *    NO MARCADO COMO FERIADO EN calendario.idx.
+       AVANZAR-HASTA-HABIL.
+           MOVE "S"   TO calendario-feriado-d
+           PERFORM UNTIL calendario-feriado-d = "N"
+              ADD 1                  TO WS-NUMDIA-BUSQ
+              MOVE WS-NUMDIA-BUSQ    TO calendario-numdia-d
+              READ calendario-d
+                  INVALID KEY
+                      MOVE "N"       TO calendario-feriado-d
+              END-READ
+           END-PERFORM
+           .
+
+       END PROGRAM ProximoDiaHabil.
