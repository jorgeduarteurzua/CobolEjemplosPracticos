@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 08-08-2026
+      * Purpose: Estudio
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LeerParametros.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT archivo-parametros ASSIGN TO
+           "C:\PgmCobols\Data\parametros.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PARAMETROS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-parametros.
+       01  registro-parametros     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FS-PARAMETROS           PIC XX.
+
+       LINKAGE SECTION.
+       01 PAR-SALIDA-PARAMETROS.
+           05 LK-LARGO-MIN-DIRECCION  PIC 9(03).
+           05 LK-LARGO-MIN-CIUDAD     PIC 9(03).
+           05 LK-TELEFONOS-REQUERIDOS PIC 9(01).
+
+       PROCEDURE DIVISION USING PAR-SALIDA-PARAMETROS.
+       MAIN-PROCEDURE.
+
+      *       Valores por defecto, usados si PARAMETROS.dat no existe
+      *       o viene con una linea vacia -- asi el programa sigue
+      *       funcionando con las mismas reglas que tenia hasta ahora
+      *       aunque todavia no se haya cargado el archivo.
+           MOVE 5 TO LK-LARGO-MIN-DIRECCION
+           MOVE 5 TO LK-LARGO-MIN-CIUDAD
+           MOVE 1 TO LK-TELEFONOS-REQUERIDOS
+
+           OPEN INPUT archivo-parametros
+           IF FS-PARAMETROS = "00" THEN
+              READ archivo-parametros INTO registro-parametros
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      PERFORM SEPARAR-PARAMETROS
+              END-READ
+              CLOSE archivo-parametros
+           END-IF
+
+           GOBACK.
+
+       SEPARAR-PARAMETROS.
+           UNSTRING registro-parametros DELIMITED BY ";"
+               INTO LK-LARGO-MIN-DIRECCION,
+                    LK-LARGO-MIN-CIUDAD,
+                    LK-TELEFONOS-REQUERIDOS
+           END-UNSTRING
+           .
+
+       END PROGRAM LeerParametros.
