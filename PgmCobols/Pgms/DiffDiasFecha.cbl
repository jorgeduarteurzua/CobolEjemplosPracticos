@@ -31,12 +31,20 @@
            05 R-MES REDEFINES DIAS-X-MES OCCURS 12 TIMES.
               10 DIAS-MES     PIC 9(02).
 
+           05 WS-DIFF-ANOS       PIC S9(04).
+           05 WS-DIFF-MESES      PIC S9(04).
+           05 WS-DIFF-DIAS-RESTO PIC S9(02).
+           05 CANTIDAD-DIA-MES   PIC 9(02).
+
        LINKAGE SECTION.
        01 INP-DIFFDIASFECHA.
            05 FECHA1-YYYYMMDD PIC 9(08).
            05 FECHA2-YYYYMMDD PIC 9(08).
        01 OUT-DIFFDIASFECHA.
            05 DIFF-DIAS       PIC 9(07).
+           05 DIFF-ANOS        PIC 9(04).
+           05 DIFF-MESES       PIC 9(02).
+           05 DIFF-DIAS-RESTO  PIC 9(02).
 
        PROCEDURE DIVISION USING INP-DIFFDIASFECHA
                                 OUT-DIFFDIASFECHA.
@@ -45,20 +53,66 @@
             MOVE FECHA1-YYYYMMDD   TO WS-FECHA1
             MOVE FECHA2-YYYYMMDD   TO WS-FECHA2
 
+            MOVE 0   TO WS-DIFF-ANOS
+                        WS-DIFF-MESES
+                        WS-DIFF-DIAS-RESTO
+
             IF FECHA2-YYYYMMDD < FECHA1-YYYYMMDD THEN
                 MOVE 0             TO WS-DIFF
             ELSE
                 IF FECHA1-YYYYMMDD = FECHA2-YYYYMMDD THEN
                    MOVE 0          TO WS-DIFF
                 ELSE
+                   PERFORM CALCULAR-DESGLOSE
                    PERFORM CALCULAR-DIAS
                 END-IF
             END-IF
 
-            MOVE WS-DIFF  TO DIFF-DIAS
+            MOVE WS-DIFF          TO DIFF-DIAS
+            MOVE WS-DIFF-ANOS     TO DIFF-ANOS
+            MOVE WS-DIFF-MESES    TO DIFF-MESES
+            MOVE WS-DIFF-DIAS-RESTO TO DIFF-DIAS-RESTO
 
             GOBACK.
 
+      *    DESGLOSE EN ANOS/MESES/DIAS, MISMA TECNICA DE PRESTAMO
+      *    QUE YA USA CalcularEdad -- SE CALCULA ANTES DE CALCULAR-DIAS
+      *    PORQUE ESE PARRAFO VA MODIFICANDO ANO1/MES1/ANO2/MES2.
+       CALCULAR-DESGLOSE.
+           COMPUTE WS-DIFF-ANOS  = ANO2 - ANO1
+           COMPUTE WS-DIFF-MESES = MES2 - MES1
+           COMPUTE WS-DIFF-DIAS-RESTO = DIA2 - DIA1
+
+           IF WS-DIFF-DIAS-RESTO < 0 THEN
+              SUBTRACT 1 FROM WS-DIFF-MESES
+              PERFORM DIAS-MES-DESGLOSE
+              ADD CANTIDAD-DIA-MES TO WS-DIFF-DIAS-RESTO
+           END-IF
+
+           IF WS-DIFF-MESES < 0 THEN
+              SUBTRACT 1 FROM WS-DIFF-ANOS
+              ADD 12      TO WS-DIFF-MESES
+           END-IF
+           .
+
+       DIAS-MES-DESGLOSE.
+           MOVE 31   TO CANTIDAD-DIA-MES
+           IF MES1 = 2 THEN
+              DIVIDE ANO1 BY 4   GIVING ENTERO  REMAINDER RESTO
+              DIVIDE ANO1 BY 100 GIVING ENTERO2 REMAINDER RESTO2
+              DIVIDE ANO1 BY 400 GIVING ENTERO3 REMAINDER RESTO3
+              IF RESTO3 = 0 OR (RESTO = 0 AND RESTO2 NOT = 0) THEN
+                 MOVE 29      TO CANTIDAD-DIA-MES
+              ELSE
+                 MOVE 28      TO CANTIDAD-DIA-MES
+              END-IF
+           ELSE
+              IF MES1 = 4 OR 6 OR 9 OR 11 THEN
+                 MOVE 30      TO CANTIDAD-DIA-MES
+              END-IF
+           END-IF
+           .
+
        CALCULAR-DIAS.
            MOVE 0          TO WS-DIFF
            IF ANO1 = ANO2 AND
