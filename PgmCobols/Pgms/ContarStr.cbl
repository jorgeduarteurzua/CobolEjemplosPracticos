@@ -11,9 +11,15 @@
        WORKING-STORAGE SECTION.
        01 VARIABLES-DE-TRABAJO.
            05 I                 PIC 9(05).
+           05 I-MAY             PIC 9(05).
            05 SALIR             PIC X.
            05 WS-LARGO-STR-REV  PIC 9(05).
            05 WS-LARGO-STR-BUS  PIC 9(05).
+           05 WS-STR-REVISAR    PIC X(10000).
+           05 WS-STR-BUSCAR     PIC X(20).
+
+           05 WS-MIN PIC X(28) VALUE "abcdefghijklmnñopqrstuvwxyz".
+           05 WS-MAY PIC X(28) VALUE "ABCDEFGHIJKLMNÑOPQRSTUVWXYZ".
 
        01 INPUT-LARGOSTR10000.
            05 STRING-CALCULAR   PIC X(10000).
@@ -24,6 +30,15 @@
        01 INP-CONTARSTR.
            05 CONTARSTR-STRING-REVISAR    PIC X(10000).
            05 CONTARSTR-STRING-BUSCAR     PIC X(20).
+           05 CONTARSTR-IGNORAR-MAYUS     PIC X.
+               88  CONTARSTR-SIN-CASE       VALUE "S".
+      *            S = no distingue mayusculas/minusculas
+           05 CONTARSTR-SOLAPADO          PIC X.
+               88  CONTARSTR-CON-SOLAPE     VALUE "S".
+      *            S = cuenta ocurrencias solapadas (default
+      *            historico); N = al encontrar una ocurrencia
+      *            salta el largo completo de la busqueda antes
+      *            de seguir contando.
        01 OUT-CONTARSTR.
            05 TOTAL-STR         PIC 9(05).
 
@@ -32,30 +47,52 @@
        MAIN-PROCEDURE.
 
            MOVE ZEROES           TO TOTAL-STR
+           MOVE CONTARSTR-STRING-REVISAR TO WS-STR-REVISAR
+           MOVE CONTARSTR-STRING-BUSCAR  TO WS-STR-BUSCAR
+
+           IF CONTARSTR-SIN-CASE THEN
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10000
+                 PERFORM VARYING I-MAY FROM 1 BY 1 UNTIL I-MAY > 28
+                    IF WS-STR-REVISAR(I:1) = WS-MIN(I-MAY:1) THEN
+                       MOVE WS-MAY(I-MAY:1) TO WS-STR-REVISAR(I:1)
+                    END-IF
+                 END-PERFORM
+              END-PERFORM
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > 20
+                 PERFORM VARYING I-MAY FROM 1 BY 1 UNTIL I-MAY > 28
+                    IF WS-STR-BUSCAR(I:1) = WS-MIN(I-MAY:1) THEN
+                       MOVE WS-MAY(I-MAY:1) TO WS-STR-BUSCAR(I:1)
+                    END-IF
+                 END-PERFORM
+              END-PERFORM
+           END-IF
 
-           IF CONTARSTR-STRING-BUSCAR = SPACES
+           MOVE WS-STR-REVISAR           TO STRING-CALCULAR
+           MOVE ZEROES                   TO LK-LARGO-STR
+           CALL "LargoString10000" USING INPUT-LARGOSTR10000
+                                         OUTPUT-LARGOSTR10000
+           MOVE LK-LARGO-STR             TO WS-LARGO-STR-REV
+
+           IF WS-STR-BUSCAR = SPACES
                PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-LARGO-STR-REV
-                    IF CONTARSTR-STRING-REVISAR(I:1) = " "
+                    IF WS-STR-REVISAR(I:1) = " "
                         ADD 1            TO TOTAL-STR
                     END-IF
                END-PERFORM
            ELSE
-               MOVE CONTARSTR-STRING-REVISAR TO STRING-CALCULAR
-               MOVE ZEROES                   TO LK-LARGO-STR
-               CALL "LargoString10000" USING INPUT-LARGOSTR10000
-                                             OUTPUT-LARGOSTR10000
-               MOVE LK-LARGO-STR             TO WS-LARGO-STR-REV
-
-               MOVE CONTARSTR-STRING-BUSCAR TO STRING-CALCULAR
+               MOVE WS-STR-BUSCAR            TO STRING-CALCULAR
                MOVE ZEROES                   TO LK-LARGO-STR
                CALL "LargoString10000" USING INPUT-LARGOSTR10000
                                              OUTPUT-LARGOSTR10000
                MOVE LK-LARGO-STR             TO WS-LARGO-STR-BUS
 
                PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-LARGO-STR-REV
-                    IF CONTARSTR-STRING-REVISAR(I:WS-LARGO-STR-BUS) =
-                        CONTARSTR-STRING-BUSCAR(1:WS-LARGO-STR-BUS)
+                    IF WS-STR-REVISAR(I:WS-LARGO-STR-BUS) =
+                        WS-STR-BUSCAR(1:WS-LARGO-STR-BUS)
                         ADD 1            TO TOTAL-STR
+                        IF NOT CONTARSTR-CON-SOLAPE THEN
+                           COMPUTE I = I + WS-LARGO-STR-BUS - 1
+                        END-IF
                     END-IF
                END-PERFORM
            END-IF
