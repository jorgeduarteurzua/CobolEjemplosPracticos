@@ -0,0 +1,93 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 02-07-2025
+      * Purpose: Estudio
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Login.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT datos-operadores
+               ASSIGN TO
+           "C:\PgmCobols\Data\usuarios.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS operador-id
+               FILE STATUS IS FS-OPERADORES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  datos-operadores.
+           copy "C:\PgmCobols\FD\FDOperador.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  FS-OPERADORES       PIC XX.
+
+       01 VARIABLES-PEDIR-PANTALLA.
+           05 WS-OPERADOR-ID    PIC X(10).
+           05 WS-OPERADOR-CLAVE PIC X(10).
+           05 WS-MSG-ERROR      PIC X(40).
+
+       LINKAGE SECTION.
+       01 PAR-SALIDA-LOGIN.
+           05  LK-LOGIN-OK         PIC X.
+      *        S = Autenticado; N = Rechazado
+           05  LK-OPERADOR-ID      PIC X(10).
+           05  LK-OPERADOR-NOMBRE  PIC X(30).
+           05  LK-OPERADOR-PERFIL  PIC X.
+
+       SCREEN SECTION.
+       01  PANTALLA-LOGIN.
+         03  BLANK SCREEN.
+         03  LINE 1 COL 30  VALUE "Ingreso al Sistema".
+         03  LINE 5 COL 5   VALUE "USUARIO......: ".
+         03  LINE 5 COL 22 PIC X(10) USING WS-OPERADOR-ID.
+         03  LINE 6 COL 5   VALUE "CLAVE........: ".
+         03  LINE 6 COL 22 PIC X(10) USING WS-OPERADOR-CLAVE
+                            NO ECHO.
+         03  LINE 8 COL 5  PIC X(40) FROM WS-MSG-ERROR.
+
+       PROCEDURE DIVISION USING PAR-SALIDA-LOGIN.
+
+           MOVE "N"    TO LK-LOGIN-OK
+           MOVE SPACES TO LK-OPERADOR-ID
+                          LK-OPERADOR-NOMBRE
+           MOVE SPACES TO LK-OPERADOR-PERFIL
+           MOVE SPACES TO WS-MSG-ERROR
+
+           OPEN INPUT datos-operadores
+
+           DISPLAY PANTALLA-LOGIN
+           ACCEPT  PANTALLA-LOGIN
+
+           MOVE WS-OPERADOR-ID TO operador-id
+           READ datos-operadores END-READ
+           IF FS-OPERADORES = "00" THEN
+              IF operador-clave = WS-OPERADOR-CLAVE THEN
+                 IF operador-activo THEN
+                    MOVE "S"             TO LK-LOGIN-OK
+                    MOVE operador-id     TO LK-OPERADOR-ID
+                    MOVE operador-nombre TO LK-OPERADOR-NOMBRE
+                    MOVE operador-perfil TO LK-OPERADOR-PERFIL
+                 ELSE
+                    MOVE "USUARIO BLOQUEADO" TO WS-MSG-ERROR
+                 END-IF
+              ELSE
+                 MOVE "CLAVE INCORRECTA" TO WS-MSG-ERROR
+              END-IF
+           ELSE
+              MOVE "USUARIO NO EXISTE" TO WS-MSG-ERROR
+           END-IF
+
+           IF LK-LOGIN-OK NOT = "S" THEN
+              DISPLAY PANTALLA-LOGIN
+           END-IF
+
+           CLOSE datos-operadores
+
+           GOBACK
+           .
+       END PROGRAM Login.
