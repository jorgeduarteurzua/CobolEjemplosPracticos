@@ -0,0 +1,46 @@
+      ******************************************************************
+      * Author: JORGE DUARTE
+      * Date: 08-08-2026
+      * Purpose: Enseñanza
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProbarTarjetaCredito.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       01 INP-VALIDA-TARJETA.
+           05 WS-TARJETA     PIC X(19).
+       01 OUT-VALIDA-TARJETA.
+           05 WS-CODRET      PIC X.
+           05 WS-MARCA       PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            MOVE "4532015112830366"        TO WS-TARJETA
+            CALL "ValidaTarjetaCredito" USING INP-VALIDA-TARJETA
+                                              OUT-VALIDA-TARJETA
+            DISPLAY "TARJETA : [" WS-TARJETA "] VALIDA: " WS-CODRET
+                    " MARCA: " WS-MARCA
+
+            MOVE "5105105105105100"        TO WS-TARJETA
+            CALL "ValidaTarjetaCredito" USING INP-VALIDA-TARJETA
+                                              OUT-VALIDA-TARJETA
+            DISPLAY "TARJETA : [" WS-TARJETA "] VALIDA: " WS-CODRET
+                    " MARCA: " WS-MARCA
+
+            MOVE "378282246310005"         TO WS-TARJETA
+            CALL "ValidaTarjetaCredito" USING INP-VALIDA-TARJETA
+                                              OUT-VALIDA-TARJETA
+            DISPLAY "TARJETA : [" WS-TARJETA "] VALIDA: " WS-CODRET
+                    " MARCA: " WS-MARCA
+
+            MOVE "4532015112830367"        TO WS-TARJETA
+            CALL "ValidaTarjetaCredito" USING INP-VALIDA-TARJETA
+                                              OUT-VALIDA-TARJETA
+            DISPLAY "TARJETA : [" WS-TARJETA "] VALIDA: " WS-CODRET
+                    " MARCA: " WS-MARCA
+
+            STOP RUN.
+       END PROGRAM ProbarTarjetaCredito.
