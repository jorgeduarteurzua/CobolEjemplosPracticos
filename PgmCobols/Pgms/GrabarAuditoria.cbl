@@ -0,0 +1,74 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 02-07-2025
+      * Purpose: Estudio
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GrabarAuditoria.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT archivo-auditoria
+               ASSIGN TO
+           "C:\PgmCobols\Data\clientes_audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-auditoria.
+       01  audit-linea         PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  FS-AUDITORIA        PIC XX.
+       01  WS-FECHA            PIC 9(08).
+       01  WS-HORA             PIC 9(06).
+
+       LINKAGE SECTION.
+       01 PAR-ENTRADA-AUDIT.
+           05  audit-rut        PIC 9(10).
+           05  audit-dv         PIC X.
+           05  audit-campo      PIC X(15).
+      *        nombre del campo modificado (o REGISTRO/ESTADO)
+           05  audit-valor-ant  PIC X(50).
+           05  audit-valor-nue  PIC X(50).
+           05  audit-usuario    PIC X(20).
+
+       PROCEDURE DIVISION USING PAR-ENTRADA-AUDIT.
+
+           ACCEPT WS-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA  FROM TIME
+
+           OPEN EXTEND archivo-auditoria
+           IF FS-AUDITORIA NOT = "00" THEN
+               OPEN OUTPUT archivo-auditoria
+               CLOSE archivo-auditoria
+               OPEN EXTEND archivo-auditoria
+           END-IF
+
+           STRING WS-FECHA            DELIMITED SIZE
+                  ";"                 DELIMITED SIZE
+                  WS-HORA             DELIMITED SIZE
+                  ";"                 DELIMITED SIZE
+                  audit-rut           DELIMITED SIZE
+                  "-"                 DELIMITED SIZE
+                  audit-dv            DELIMITED SIZE
+                  ";"                 DELIMITED SIZE
+                  audit-campo         DELIMITED BY SPACE
+                  ";"                 DELIMITED SIZE
+                  audit-valor-ant     DELIMITED BY SPACE
+                  ";"                 DELIMITED SIZE
+                  audit-valor-nue     DELIMITED BY SPACE
+                  ";"                 DELIMITED SIZE
+                  audit-usuario       DELIMITED BY SPACE
+                                 INTO audit-linea
+           END-STRING
+
+           WRITE audit-linea
+           CLOSE archivo-auditoria
+
+           GOBACK
+           .
+       END PROGRAM GrabarAuditoria.
