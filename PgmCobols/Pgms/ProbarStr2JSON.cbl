@@ -0,0 +1,54 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 09-08-2026
+      * Purpose: ENSEÑANZA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProbarStr2JSON.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 INP-STR2JSON.
+           05 STR2JSON-CONVERTIR        PIC X(10000).
+           05 STR2JSON-SEP-CAMPO        PIC X(1) VALUE ";".
+           05 STR2JSON-SEP-VALOR        PIC X(1) VALUE "=".
+           05 STR2JSON-SEP-INI-ELEMENTO PIC X(1) VALUE "{".
+           05 STR2JSON-SEP-FIN-ELEMENTO PIC X(1) VALUE "}".
+           05 STR2JSON-SEP-ELEMENTO     PIC X(1) VALUE ",".
+           05 STR2JSON-SEP-INI-ARRAY    PIC X(1) VALUE "[".
+           05 STR2JSON-SEP-FIN-ARRAY    PIC X(1) VALUE "]".
+       01 OUT-STR2JSON.
+           05 STR2JSON-CODRET           PIC X.
+           05 STR2JSON-CONVERTIDO       PIC X(20000).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+      *    CASO 1 - ESTRUCTURA SIMPLE
+           MOVE SPACES TO STR2JSON-CONVERTIR
+           MOVE "RUT=1;NOMBRE=NOMBRE RUT 1;DIRECCION=DIR RUT 1"
+                TO STR2JSON-CONVERTIR
+           MOVE SPACES TO STR2JSON-CONVERTIDO
+
+           CALL "Str2JSON" USING INP-STR2JSON OUT-STR2JSON
+
+           DISPLAY "CASO PRUEBA 1"
+           DISPLAY "ENTRADA  : " STR2JSON-CONVERTIR
+           DISPLAY "SALIDA   : " STR2JSON-CONVERTIDO
+           DISPLAY " "
+
+      *    CASO 2 - OTRA ESTRUCTURA SIMPLE, DISTINTA CANTIDAD DE CAMPOS
+           MOVE SPACES TO STR2JSON-CONVERTIR
+           MOVE "RUT=2;NOMBRE=NOMBRE RUT 2"
+                TO STR2JSON-CONVERTIR
+           MOVE SPACES TO STR2JSON-CONVERTIDO
+
+           CALL "Str2JSON" USING INP-STR2JSON OUT-STR2JSON
+
+           DISPLAY "CASO PRUEBA 2"
+           DISPLAY "ENTRADA  : " STR2JSON-CONVERTIR
+           DISPLAY "SALIDA   : " STR2JSON-CONVERTIDO
+
+            STOP RUN.
+       END PROGRAM ProbarStr2JSON.
