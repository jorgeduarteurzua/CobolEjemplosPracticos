@@ -0,0 +1,248 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 09-08-2026
+      * Purpose: Estudio, reporte mensual de clientes que cumplen años
+      *          (fecha de nacimiento) o aniversario como cliente
+      *          (fecha de creacion) durante el mes en curso.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReporteCumpleanos.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT datos-usuarios
+               ASSIGN TO
+           "C:\PgmCobols\Data\clientes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS usuario-rut
+               ALTERNATE RECORD KEY IS usuario-nombre-key
+                   WITH DUPLICATES
+               FILE STATUS IS FS-USUARIOS.
+
+           SELECT reporte-cumple
+               ASSIGN TO
+           "C:\PgmCobols\Data\reporte_cumpleanos.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  datos-usuarios.
+           copy "C:\PgmCobols\FD\FDCliente.cpy".
+
+       FD  reporte-cumple.
+       01  REP-LINEA           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  fin-de-archivo      PIC X VALUE 'N'.
+       01  FS-USUARIOS         PIC XX.
+       01  WS-FECHA-HOY        PIC 9(08).
+       01  WS-R-FECHA-HOY REDEFINES WS-FECHA-HOY.
+           05  WS-ANO-HOY      PIC 9(04).
+           05  WS-MES-HOY      PIC 9(02).
+           05  WS-DIA-HOY      PIC 9(02).
+
+       01  WS-FECCRE-LOCAL     PIC 9(08).
+       01  WS-R-FECCRE-LOCAL REDEFINES WS-FECCRE-LOCAL.
+           05  WS-ANO-CRE      PIC 9(04).
+           05  WS-MES-CRE      PIC 9(02).
+           05  WS-DIA-CRE      PIC 9(02).
+
+       01  WS-PASADA           PIC X.
+      *       N = Cumpleaños (fecha de nacimiento)
+      *       A = Aniversario (fecha de creacion como cliente)
+       01  WS-TITULO-PASADA    PIC X(30).
+
+       01  WS-REP-NOMBRE       PIC X(50).
+       01  WS-REP-ANOS         PIC 9(04).
+
+       01  WS-REP-PAGINA       PIC 9(04) VALUE 0.
+       01  WS-REP-LINEA-PAG    PIC 9(02) VALUE 0.
+       01  WS-REP-MAX-LINEAS   PIC 9(02) VALUE 50.
+       01  WS-CONT-PASADA      PIC 9(05) VALUE 0.
+       01  WS-CONT-CUMPLE      PIC 9(05) VALUE 0.
+       01  WS-CONT-ANIV        PIC 9(05) VALUE 0.
+
+       LINKAGE SECTION.
+       01 PAR-ENTRADA-LOGIN.
+      *       MENU ya hizo el "Login" interactivo antes de despachar
+      *       aqui; se recibe el resultado solo para que este
+      *       programa no quede invocable sin pasar por el menu.
+           05  LK-LOGIN-OK         PIC X.
+           05  LK-OPERADOR-ID      PIC X(10).
+           05  LK-OPERADOR-NOMBRE  PIC X(30).
+           05  LK-OPERADOR-PERFIL  PIC X.
+
+       PROCEDURE DIVISION USING PAR-ENTRADA-LOGIN.
+       INICIO.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+           OPEN OUTPUT reporte-cumple
+
+           MOVE "N"          TO WS-PASADA
+           MOVE "CUMPLEAÑOS DEL MES" TO WS-TITULO-PASADA
+           PERFORM PROCESAR-PASADA
+           MOVE WS-CONT-PASADA TO WS-CONT-CUMPLE
+
+           MOVE "A"          TO WS-PASADA
+           MOVE "ANIVERSARIOS DEL MES" TO WS-TITULO-PASADA
+           PERFORM PROCESAR-PASADA
+           MOVE WS-CONT-PASADA TO WS-CONT-ANIV
+
+           PERFORM REP-ESCRIBIR-PIE
+
+           CLOSE datos-usuarios reporte-cumple
+
+           DISPLAY "-------------------------------------------".
+           DISPLAY "Reporte de cumpleaños y aniversarios generado en ".
+           DISPLAY "reporte_cumpleanos.txt".
+           DISPLAY "Cumpleaños del mes   : " WS-CONT-CUMPLE.
+           DISPLAY "Aniversarios del mes : " WS-CONT-ANIV.
+
+           GOBACK.
+
+      *----------------------------------------------------------*
+      * PROCESAR-PASADA : recorre clientes.dat completo, en orden *
+      * de RUT, listando solo los clientes cuyo mes de nacimiento *
+      * (o de creacion, segun WS-PASADA) coincide con el mes en   *
+      * curso. Mismo patron de pasadas completas repetidas que ya *
+      * usan ReporteDuplicados y ReporteEstadoClientes.            *
+      *----------------------------------------------------------*
+       PROCESAR-PASADA.
+           MOVE 0 TO WS-CONT-PASADA
+           MOVE 0 TO WS-REP-LINEA-PAG
+
+           OPEN INPUT datos-usuarios
+
+           MOVE 0 TO usuario-rut
+           START datos-usuarios KEY IS NOT < usuario-rut
+               INVALID KEY
+                   CONTINUE
+           END-START
+
+           MOVE "N" TO fin-de-archivo
+           PERFORM UNTIL fin-de-archivo = "Y"
+               READ datos-usuarios NEXT RECORD
+                   AT END
+                       MOVE "Y" TO fin-de-archivo
+                   NOT AT END
+                       PERFORM EVALUAR-Y-LISTAR-CLIENTE
+               END-READ
+           END-PERFORM
+
+           CLOSE datos-usuarios
+           .
+
+       EVALUAR-Y-LISTAR-CLIENTE.
+           IF usuario-activo THEN
+              IF WS-PASADA = "N" AND usuario-mesnac = WS-MES-HOY THEN
+                 COMPUTE WS-REP-ANOS = WS-ANO-HOY - usuario-anonac
+                 PERFORM REP-ESCRIBIR-DETALLE
+              END-IF
+
+              IF WS-PASADA = "A" THEN
+                 MOVE usuario-feccre TO WS-FECCRE-LOCAL
+                 IF WS-MES-CRE = WS-MES-HOY THEN
+                    COMPUTE WS-REP-ANOS = WS-ANO-HOY - WS-ANO-CRE
+                    PERFORM REP-ESCRIBIR-DETALLE
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+       REP-ESCRIBIR-DETALLE.
+           IF WS-REP-LINEA-PAG = 0 OR
+              WS-REP-LINEA-PAG >= WS-REP-MAX-LINEAS THEN
+              PERFORM REP-ESCRIBIR-ENCABEZADO
+           END-IF
+
+           ADD 1 TO WS-CONT-PASADA
+
+           STRING usuario-nombre DELIMITED BY " "
+                  " "            DELIMITED BY SIZE
+                  usuario-apepat DELIMITED BY " "
+                  " "            DELIMITED BY SIZE
+                  usuario-apemat DELIMITED BY " "
+                                INTO WS-REP-NOMBRE
+
+           MOVE SPACES TO REP-LINEA
+           IF WS-PASADA = "N" THEN
+              STRING usuario-rut      DELIMITED BY SIZE
+                     "-"              DELIMITED BY SIZE
+                     usuario-dv       DELIMITED BY SIZE
+                     "  "             DELIMITED BY SIZE
+                     WS-REP-NOMBRE    DELIMITED BY SIZE
+                     "  DIA: "        DELIMITED BY SIZE
+                     usuario-dianac   DELIMITED BY SIZE
+                     "  CUMPLE: "     DELIMITED BY SIZE
+                     WS-REP-ANOS      DELIMITED BY SIZE
+                     " AÑOS"          DELIMITED BY SIZE
+                                   INTO REP-LINEA
+           ELSE
+              STRING usuario-rut      DELIMITED BY SIZE
+                     "-"              DELIMITED BY SIZE
+                     usuario-dv       DELIMITED BY SIZE
+                     "  "             DELIMITED BY SIZE
+                     WS-REP-NOMBRE    DELIMITED BY SIZE
+                     "  DIA: "        DELIMITED BY SIZE
+                     WS-DIA-CRE       DELIMITED BY SIZE
+                     "  ANTIGUEDAD: " DELIMITED BY SIZE
+                     WS-REP-ANOS      DELIMITED BY SIZE
+                     " AÑOS"          DELIMITED BY SIZE
+                                   INTO REP-LINEA
+           END-IF
+           WRITE REP-LINEA
+
+           ADD 1 TO WS-REP-LINEA-PAG
+           .
+
+       REP-ESCRIBIR-ENCABEZADO.
+           ADD 1 TO WS-REP-PAGINA
+           MOVE 0 TO WS-REP-LINEA-PAG
+
+           IF WS-REP-PAGINA > 1 THEN
+              MOVE SPACES TO REP-LINEA
+              WRITE REP-LINEA AFTER ADVANCING PAGE
+           END-IF
+
+           MOVE SPACES TO REP-LINEA
+           STRING WS-TITULO-PASADA        DELIMITED BY SIZE
+                  "   FECHA: "            DELIMITED BY SIZE
+                  WS-FECHA-HOY            DELIMITED BY SIZE
+                  "   PAGINA: "           DELIMITED BY SIZE
+                  WS-REP-PAGINA           DELIMITED BY SIZE
+                                INTO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE SPACES TO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE "RUT               NOMBRE" TO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE ALL "=" TO REP-LINEA
+           WRITE REP-LINEA
+           .
+
+       REP-ESCRIBIR-PIE.
+           MOVE SPACES TO REP-LINEA
+           WRITE REP-LINEA
+           MOVE ALL "-" TO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE SPACES TO REP-LINEA
+           STRING "TOTAL CUMPLEAÑOS DEL MES  : " DELIMITED BY SIZE
+                  WS-CONT-CUMPLE                 DELIMITED BY SIZE
+                                INTO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE SPACES TO REP-LINEA
+           STRING "TOTAL ANIVERSARIOS DEL MES: " DELIMITED BY SIZE
+                  WS-CONT-ANIV                   DELIMITED BY SIZE
+                                INTO REP-LINEA
+           WRITE REP-LINEA
+           .
+
+       END PROGRAM ReporteCumpleanos.
