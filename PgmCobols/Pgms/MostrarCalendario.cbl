@@ -92,6 +92,9 @@
        01 PANTALLA-SALIR.
          03 LINE 24 COL 5 VALUE "SALIR (S/N) : ".
          03 LINE 24 COL 19 PIC X USING SALIR.
+         03 LINE 24 COL 21 VALUE
+            "Opcion N=Mes Siguiente; P=Mes Anterior : ".
+         03 LINE 24 COL 64 PIC X USING WS-OPC.
 
 
        PROCEDURE DIVISION.
@@ -108,7 +111,7 @@
 
            END-PERFORM
            CLOSE calendario
-           STOP RUN.
+           GOBACK.
 
        mostrar-fechas.
 
@@ -238,11 +241,44 @@
 
        PEDIR-SALIR.
            MOVE " "            TO SALIR
+           MOVE SPACES         TO WS-OPC
            PERFORM UNTIL SALIR = "S" OR "s" or "N" or "n"
               DISPLAY PANTALLA-SALIR
               ACCEPT  PANTALLA-SALIR
 
+              IF WS-OPC = "N" OR "n" THEN
+                 PERFORM AVANZAR-MES
+                 MOVE SPACES  TO WS-OPC
+                 MOVE "N"     TO SALIR
+              END-IF
+
+              IF WS-OPC = "P" OR "p" THEN
+                 PERFORM RETROCEDER-MES
+                 MOVE SPACES  TO WS-OPC
+                 MOVE "N"     TO SALIR
+              END-IF
            END-PERFORM
            .
 
+      *----------------------------------------------------------*
+      * AVANZAR-MES / RETROCEDER-MES : navegan al mes siguiente o *
+      * anterior sin que el operador deba reescribir mes y año,   *
+      * arrastrando el cambio de año en enero/diciembre.          *
+      *----------------------------------------------------------*
+       AVANZAR-MES.
+           ADD 1 TO PEDIR-MES
+           IF PEDIR-MES > 12 THEN
+              MOVE 1 TO PEDIR-MES
+              ADD 1  TO PEDIR-ANO
+           END-IF
+           .
+
+       RETROCEDER-MES.
+           SUBTRACT 1 FROM PEDIR-MES
+           IF PEDIR-MES < 1 THEN
+              MOVE 12     TO PEDIR-MES
+              SUBTRACT 1 FROM PEDIR-ANO
+           END-IF
+           .
+
        END PROGRAM MostrarCalendario.
