@@ -14,6 +14,7 @@
            10 WS-DV  PIC X    VALUE '8'.
        01 PAR-OUTPUT-VALIDA-RUT.
            10 WS-CODRET PIC 9.
+           10 WS-DV-CALCULADO PIC X.
 
        01 PAR-INPUT-CALCULA-DV.
            10 WS-RUT-DV PIC 9(10) VALUE 12961577.
@@ -29,6 +30,7 @@
 
            DISPLAY "Respuesta ValidaRut Rut : " WS-RUT " - " WS-DV
                     " Retorno Rutina : "  WS-CODRET
+                    " DV Calculado : " WS-DV-CALCULADO
 
 
             CALL "CalculaDVRut" USING PAR-INPUT-CALCULA-DV
