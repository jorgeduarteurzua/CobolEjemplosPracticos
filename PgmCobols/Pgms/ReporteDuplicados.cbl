@@ -0,0 +1,294 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 08-08-2026
+      * Purpose: Estudio
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReporteDuplicados.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT datos-usuarios
+               ASSIGN TO
+           "C:\PgmCobols\Data\clientes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS usuario-rut
+               ALTERNATE RECORD KEY IS usuario-nombre-key
+                   WITH DUPLICATES
+               FILE STATUS IS FS-USUARIOS.
+
+           SELECT reporte-duplicados
+               ASSIGN TO
+           "C:\PgmCobols\Data\duplicados_clientes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  datos-usuarios.
+           copy "C:\PgmCobols\FD\FDCliente.cpy".
+
+       FD  reporte-duplicados.
+       01  REP-LINEA           PIC X(132).
+
+       SD  SORT-WORK-FILE.
+       01  SRT-REGISTRO.
+           05  SRT-CLAVE       PIC X(100).
+           05  SRT-RUT         PIC 9(10).
+           05  SRT-DV          PIC X.
+           05  SRT-NOMBRE      PIC X(30).
+           05  SRT-APEPAT      PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  fin-de-archivo      PIC X VALUE 'N'.
+       01  FS-USUARIOS         PIC XX.
+       01  WS-PASADA           PIC X.
+      *       E = Email; T = Telefono1
+       01  WS-TITULO-PASADA    PIC X(20).
+       01  WS-FECHA-HOY        PIC 9(08).
+
+       01  WS-REG-ANTERIOR.
+           05  WS-ANT-CLAVE    PIC X(100) VALUE SPACES.
+           05  WS-ANT-RUT      PIC 9(10).
+           05  WS-ANT-DV       PIC X.
+           05  WS-ANT-NOMBRE   PIC X(30).
+           05  WS-ANT-APEPAT   PIC X(30).
+
+       01  WS-PRIMERO-DEL-GRUPO PIC X VALUE "Y".
+
+       01  WS-REP-PAGINA       PIC 9(04) VALUE 0.
+       01  WS-REP-LINEA-PAG    PIC 9(02) VALUE 0.
+       01  WS-REP-MAX-LINEAS   PIC 9(02) VALUE 50.
+       01  WS-CONT-GRUPOS      PIC 9(05) VALUE 0.
+       01  WS-CONT-DUPLICADOS  PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+           OPEN OUTPUT reporte-duplicados
+
+           MOVE "E"               TO WS-PASADA
+           MOVE "EMAIL"           TO WS-TITULO-PASADA
+           PERFORM PROCESAR-PASADA
+
+           MOVE "T"               TO WS-PASADA
+           MOVE "TELEFONO"        TO WS-TITULO-PASADA
+           PERFORM PROCESAR-PASADA
+
+           PERFORM REP-ESCRIBIR-PIE
+           CLOSE reporte-duplicados
+
+           DISPLAY "-------------------------------------------".
+           DISPLAY "Reporte de duplicados generado en ".
+           DISPLAY "duplicados_clientes.txt".
+           DISPLAY "Grupos duplicados encontrados : "
+                   WS-CONT-GRUPOS.
+           DISPLAY "Clientes en esos grupos       : "
+                   WS-CONT-DUPLICADOS.
+           DISPLAY "-------------------------------------------".
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * PROCESAR-PASADA : ordena todo clientes.dat por el campo   *
+      * de contacto de la pasada actual (EMAIL o TELEFONO1) y     *
+      * recorre el resultado ya ordenado detectando, por control  *
+      * de quiebre, tramos de claves repetidas.                   *
+      *----------------------------------------------------------*
+       PROCESAR-PASADA.
+           MOVE SPACES TO WS-ANT-CLAVE
+           MOVE "Y"    TO WS-PRIMERO-DEL-GRUPO
+
+           EVALUATE WS-PASADA
+               WHEN "E"
+                   SORT SORT-WORK-FILE ON ASCENDING KEY SRT-CLAVE
+                       INPUT PROCEDURE IS SORT-TOMAR-EMAILS
+                       OUTPUT PROCEDURE IS SORT-DETECTAR-DUPLICADOS
+               WHEN "T"
+                   SORT SORT-WORK-FILE ON ASCENDING KEY SRT-CLAVE
+                       INPUT PROCEDURE IS SORT-TOMAR-TELEFONOS
+                       OUTPUT PROCEDURE IS SORT-DETECTAR-DUPLICADOS
+           END-EVALUATE
+           .
+
+       SORT-TOMAR-EMAILS.
+           OPEN INPUT datos-usuarios
+           MOVE 0          TO usuario-rut
+           START datos-usuarios KEY IS NOT < usuario-rut
+               INVALID KEY
+                   DISPLAY "No hay clientes para el reporte."
+           END-START
+
+           MOVE "N" TO fin-de-archivo
+           PERFORM UNTIL fin-de-archivo = "Y"
+               READ datos-usuarios NEXT RECORD
+                   AT END
+                       MOVE "Y" TO fin-de-archivo
+                   NOT AT END
+                       IF usuario-email NOT = SPACES THEN
+                          MOVE SPACES         TO SRT-REGISTRO
+                          MOVE usuario-email  TO SRT-CLAVE
+                          MOVE usuario-rut    TO SRT-RUT
+                          MOVE usuario-dv     TO SRT-DV
+                          MOVE usuario-nombre TO SRT-NOMBRE
+                          MOVE usuario-apepat TO SRT-APEPAT
+                          RELEASE SRT-REGISTRO
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE datos-usuarios
+           .
+
+       SORT-TOMAR-TELEFONOS.
+           OPEN INPUT datos-usuarios
+           MOVE 0          TO usuario-rut
+           START datos-usuarios KEY IS NOT < usuario-rut
+               INVALID KEY
+                   DISPLAY "No hay clientes para el reporte."
+           END-START
+
+           MOVE "N" TO fin-de-archivo
+           PERFORM UNTIL fin-de-archivo = "Y"
+               READ datos-usuarios NEXT RECORD
+                   AT END
+                       MOVE "Y" TO fin-de-archivo
+                   NOT AT END
+                       IF usuario-telefono1 NOT = SPACES THEN
+                          MOVE SPACES            TO SRT-REGISTRO
+                          MOVE usuario-telefono1 TO SRT-CLAVE
+                          MOVE usuario-rut       TO SRT-RUT
+                          MOVE usuario-dv        TO SRT-DV
+                          MOVE usuario-nombre    TO SRT-NOMBRE
+                          MOVE usuario-apepat    TO SRT-APEPAT
+                          RELEASE SRT-REGISTRO
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE datos-usuarios
+           .
+
+       SORT-DETECTAR-DUPLICADOS.
+           MOVE "N" TO fin-de-archivo
+           PERFORM UNTIL fin-de-archivo = "Y"
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO fin-de-archivo
+                   NOT AT END
+                       PERFORM EVALUAR-REGISTRO-ORDENADO
+               END-RETURN
+           END-PERFORM
+           .
+
+       EVALUAR-REGISTRO-ORDENADO.
+           IF SRT-CLAVE = WS-ANT-CLAVE AND WS-ANT-CLAVE NOT = SPACES
+              IF WS-PRIMERO-DEL-GRUPO = "Y" THEN
+                 ADD 1 TO WS-CONT-GRUPOS
+                 PERFORM REP-ESCRIBIR-DETALLE-ANTERIOR
+                 MOVE "N" TO WS-PRIMERO-DEL-GRUPO
+              END-IF
+              PERFORM REP-ESCRIBIR-DETALLE-ACTUAL
+           ELSE
+              MOVE "Y" TO WS-PRIMERO-DEL-GRUPO
+           END-IF
+           MOVE SRT-CLAVE  TO WS-ANT-CLAVE
+           MOVE SRT-RUT    TO WS-ANT-RUT
+           MOVE SRT-DV     TO WS-ANT-DV
+           MOVE SRT-NOMBRE TO WS-ANT-NOMBRE
+           MOVE SRT-APEPAT TO WS-ANT-APEPAT
+           .
+
+       REP-ESCRIBIR-DETALLE-ANTERIOR.
+           IF WS-REP-LINEA-PAG = 0 OR
+              WS-REP-LINEA-PAG >= WS-REP-MAX-LINEAS THEN
+              PERFORM REP-ESCRIBIR-ENCABEZADO
+           END-IF
+           ADD 1 TO WS-CONT-DUPLICADOS
+           MOVE SPACES TO REP-LINEA
+           STRING WS-TITULO-PASADA DELIMITED BY SPACE
+                  "  "             DELIMITED BY SIZE
+                  WS-ANT-CLAVE     DELIMITED BY SPACE  
+                  "  "             DELIMITED BY SIZE
+                  WS-ANT-RUT       DELIMITED BY SIZE
+                  "-"              DELIMITED BY SIZE
+                  WS-ANT-DV        DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  WS-ANT-NOMBRE    DELIMITED BY SPACE
+                  " "              DELIMITED BY SIZE
+                  WS-ANT-APEPAT    DELIMITED BY SPACE
+                                INTO REP-LINEA
+           WRITE REP-LINEA
+           ADD 1 TO WS-REP-LINEA-PAG
+           .
+
+       REP-ESCRIBIR-DETALLE-ACTUAL.
+           IF WS-REP-LINEA-PAG = 0 OR
+              WS-REP-LINEA-PAG >= WS-REP-MAX-LINEAS THEN
+              PERFORM REP-ESCRIBIR-ENCABEZADO
+           END-IF
+           ADD 1 TO WS-CONT-DUPLICADOS
+           MOVE SPACES TO REP-LINEA
+           STRING WS-TITULO-PASADA DELIMITED BY SPACE
+                  "  "             DELIMITED BY SIZE
+                  SRT-CLAVE        DELIMITED BY SPACE  
+                  "  "             DELIMITED BY SIZE
+                  SRT-RUT          DELIMITED BY SIZE
+                  "-"              DELIMITED BY SIZE
+                  SRT-DV           DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  SRT-NOMBRE       DELIMITED BY SPACE
+                  " "              DELIMITED BY SIZE
+                  SRT-APEPAT       DELIMITED BY SPACE
+                                INTO REP-LINEA
+           WRITE REP-LINEA
+           ADD 1 TO WS-REP-LINEA-PAG
+           .
+
+       REP-ESCRIBIR-ENCABEZADO.
+           ADD 1 TO WS-REP-PAGINA
+           MOVE 0 TO WS-REP-LINEA-PAG
+
+           IF WS-REP-PAGINA > 1 THEN
+              MOVE SPACES TO REP-LINEA
+              WRITE REP-LINEA AFTER ADVANCING PAGE
+           END-IF
+
+           MOVE SPACES TO REP-LINEA
+           STRING "REPORTE DE DUPLICADOS"   DELIMITED BY SIZE
+                  "   FECHA: "              DELIMITED BY SIZE
+                  WS-FECHA-HOY              DELIMITED BY SIZE
+                  "   PAGINA: "             DELIMITED BY SIZE
+                  WS-REP-PAGINA             DELIMITED BY SIZE
+                                INTO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE SPACES TO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE "TIPO      VALOR REPETIDO   RUT            NOMBRE"
+                                             TO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE ALL "=" TO REP-LINEA
+           WRITE REP-LINEA
+           .
+
+       REP-ESCRIBIR-PIE.
+           MOVE SPACES TO REP-LINEA
+           WRITE REP-LINEA
+           STRING "GRUPOS DUPLICADOS ENCONTRADOS: " DELIMITED BY SIZE
+                  WS-CONT-GRUPOS                    DELIMITED BY SIZE
+                                INTO REP-LINEA
+           WRITE REP-LINEA
+           MOVE SPACES TO REP-LINEA
+           STRING "CLIENTES EN ESOS GRUPOS      : " DELIMITED BY SIZE
+                  WS-CONT-DUPLICADOS                DELIMITED BY SIZE
+                                INTO REP-LINEA
+           WRITE REP-LINEA
+           .
+
+       END PROGRAM ReporteDuplicados.
