@@ -9,20 +9,65 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  MENU-CHOICE PIC 9 VALUE 0.
+       01  MENU-CHOICE PIC 99 VALUE 0.
+       01  MENU-RUT    PIC 9(10) VALUE 0.
        01  SCREEN-LINES.
            05  LINE-1 PIC X(80) VALUE "MENU PRINCIPAL".
-           05  LINE-2 PIC X(80) VALUE "1. Opción 1".
-           05  LINE-3 PIC X(80) VALUE "2. Opción 2".
-           05  LINE-4 PIC X(80) VALUE "3. Salir".
-           05  LINE-5 PIC X(80) VALUE "Ingrese su opción: ".
+           05  LINE-2 PIC X(80) VALUE "1. Mantencion de Clientes".
+           05  LINE-3 PIC X(80) VALUE "2. Consulta de Cliente".
+           05  LINE-4 PIC X(80) VALUE "3. Listado de Clientes".
+           05  LINE-5 PIC X(80) VALUE "4. Calendario".
+           05  LINE-6 PIC X(80) VALUE "5. Fechas de Calendario".
+           05  LINE-7 PIC X(80) VALUE "6. Mantencion de Feriados".
+           05  LINE-8 PIC X(80) VALUE "7. Exportar Clientes a JSON".
+           05  LINE-9A PIC X(80) VALUE
+               "8. Reporte de Feriados y Dias Habiles".
+           05  LINE-9B PIC X(80) VALUE
+               "9. Fusion de Clientes Duplicados".
+           05  LINE-9C PIC X(80) VALUE
+               "10. Exportar Clientes a CSV".
+           05  LINE-9D PIC X(80) VALUE
+               "11. Reporte de Clientes por Estado".
+           05  LINE-9E PIC X(80) VALUE
+               "12. Reporte de Cumpleaños y Aniversarios".
+           05  LINE-9 PIC X(80) VALUE "13. Salir".
+           05  LINE-10 PIC X(80) VALUE "Ingrese su opción: ".
+
+       01 PAR-SALIDA-LOGIN.
+           05  LK-LOGIN-OK         PIC X.
+      *        S = Autenticado; N = Rechazado
+           05  LK-OPERADOR-ID      PIC X(10).
+           05  LK-OPERADOR-NOMBRE  PIC X(30).
+           05  LK-OPERADOR-PERFIL  PIC X.
+
+       01 PAR-INPUT-CONSULTA.
+           05  RUT-CLIENTE  PIC 9(10).
+
        PROCEDURE DIVISION.
+       INICIO.
+           CALL "Login" USING PAR-SALIDA-LOGIN
+           IF LK-LOGIN-OK NOT = "S" THEN
+              STOP RUN
+           END-IF.
+
        MAIN-MENU.
            DISPLAY LINE-1.
-           DISPLAY LINE-2.
+           IF LK-OPERADOR-PERFIL NOT = "L" THEN
+              DISPLAY LINE-2
+           END-IF.
            DISPLAY LINE-3.
            DISPLAY LINE-4.
            DISPLAY LINE-5.
+           DISPLAY LINE-6.
+           DISPLAY LINE-7.
+           DISPLAY LINE-8.
+           DISPLAY LINE-9A.
+           DISPLAY LINE-9B.
+           DISPLAY LINE-9C.
+           DISPLAY LINE-9D.
+           DISPLAY LINE-9E.
+           DISPLAY LINE-9.
+           DISPLAY LINE-10.
            ACCEPT MENU-CHOICE.
            EVALUATE MENU-CHOICE
              WHEN 1
@@ -30,6 +75,26 @@
              WHEN 2
                PERFORM OPTION-2
              WHEN 3
+               PERFORM OPTION-3
+             WHEN 4
+               PERFORM OPTION-4
+             WHEN 5
+               PERFORM OPTION-5
+             WHEN 6
+               PERFORM OPTION-6
+             WHEN 7
+               PERFORM OPTION-7
+             WHEN 8
+               PERFORM OPTION-8
+             WHEN 9
+               PERFORM OPTION-9
+             WHEN 10
+               PERFORM OPTION-10
+             WHEN 11
+               PERFORM OPTION-11
+             WHEN 12
+               PERFORM OPTION-12
+             WHEN 13
                PERFORM EXIT-PROGRAM
              WHEN OTHER
                DISPLAY "Opción inválida. Intente de nuevo."
@@ -37,11 +102,75 @@
            END-EVALUATE.
 
        OPTION-1.
-           DISPLAY "Has elegido la Opción 1".
+           IF LK-OPERADOR-PERFIL = "L" THEN
+              DISPLAY "Perfil sin acceso a Mantencion de Clientes."
+           ELSE
+              CALL "Mantenedor" USING PAR-SALIDA-LOGIN
+           END-IF
            GO TO MAIN-MENU.
 
        OPTION-2.
-           DISPLAY "Has elegido la Opción 2".
+           DISPLAY "RUT del cliente a consultar: ".
+           ACCEPT MENU-RUT.
+           MOVE MENU-RUT TO RUT-CLIENTE.
+           CALL "ConsultaCliente" USING PAR-INPUT-CONSULTA.
+           GO TO MAIN-MENU.
+
+       OPTION-3.
+           CALL "ListadoClientes2" USING PAR-SALIDA-LOGIN.
+           GO TO MAIN-MENU.
+
+       OPTION-4.
+           CALL "MostrarCalendario".
+           GO TO MAIN-MENU.
+
+       OPTION-5.
+           CALL "FechasCalendario".
+           GO TO MAIN-MENU.
+
+       OPTION-6.
+           IF LK-OPERADOR-PERFIL = "L" THEN
+              DISPLAY "Perfil sin acceso a Mantencion de Feriados."
+           ELSE
+              CALL "MantenedorFeriados" USING PAR-SALIDA-LOGIN
+           END-IF
+           GO TO MAIN-MENU.
+
+       OPTION-7.
+           IF LK-OPERADOR-PERFIL = "L" THEN
+              DISPLAY "Perfil sin acceso a Exportar Clientes a JSON."
+           ELSE
+              CALL "ExportarClientesJSON" USING PAR-SALIDA-LOGIN
+           END-IF
+           GO TO MAIN-MENU.
+
+       OPTION-8.
+           CALL "ReporteFeriados" USING PAR-SALIDA-LOGIN
+           GO TO MAIN-MENU.
+
+       OPTION-9.
+           IF LK-OPERADOR-PERFIL = "L" THEN
+              DISPLAY
+              "Perfil sin acceso a Fusion de Clientes Duplicados."
+           ELSE
+              CALL "MergeClientes" USING PAR-SALIDA-LOGIN
+           END-IF
+           GO TO MAIN-MENU.
+
+       OPTION-10.
+           IF LK-OPERADOR-PERFIL = "L" THEN
+              DISPLAY "Perfil sin acceso a Exportar Clientes a CSV."
+           ELSE
+              CALL "ExportarClientesCSV" USING PAR-SALIDA-LOGIN
+           END-IF
+           GO TO MAIN-MENU.
+
+       OPTION-11.
+           CALL "ReporteEstadoClientes" USING PAR-SALIDA-LOGIN
+           GO TO MAIN-MENU.
+
+       OPTION-12.
+           CALL "ReporteCumpleanos" USING PAR-SALIDA-LOGIN
            GO TO MAIN-MENU.
 
        EXIT-PROGRAM.
