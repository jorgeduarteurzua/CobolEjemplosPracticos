@@ -36,8 +36,10 @@
        01 INP-POSCARSTR.
            05 POSCARSTR-STRING-BUSCAR    PIC X(10000).
            05 POSCARSTR-CARACTER-BUSCAR  PIC X.
+           05 POSCARSTR-OCURRENCIA       PIC 9(03) VALUE 1.
        01 OUT-POSCARSTR.
-           05 POSCARSTR-POSICION         PIC 9(05).
+           05 POSCARSTR-POSICION            PIC 9(05).
+           05 POSCARSTR-TOTAL-OCURRENCIAS   PIC 9(05).
 
        01 INPUT-LARGOSTR10000.
            05 STRING-CALCULAR   PIC X(10000).
@@ -49,7 +51,7 @@
        01 OUTPUT-LARGOSTR500.
            05 LK-LARGO-STR500      PIC 9(03).
 
-      *LINKAGE SECTION.
+       LINKAGE SECTION.
       *ESTRUCTURA SIMPLE
       *    RUT=1;NOMBRE=NOMBRE RUT 1;DIRECCION=DIR RUT 1
       *ESTRUCTURA CON ARREGLO
@@ -70,15 +72,13 @@
            05 STR2JSON-CODRET           PIC X.
            05 STR2JSON-CONVERTIDO       PIC X(20000).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING INP-STR2JSON OUT-STR2JSON.
        MAIN-PROCEDURE.
 
            MOVE ZEROES            TO CONT-SEP-ARR-I
                                      CONT-SEP-ARR-F
                                      CONT-SEP-ELE-I
                                      CONT-SEP-ELE-F
-           MOVE "RUT=1;NOMBRE=NOMBRE RUT 1;DIRECCION=DIR RUT 1"
-                TO STR2JSON-CONVERTIR
 
            INSPECT STR2JSON-CONVERTIR TALLYING CONT-SEP-ARR-I
                             FOR ALL STR2JSON-SEP-INI-ARRAY
