@@ -0,0 +1,46 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 09-08-2026
+      * Purpose: ENSEÑANZA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProbarProximoDiaHabil.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 PROXHAB-ENTRADA.
+           05 FECHA-YYYYMMDD PIC X(08).
+       01 PROXHAB-SALIDA.
+           05 FECHA-VALIDA           PIC X(01).
+           05 PROXHAB-FECHA-YYYYMMDD PIC X(08).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+      *    CASO 1 - 20250719 ES SABADO (FERIADO): SIGUIENTE HABIL
+      *             DEBIERA SER 20250721 (LUNES)
+           MOVE "20250719"       TO FECHA-YYYYMMDD
+           MOVE SPACES           TO FECHA-VALIDA
+                                    PROXHAB-FECHA-YYYYMMDD
+
+           CALL "ProximoDiaHabil" USING PROXHAB-ENTRADA
+                                        PROXHAB-SALIDA
+
+           DISPLAY "FECHA CONSULTADA : " FECHA-YYYYMMDD
+           DISPLAY "PROXIMO DIA HABIL: " PROXHAB-FECHA-YYYYMMDD
+
+      *    CASO 2 - 20250718 ES VIERNES (HABIL): DEBE DEVOLVER LA
+      *             MISMA FECHA
+           MOVE "20250718"       TO FECHA-YYYYMMDD
+           MOVE SPACES           TO FECHA-VALIDA
+                                    PROXHAB-FECHA-YYYYMMDD
+
+           CALL "ProximoDiaHabil" USING PROXHAB-ENTRADA
+                                        PROXHAB-SALIDA
+
+           DISPLAY "FECHA CONSULTADA : " FECHA-YYYYMMDD
+           DISPLAY "PROXIMO DIA HABIL: " PROXHAB-FECHA-YYYYMMDD
+
+            STOP RUN.
+       END PROGRAM ProbarProximoDiaHabil.
