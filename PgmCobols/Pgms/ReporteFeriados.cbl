@@ -0,0 +1,163 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 09-08-2026
+      * Purpose: Estudio, reporta feriados y dias habiles de un año
+      *          a partir de calendario.dat.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReporteFeriados.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT calendario
+               ASSIGN TO
+           "C:\PgmCobols\Data\calendario.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS calendario-fecha
+               FILE STATUS IS FS-CALENDARIO.
+
+           SELECT reporte-feriados
+               ASSIGN TO
+           "C:\PgmCobols\Data\REPORTE_FERIADOS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  calendario.
+           copy "C:\PgmCobols\FD\FDCalendario.cpy".
+
+       FD  reporte-feriados.
+       01  REP-LINEA                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FS-CALENDARIO       PIC XX.
+       01  fin-de-archivo      PIC X VALUE 'N'.
+       01  WS-ANO              PIC 9(04).
+       01  WS-FECHA-INI        PIC 9(08).
+       01  WS-TOTAL-FERIADOS   PIC 9(04) VALUE 0.
+       01  WS-TOTAL-HABILES    PIC 9(04) VALUE 0.
+       01  WS-TOTAL-DIAS       PIC 9(04) VALUE 0.
+       01  WS-DIA-SEM-DESC     PIC X(10).
+
+       LINKAGE SECTION.
+       01 PAR-ENTRADA-LOGIN.
+      *       MENU ya hizo el "Login" interactivo antes de despachar
+      *       aqui; se recibe el resultado solo para que este
+      *       programa no quede invocable sin pasar por el menu.
+           05  LK-LOGIN-OK         PIC X.
+           05  LK-OPERADOR-ID      PIC X(10).
+           05  LK-OPERADOR-NOMBRE  PIC X(30).
+           05  LK-OPERADOR-PERFIL  PIC X.
+
+       PROCEDURE DIVISION USING PAR-ENTRADA-LOGIN.
+       MAIN-PROCEDURE.
+           DISPLAY "Año a reportar (AAAA): "
+           ACCEPT WS-ANO
+
+           OPEN INPUT  calendario
+           OPEN OUTPUT reporte-feriados
+
+           MOVE SPACES TO REP-LINEA
+           STRING "REPORTE DE FERIADOS Y DIAS HABILES - AÑO "
+                                    DELIMITED BY SIZE
+                  WS-ANO            DELIMITED BY SIZE
+                                     INTO REP-LINEA
+           WRITE REP-LINEA
+           MOVE ALL "-" TO REP-LINEA
+           WRITE REP-LINEA
+
+           COMPUTE WS-FECHA-INI = WS-ANO * 10000 + 0101
+           MOVE WS-FECHA-INI    TO calendario-fecha
+           START calendario KEY IS NOT < calendario-fecha
+               INVALID KEY
+                   DISPLAY "No hay calendario generado para ese año."
+                   MOVE "Y"    TO fin-de-archivo
+           END-START
+
+           PERFORM UNTIL fin-de-archivo = "Y"
+               READ calendario NEXT RECORD
+                   AT END
+                       MOVE "Y" TO fin-de-archivo
+                   NOT AT END
+                       IF fecha-ano OF r-calendario-fecha NOT = WS-ANO
+                          THEN
+                          MOVE "Y" TO fin-de-archivo
+                       ELSE
+                          PERFORM ACUMULAR-UN-DIA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM ESCRIBIR-RESUMEN
+
+           CLOSE calendario reporte-feriados
+
+           DISPLAY "TOTAL DIAS........: " WS-TOTAL-DIAS
+           DISPLAY "TOTAL FERIADOS....: " WS-TOTAL-FERIADOS
+           DISPLAY "TOTAL DIAS HABILES: " WS-TOTAL-HABILES
+           DISPLAY "ARCHIVO GENERADO..: REPORTE_FERIADOS.txt"
+
+           GOBACK.
+
+      *----------------------------------------------------------*
+      * ACUMULAR-UN-DIA : suma el dia leido al total que          *
+      * corresponda (feriado u habil) y, si es feriado, agrega    *
+      * su detalle al reporte.                                    *
+      *----------------------------------------------------------*
+       ACUMULAR-UN-DIA.
+           ADD 1 TO WS-TOTAL-DIAS
+
+           IF calendario-feriado = "S" THEN
+              ADD 1 TO WS-TOTAL-FERIADOS
+              PERFORM ESCRIBIR-DETALLE-FERIADO
+           ELSE
+              ADD 1 TO WS-TOTAL-HABILES
+           END-IF
+           .
+
+       ESCRIBIR-DETALLE-FERIADO.
+           EVALUATE calendario-dia-sem
+               WHEN 1 MOVE "DOMINGO"    TO WS-DIA-SEM-DESC
+               WHEN 2 MOVE "LUNES"      TO WS-DIA-SEM-DESC
+               WHEN 3 MOVE "MARTES"     TO WS-DIA-SEM-DESC
+               WHEN 4 MOVE "MIERCOLES"  TO WS-DIA-SEM-DESC
+               WHEN 5 MOVE "JUEVES"     TO WS-DIA-SEM-DESC
+               WHEN 6 MOVE "VIERNES"    TO WS-DIA-SEM-DESC
+               WHEN 7 MOVE "SABADO"     TO WS-DIA-SEM-DESC
+           END-EVALUATE
+
+           MOVE SPACES TO REP-LINEA
+           STRING calendario-fecha  DELIMITED BY SIZE
+                  "  "              DELIMITED BY SIZE
+                  WS-DIA-SEM-DESC   DELIMITED BY " "
+                                     INTO REP-LINEA
+           WRITE REP-LINEA
+           .
+
+       ESCRIBIR-RESUMEN.
+           MOVE ALL "-" TO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE SPACES TO REP-LINEA
+           STRING "TOTAL DIAS........: " DELIMITED BY SIZE
+                  WS-TOTAL-DIAS          DELIMITED BY SIZE
+                                          INTO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE SPACES TO REP-LINEA
+           STRING "TOTAL FERIADOS....: " DELIMITED BY SIZE
+                  WS-TOTAL-FERIADOS      DELIMITED BY SIZE
+                                          INTO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE SPACES TO REP-LINEA
+           STRING "TOTAL DIAS HABILES: " DELIMITED BY SIZE
+                  WS-TOTAL-HABILES       DELIMITED BY SIZE
+                                          INTO REP-LINEA
+           WRITE REP-LINEA
+           .
+
+       END PROGRAM ReporteFeriados.
