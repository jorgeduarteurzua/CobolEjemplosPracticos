@@ -0,0 +1,221 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 09-08-2026
+      * Purpose: Estudio, reporte de clientes agrupados por estado
+      *          (ACTIVO/INACTIVO/BAJA), con subtotal por grupo y
+      *          total general.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReporteEstadoClientes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT datos-usuarios
+               ASSIGN TO
+           "C:\PgmCobols\Data\clientes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS usuario-rut
+               ALTERNATE RECORD KEY IS usuario-nombre-key
+                   WITH DUPLICATES
+               FILE STATUS IS FS-USUARIOS.
+
+           SELECT reporte-estado
+               ASSIGN TO
+           "C:\PgmCobols\Data\reporte_estado_clientes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  datos-usuarios.
+           copy "C:\PgmCobols\FD\FDCliente.cpy".
+
+       FD  reporte-estado.
+       01  REP-LINEA           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  fin-de-archivo      PIC X VALUE 'N'.
+       01  FS-USUARIOS         PIC XX.
+       01  WS-FECHA-HOY        PIC 9(08).
+
+       01  WS-PASADA           PIC X.
+      *       A = Activo; I = Inactivo; B = Baja
+       01  WS-TITULO-PASADA    PIC X(20).
+
+       01  WS-REP-NOMBRE       PIC X(50).
+
+       01  WS-REP-PAGINA       PIC 9(04) VALUE 0.
+       01  WS-REP-LINEA-PAG    PIC 9(02) VALUE 0.
+       01  WS-REP-MAX-LINEAS   PIC 9(02) VALUE 50.
+       01  WS-CONT-PASADA      PIC 9(05) VALUE 0.
+       01  WS-CONT-ACTIVOS     PIC 9(05) VALUE 0.
+       01  WS-CONT-INACTIVOS   PIC 9(05) VALUE 0.
+       01  WS-CONT-BAJA        PIC 9(05) VALUE 0.
+
+       LINKAGE SECTION.
+       01 PAR-ENTRADA-LOGIN.
+      *       MENU ya hizo el "Login" interactivo antes de despachar
+      *       aqui; se recibe el resultado solo para que este
+      *       programa no quede invocable sin pasar por el menu.
+           05  LK-LOGIN-OK         PIC X.
+           05  LK-OPERADOR-ID      PIC X(10).
+           05  LK-OPERADOR-NOMBRE  PIC X(30).
+           05  LK-OPERADOR-PERFIL  PIC X.
+
+       PROCEDURE DIVISION USING PAR-ENTRADA-LOGIN.
+       INICIO.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+           OPEN OUTPUT reporte-estado
+
+           MOVE "A"          TO WS-PASADA
+           MOVE "ACTIVOS"    TO WS-TITULO-PASADA
+           PERFORM PROCESAR-PASADA
+           MOVE WS-CONT-PASADA TO WS-CONT-ACTIVOS
+
+           MOVE "I"          TO WS-PASADA
+           MOVE "INACTIVOS"  TO WS-TITULO-PASADA
+           PERFORM PROCESAR-PASADA
+           MOVE WS-CONT-PASADA TO WS-CONT-INACTIVOS
+
+           MOVE "B"          TO WS-PASADA
+           MOVE "DADOS DE BAJA" TO WS-TITULO-PASADA
+           PERFORM PROCESAR-PASADA
+           MOVE WS-CONT-PASADA TO WS-CONT-BAJA
+
+           PERFORM REP-ESCRIBIR-PIE
+
+           CLOSE datos-usuarios reporte-estado
+
+           DISPLAY "-------------------------------------------".
+           DISPLAY "Reporte de clientes por estado generado en ".
+           DISPLAY "reporte_estado_clientes.txt".
+           DISPLAY "Activos      : " WS-CONT-ACTIVOS.
+           DISPLAY "Inactivos    : " WS-CONT-INACTIVOS.
+           DISPLAY "Dados de baja: " WS-CONT-BAJA.
+
+           GOBACK.
+
+      *----------------------------------------------------------*
+      * PROCESAR-PASADA : recorre clientes.dat completo, en orden *
+      * de RUT, listando solo los clientes cuyo estado coincide   *
+      * con WS-PASADA. Sigue el mismo patron de dos/tres pasadas  *
+      * secuenciales sobre el archivo completo que ya usa         *
+      * ReporteDuplicados para email/telefono.                    *
+      *----------------------------------------------------------*
+       PROCESAR-PASADA.
+           MOVE 0 TO WS-CONT-PASADA
+           MOVE 0 TO WS-REP-LINEA-PAG
+
+           OPEN INPUT datos-usuarios
+
+           MOVE 0 TO usuario-rut
+           START datos-usuarios KEY IS NOT < usuario-rut
+               INVALID KEY
+                   CONTINUE
+           END-START
+
+           MOVE "N" TO fin-de-archivo
+           PERFORM UNTIL fin-de-archivo = "Y"
+               READ datos-usuarios NEXT RECORD
+                   AT END
+                       MOVE "Y" TO fin-de-archivo
+                   NOT AT END
+                       PERFORM EVALUAR-Y-LISTAR-CLIENTE
+               END-READ
+           END-PERFORM
+
+           CLOSE datos-usuarios
+           .
+
+       EVALUAR-Y-LISTAR-CLIENTE.
+           IF (WS-PASADA = "A" AND usuario-activo) OR
+              (WS-PASADA = "I" AND usuario-inactivo) OR
+              (WS-PASADA = "B" AND usuario-baja) THEN
+              PERFORM REP-ESCRIBIR-DETALLE
+           END-IF
+           .
+
+       REP-ESCRIBIR-DETALLE.
+           IF WS-REP-LINEA-PAG = 0 OR
+              WS-REP-LINEA-PAG >= WS-REP-MAX-LINEAS THEN
+              PERFORM REP-ESCRIBIR-ENCABEZADO
+           END-IF
+
+           ADD 1 TO WS-CONT-PASADA
+
+           STRING usuario-nombre DELIMITED BY " "
+                  " "            DELIMITED BY SIZE
+                  usuario-apepat DELIMITED BY " "
+                  " "            DELIMITED BY SIZE
+                  usuario-apemat DELIMITED BY " "
+                                INTO WS-REP-NOMBRE
+
+           MOVE SPACES TO REP-LINEA
+           STRING usuario-rut      DELIMITED BY SIZE
+                  "-"              DELIMITED BY SIZE
+                  usuario-dv       DELIMITED BY SIZE
+                  "  "             DELIMITED BY SIZE
+                  WS-REP-NOMBRE    DELIMITED BY SIZE
+                                INTO REP-LINEA
+           WRITE REP-LINEA
+
+           ADD 1 TO WS-REP-LINEA-PAG
+           .
+
+       REP-ESCRIBIR-ENCABEZADO.
+           ADD 1 TO WS-REP-PAGINA
+           MOVE 0 TO WS-REP-LINEA-PAG
+
+           IF WS-REP-PAGINA > 1 THEN
+              MOVE SPACES TO REP-LINEA
+              WRITE REP-LINEA AFTER ADVANCING PAGE
+           END-IF
+
+           MOVE SPACES TO REP-LINEA
+           STRING "CLIENTES " WS-TITULO-PASADA DELIMITED BY SIZE
+                  "   FECHA: "                 DELIMITED BY SIZE
+                  WS-FECHA-HOY                 DELIMITED BY SIZE
+                  "   PAGINA: "                DELIMITED BY SIZE
+                  WS-REP-PAGINA                DELIMITED BY SIZE
+                                INTO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE SPACES TO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE "RUT               NOMBRE" TO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE ALL "=" TO REP-LINEA
+           WRITE REP-LINEA
+           .
+
+       REP-ESCRIBIR-PIE.
+           MOVE SPACES TO REP-LINEA
+           WRITE REP-LINEA
+           MOVE ALL "-" TO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE SPACES TO REP-LINEA
+           STRING "TOTAL ACTIVOS      : " DELIMITED BY SIZE
+                  WS-CONT-ACTIVOS         DELIMITED BY SIZE
+                                INTO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE SPACES TO REP-LINEA
+           STRING "TOTAL INACTIVOS    : " DELIMITED BY SIZE
+                  WS-CONT-INACTIVOS       DELIMITED BY SIZE
+                                INTO REP-LINEA
+           WRITE REP-LINEA
+
+           MOVE SPACES TO REP-LINEA
+           STRING "TOTAL DADOS DE BAJA: " DELIMITED BY SIZE
+                  WS-CONT-BAJA            DELIMITED BY SIZE
+                                INTO REP-LINEA
+           WRITE REP-LINEA
+           .
+
+       END PROGRAM ReporteEstadoClientes.
