@@ -14,6 +14,9 @@
            05 FECHA2-YYYYMMDD PIC 9(08).
        01 OUT-DIFFDIASFECHA.
            05 DIFF-DIAS       PIC 9(07).
+           05 DIFF-ANOS       PIC 9(04).
+           05 DIFF-MESES      PIC 9(02).
+           05 DIFF-DIAS-RESTO PIC 9(02).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -22,6 +25,9 @@
            MOVE 20250718     TO FECHA1-YYYYMMDD
            MOVE 20250718     TO FECHA2-YYYYMMDD
            MOVE ZEROES       TO DIFF-DIAS
+           MOVE ZEROES       TO DIFF-ANOS
+           MOVE ZEROES       TO DIFF-MESES
+           MOVE ZEROES       TO DIFF-DIAS-RESTO
            CALL "DiffDiasFecha" USING INP-DIFFDIASFECHA
                                       OUT-DIFFDIASFECHA
 
@@ -29,6 +35,8 @@
            DISPLAY "FECHA1-YYYYMMDD ..: " FECHA1-YYYYMMDD
            DISPLAY "FECHA2-YYYYMMDD ..: " FECHA2-YYYYMMDD
            DISPLAY "DIFERENCIA DIAS ..: " DIFF-DIAS
+           DISPLAY "DIFERENCIA ANOS/MESES/DIAS : "
+                   DIFF-ANOS "/" DIFF-MESES "/" DIFF-DIAS-RESTO
            DISPLAY "-------------------------------------------"
            DISPLAY " "
 
@@ -36,6 +44,9 @@
            MOVE 20250718     TO FECHA1-YYYYMMDD
            MOVE 20250710     TO FECHA2-YYYYMMDD
            MOVE ZEROES       TO DIFF-DIAS
+           MOVE ZEROES       TO DIFF-ANOS
+           MOVE ZEROES       TO DIFF-MESES
+           MOVE ZEROES       TO DIFF-DIAS-RESTO
            CALL "DiffDiasFecha" USING INP-DIFFDIASFECHA
                                       OUT-DIFFDIASFECHA
 
@@ -43,6 +54,8 @@
            DISPLAY "FECHA1-YYYYMMDD ..: " FECHA1-YYYYMMDD
            DISPLAY "FECHA2-YYYYMMDD ..: " FECHA2-YYYYMMDD
            DISPLAY "DIFERENCIA DIAS ..: " DIFF-DIAS
+           DISPLAY "DIFERENCIA ANOS/MESES/DIAS : "
+                   DIFF-ANOS "/" DIFF-MESES "/" DIFF-DIAS-RESTO
            DISPLAY "-------------------------------------------"
            DISPLAY " "
 
@@ -50,6 +63,9 @@
            MOVE 20250718     TO FECHA1-YYYYMMDD
            MOVE 20250731     TO FECHA2-YYYYMMDD
            MOVE ZEROES       TO DIFF-DIAS
+           MOVE ZEROES       TO DIFF-ANOS
+           MOVE ZEROES       TO DIFF-MESES
+           MOVE ZEROES       TO DIFF-DIAS-RESTO
            CALL "DiffDiasFecha" USING INP-DIFFDIASFECHA
                                       OUT-DIFFDIASFECHA
 
@@ -57,6 +73,8 @@
            DISPLAY "FECHA1-YYYYMMDD ..: " FECHA1-YYYYMMDD
            DISPLAY "FECHA2-YYYYMMDD ..: " FECHA2-YYYYMMDD
            DISPLAY "DIFERENCIA DIAS ..: " DIFF-DIAS
+           DISPLAY "DIFERENCIA ANOS/MESES/DIAS : "
+                   DIFF-ANOS "/" DIFF-MESES "/" DIFF-DIAS-RESTO
            DISPLAY "-------------------------------------------"
            DISPLAY " "
 
@@ -64,6 +82,9 @@
            MOVE 20240201     TO FECHA1-YYYYMMDD
            MOVE 20251015     TO FECHA2-YYYYMMDD
            MOVE ZEROES       TO DIFF-DIAS
+           MOVE ZEROES       TO DIFF-ANOS
+           MOVE ZEROES       TO DIFF-MESES
+           MOVE ZEROES       TO DIFF-DIAS-RESTO
            CALL "DiffDiasFecha" USING INP-DIFFDIASFECHA
                                       OUT-DIFFDIASFECHA
 
@@ -71,6 +92,8 @@
            DISPLAY "FECHA1-YYYYMMDD ..: " FECHA1-YYYYMMDD
            DISPLAY "FECHA2-YYYYMMDD ..: " FECHA2-YYYYMMDD
            DISPLAY "DIFERENCIA DIAS ..: " DIFF-DIAS
+           DISPLAY "DIFERENCIA ANOS/MESES/DIAS : "
+                   DIFF-ANOS "/" DIFF-MESES "/" DIFF-DIAS-RESTO
            DISPLAY "-------------------------------------------"
            DISPLAY " "
 
