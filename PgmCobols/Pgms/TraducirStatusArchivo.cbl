@@ -0,0 +1,78 @@
+      ******************************************************************
+      * Author: JORGE DUARTE
+      * Date: 08-08-2026
+      * Purpose: Estudio
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TraducirStatusArchivo.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 PAR-ENTRADA-STATUS.
+           05 LK-STATUS-CODIGO    PIC X(02).
+       01 PAR-SALIDA-STATUS.
+           05 LK-STATUS-MENSAJE   PIC X(50).
+
+       PROCEDURE DIVISION USING PAR-ENTRADA-STATUS
+                                PAR-SALIDA-STATUS.
+       MAIN-PROCEDURE.
+
+           EVALUATE LK-STATUS-CODIGO
+             WHEN "00"
+                MOVE "OPERACION EXITOSA"          TO LK-STATUS-MENSAJE
+             WHEN "02"
+                MOVE "LLAVE ALTERNA DUPLICADA"     TO LK-STATUS-MENSAJE
+             WHEN "10"
+                MOVE "NO HAY MAS CLIENTES"         TO LK-STATUS-MENSAJE
+             WHEN "21"
+                MOVE "LLAVE FUERA DE SECUENCIA"    TO LK-STATUS-MENSAJE
+             WHEN "22"
+                MOVE "CLIENTE YA EXISTE"           TO LK-STATUS-MENSAJE
+             WHEN "23"
+                MOVE "CLIENTE NO EXISTE"           TO LK-STATUS-MENSAJE
+             WHEN "24"
+                MOVE "LIMITE DE ARCHIVO EXCEDIDO"  TO LK-STATUS-MENSAJE
+             WHEN "30"
+                MOVE "ERROR PERMANENTE DE ARCHIVO" TO LK-STATUS-MENSAJE
+             WHEN "35"
+                MOVE "ARCHIVO NO EXISTE"           TO LK-STATUS-MENSAJE
+             WHEN "37"
+                MOVE "ACCESO NO PERMITIDO AL ARCHIVO"
+                                                    TO LK-STATUS-MENSAJE
+             WHEN "41"
+                MOVE "ARCHIVO EN USO"              TO LK-STATUS-MENSAJE
+             WHEN "42"
+                MOVE "ARCHIVO NO SE ENCUENTRA ABIERTO"
+                                                    TO LK-STATUS-MENSAJE
+             WHEN "43"
+                MOVE "NO SE HA LEIDO UN REGISTRO PREVIO"
+                                                    TO LK-STATUS-MENSAJE
+             WHEN "44"
+                MOVE "LLAVE DE REGISTRO INVALIDA"  TO LK-STATUS-MENSAJE
+             WHEN "46"
+                MOVE "LECTURA FUERA DE SECUENCIA"  TO LK-STATUS-MENSAJE
+             WHEN "47"
+                MOVE "ARCHIVO NO ABIERTO PARA LECTURA"
+                                                    TO LK-STATUS-MENSAJE
+             WHEN "48"
+                MOVE "ARCHIVO NO ABIERTO PARA ESCRITURA"
+                                                    TO LK-STATUS-MENSAJE
+             WHEN "49"
+                MOVE "ARCHIVO NO ABIERTO PARA ACTUALIZAR"
+                                                    TO LK-STATUS-MENSAJE
+             WHEN "90" THRU "99"
+                MOVE "ARCHIVO EN USO O ERROR DE SISTEMA"
+                                                    TO LK-STATUS-MENSAJE
+             WHEN OTHER
+                STRING "ERROR DE ARCHIVO (STATUS "  DELIMITED SIZE
+                       LK-STATUS-CODIGO             DELIMITED SIZE
+                       ")"                          DELIMITED SIZE
+                                             INTO LK-STATUS-MENSAJE
+           END-EVALUATE
+
+           GOBACK.
+
+       END PROGRAM TraducirStatusArchivo.
