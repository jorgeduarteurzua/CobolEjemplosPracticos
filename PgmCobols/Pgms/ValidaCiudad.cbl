@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 08-08-2026
+      * Purpose: Estudio
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ValidaCiudad.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT datos-ciudades
+               ASSIGN TO
+           "C:\PgmCobols\Data\ciudades.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ciudad-nombre
+               FILE STATUS IS FS-CIUDADES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  datos-ciudades.
+           copy "C:\PgmCobols\FD\FDCiudad.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  FS-CIUDADES       PIC XX.
+
+       LINKAGE SECTION.
+       01 PAR-ENTRADA-CIUDAD.
+           05 LK-CIUDAD-NOMBRE    PIC X(50).
+       01 PAR-SALIDA-CIUDAD.
+           05 LK-CIUDAD-CODRET    PIC 9.
+      *        0 = Ciudad Encontrada (exacta)
+      *        1 = Ciudad No Registrada
+           05 LK-CIUDAD-SUGERIDA  PIC X(50).
+      *        Nombre mas cercano (alfabeticamente) en el maestro,
+      *        solo de referencia para el mensaje de error.
+
+       PROCEDURE DIVISION USING PAR-ENTRADA-CIUDAD
+                                PAR-SALIDA-CIUDAD.
+       MAIN-PROCEDURE.
+
+           MOVE 0      TO LK-CIUDAD-CODRET
+           MOVE SPACES TO LK-CIUDAD-SUGERIDA
+
+           OPEN INPUT datos-ciudades
+
+           MOVE LK-CIUDAD-NOMBRE TO ciudad-nombre
+           READ datos-ciudades
+               INVALID KEY
+                   MOVE 1 TO LK-CIUDAD-CODRET
+                   PERFORM BUSCAR-CIUDAD-CERCANA
+           END-READ
+
+           CLOSE datos-ciudades
+
+           GOBACK.
+
+       BUSCAR-CIUDAD-CERCANA.
+           MOVE LK-CIUDAD-NOMBRE TO ciudad-nombre
+           START datos-ciudades KEY IS NOT < ciudad-nombre
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ datos-ciudades NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE ciudad-nombre TO LK-CIUDAD-SUGERIDA
+                   END-READ
+           END-START
+           .
+
+       END PROGRAM ValidaCiudad.
