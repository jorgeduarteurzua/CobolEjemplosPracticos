@@ -0,0 +1,154 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 09-08-2026
+      * Purpose: Estudio, exporta clientes.dat completo a un archivo
+      *          de texto con un objeto JSON por linea, usando la
+      *          rutina Str2JSON como conversor.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExportarClientesJSON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT datos-usuarios
+               ASSIGN TO
+           "C:\PgmCobols\Data\clientes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS usuario-rut
+               ALTERNATE RECORD KEY IS usuario-nombre-key
+                   WITH DUPLICATES
+               FILE STATUS IS FS-USUARIOS.
+
+           SELECT reporte-json
+               ASSIGN TO
+           "C:\PgmCobols\Data\clientes.json"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  datos-usuarios.
+           copy "C:\PgmCobols\FD\FDCliente.cpy".
+
+       FD  reporte-json.
+       01  JSON-LINEA               PIC X(2000).
+
+       WORKING-STORAGE SECTION.
+       01  FS-USUARIOS         PIC XX.
+       01  fin-de-archivo      PIC X VALUE 'N'.
+       01  WS-REP-TOTAL        PIC 9(06) VALUE 0.
+       01  WS-REP-NOMBRE       PIC X(50).
+       01  WS-REP-ESTADO       PIC X(12).
+
+       01 INP-STR2JSON.
+           05 STR2JSON-CONVERTIR        PIC X(10000).
+           05 STR2JSON-SEP-CAMPO        PIC X(1) VALUE ";".
+           05 STR2JSON-SEP-VALOR        PIC X(1) VALUE "=".
+           05 STR2JSON-SEP-INI-ELEMENTO PIC X(1) VALUE "{".
+           05 STR2JSON-SEP-FIN-ELEMENTO PIC X(1) VALUE "}".
+           05 STR2JSON-SEP-ELEMENTO     PIC X(1) VALUE ",".
+           05 STR2JSON-SEP-INI-ARRAY    PIC X(1) VALUE "[".
+           05 STR2JSON-SEP-FIN-ARRAY    PIC X(1) VALUE "]".
+       01 OUT-STR2JSON.
+           05 STR2JSON-CODRET           PIC X.
+           05 STR2JSON-CONVERTIDO       PIC X(20000).
+
+       LINKAGE SECTION.
+       01 PAR-ENTRADA-LOGIN.
+      *       MENU ya hizo el "Login" interactivo antes de despachar
+      *       aqui; se recibe el resultado en vez de autenticar de
+      *       nuevo. El gateo por LK-OPERADOR-PERFIL se repite aqui
+      *       (y no solo en MENU) para que este programa no quede
+      *       expuesto si se invoca directo, fuera del menu.
+           05  LK-LOGIN-OK         PIC X.
+           05  LK-OPERADOR-ID      PIC X(10).
+           05  LK-OPERADOR-NOMBRE  PIC X(30).
+           05  LK-OPERADOR-PERFIL  PIC X.
+
+       PROCEDURE DIVISION USING PAR-ENTRADA-LOGIN.
+       MAIN-PROCEDURE.
+           IF LK-OPERADOR-PERFIL = "L" THEN
+              DISPLAY "Perfil sin acceso a Exportar Clientes a JSON."
+              GOBACK
+           END-IF
+
+           OPEN INPUT  datos-usuarios
+           OPEN OUTPUT reporte-json
+
+           MOVE 0          TO usuario-rut
+           START datos-usuarios KEY IS NOT < usuario-rut
+               INVALID KEY
+                   DISPLAY "No hay clientes para exportar."
+           END-START
+
+           MOVE "N" TO fin-de-archivo
+           PERFORM UNTIL fin-de-archivo = "Y"
+               READ datos-usuarios NEXT RECORD
+                   AT END
+                       MOVE "Y" TO fin-de-archivo
+                   NOT AT END
+                       PERFORM EXPORTAR-UN-CLIENTE
+               END-READ
+           END-PERFORM
+
+           CLOSE datos-usuarios reporte-json
+
+           DISPLAY "CLIENTES EXPORTADOS: " WS-REP-TOTAL
+           DISPLAY "ARCHIVO GENERADO   : clientes.json"
+
+           GOBACK.
+
+      *----------------------------------------------------------*
+      * EXPORTAR-UN-CLIENTE : arma la entrada campo=valor;... que *
+      * espera Str2JSON con los datos del registro actual, y      *
+      * escribe la linea JSON resultante en clientes.json.        *
+      *----------------------------------------------------------*
+       EXPORTAR-UN-CLIENTE.
+           STRING usuario-nombre DELIMITED BY " "
+                  " "            DELIMITED BY SIZE
+                  usuario-apepat DELIMITED BY " "
+                  " "            DELIMITED BY SIZE
+                  usuario-apemat DELIMITED BY " "
+                                INTO WS-REP-NOMBRE
+
+           EVALUATE TRUE
+               WHEN usuario-inactivo
+                   MOVE "INACTIVO"  TO WS-REP-ESTADO
+               WHEN usuario-baja
+                   MOVE "DADO BAJA" TO WS-REP-ESTADO
+               WHEN OTHER
+                   MOVE "ACTIVO"    TO WS-REP-ESTADO
+           END-EVALUATE
+
+           MOVE SPACES TO STR2JSON-CONVERTIR
+           STRING "RUT="             DELIMITED BY SIZE
+                  usuario-rut        DELIMITED BY SIZE
+                  "-"                DELIMITED BY SIZE
+                  usuario-dv         DELIMITED BY SIZE
+                  ";NOMBRE="         DELIMITED BY SIZE
+                  WS-REP-NOMBRE      DELIMITED BY " "
+                  ";DIRECCION="      DELIMITED BY SIZE
+                  usuario-direccion  DELIMITED BY " "
+                  ";CIUDAD="         DELIMITED BY SIZE
+                  usuario-ciudad     DELIMITED BY " "
+                  ";FECHA_NAC="      DELIMITED BY SIZE
+                  usuario-fecnac     DELIMITED BY SIZE
+                  ";EMAIL="          DELIMITED BY SIZE
+                  usuario-email      DELIMITED BY " "
+                  ";ESTADO="         DELIMITED BY SIZE
+                  WS-REP-ESTADO      DELIMITED BY " "
+                                INTO STR2JSON-CONVERTIR
+
+           MOVE SPACES TO STR2JSON-CONVERTIDO
+           CALL "Str2JSON" USING INP-STR2JSON OUT-STR2JSON
+
+           MOVE SPACES              TO JSON-LINEA
+           MOVE STR2JSON-CONVERTIDO TO JSON-LINEA
+           WRITE JSON-LINEA
+
+           ADD 1 TO WS-REP-TOTAL
+           .
+
+       END PROGRAM ExportarClientesJSON.
