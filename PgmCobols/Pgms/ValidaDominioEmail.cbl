@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 09-08-2026
+      * Purpose: Estudio
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ValidaDominioEmail.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT archivo-dominios ASSIGN TO
+           "C:\PgmCobols\Data\dominios.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-DOMINIOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-dominios.
+       01  registro-dominio        PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  FS-DOMINIOS             PIC XX.
+       01  WS-DOMINIO-ARCHIVO      PIC X(50).
+
+       LINKAGE SECTION.
+       01 PAR-ENTRADA-DOMINIO.
+           05 LK-DOMINIO           PIC X(150).
+       01 PAR-SALIDA-DOMINIO.
+           05 LK-DOMINIO-CODRET    PIC 9.
+      *        0 = Dominio permitido
+      *        1 = Dominio en lista de rechazo (no permitido)
+
+       PROCEDURE DIVISION USING PAR-ENTRADA-DOMINIO
+                                PAR-SALIDA-DOMINIO.
+       MAIN-PROCEDURE.
+
+           MOVE 0 TO LK-DOMINIO-CODRET
+
+           OPEN INPUT archivo-dominios
+           IF FS-DOMINIOS = "00" THEN
+              PERFORM BUSCAR-DOMINIO UNTIL FS-DOMINIOS NOT = "00"
+              CLOSE archivo-dominios
+           END-IF
+
+           GOBACK.
+
+       BUSCAR-DOMINIO.
+           READ archivo-dominios INTO WS-DOMINIO-ARCHIVO
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WS-DOMINIO-ARCHIVO = LK-DOMINIO(1:50)
+                      MOVE 1 TO LK-DOMINIO-CODRET
+                      MOVE "10" TO FS-DOMINIOS
+                   END-IF
+           END-READ
+           .
+
+       END PROGRAM ValidaDominioEmail.
