@@ -0,0 +1,416 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 09-08-2026
+      * Purpose: Estudio
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MergeClientes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT datos-usuarios
+               ASSIGN TO
+           "C:\PgmCobols\Data\clientes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS usuario-rut
+               ALTERNATE RECORD KEY IS usuario-nombre-key
+                   WITH DUPLICATES
+               LOCK MODE IS MANUAL
+               FILE STATUS IS FS-USUARIOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  datos-usuarios.
+           copy "C:\PgmCobols\FD\FDCliente.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  FS-USUARIOS         PIC XX.
+       01  usuario-clave       PIC X(10).
+       01  MSG-ERROR           PIC X(70).
+       01  MSG-SEVERIDAD       PIC X VALUE "E".
+
+      *       Copia de trabajo del cliente a fusionar (se eliminara),
+      *       tomada mientras usuario-registro apunta al cliente a
+      *       mantener, siguiendo el mismo esquema de WS-REGISTRO-
+      *       ANTERIOR ya usado en GrabarCliente/ReporteDuplicados.
+       01  WS-REGISTRO-FUSIONAR.
+           05  WS-FUS-RUT          PIC 9(10).
+           05  WS-FUS-DV           PIC X.
+           05  WS-FUS-NOMBRE       PIC X(30).
+           05  WS-FUS-APEPAT       PIC X(30).
+           05  WS-FUS-APEMAT       PIC X(30).
+           05  WS-FUS-FECNAC       PIC 9(08).
+           05  WS-FUS-GENERO       PIC X.
+           05  WS-FUS-DIRECCION    PIC X(50).
+           05  WS-FUS-CIUDAD       PIC X(50).
+           05  WS-FUS-TELEFONO1    PIC X(15).
+           05  WS-FUS-TELEFONO2    PIC X(15).
+           05  WS-FUS-EMAIL        PIC X(100).
+           05  WS-FUS-TIPO-CLIENTE PIC X.
+           05  WS-FUS-RAZON-SOCIAL PIC X(60).
+           05  WS-FUS-GIRO         PIC X(60).
+
+       01  WS-FECHA-SYS           PIC 9(08).
+
+       01  WS-RUT-MANTENER        PIC 9(10).
+
+       01  WS-ENCONTRADO-MANTENER PIC X VALUE "N".
+       01  WS-ENCONTRADO-FUSIONAR PIC X VALUE "N".
+       01  WS-FUSIONO             PIC X VALUE "N".
+
+       01  PAR-ENTRADA-AUDIT.
+           05  audit-rut        PIC 9(10).
+           05  audit-dv         PIC X.
+           05  audit-campo      PIC X(15) VALUE "FUSION".
+           05  audit-valor-ant  PIC X(50).
+           05  audit-valor-nue  PIC X(50).
+           05  audit-usuario    PIC X(20).
+
+       01  PAR-IN-BORRAR.
+           05  IN-BORRAR-RUT    PIC 9(10).
+           05  IN-BORRAR-DV     PIC X.
+       01  PAR-OUT-BORRAR.
+           05  LK-BORRADO       PIC X.
+           05  LK-STATUS        PIC X(02).
+           05  LK-STATUS-DESC   PIC X(50).
+
+       01  VARIABLE-DE-TRABAJO.
+           05  SALIR            PIC X.
+           05  CONFIRMAR        PIC X.
+
+       01  WS-MAN-RUT          PIC 9(10).
+       01  WS-MAN-DV           PIC X.
+       01  WS-MAN-NOMBRE       PIC X(30).
+       01  WS-MAN-DIRECCION    PIC X(50).
+       01  WS-MAN-CIUDAD       PIC X(50).
+       01  WS-MAN-TELEFONO1    PIC X(15).
+       01  WS-MAN-TELEFONO2    PIC X(15).
+       01  WS-MAN-EMAIL        PIC X(100).
+       01  WS-MAN-TIPO-CLIENTE PIC X.
+       01  WS-MAN-RAZON-SOCIAL PIC X(60).
+       01  WS-MAN-GIRO         PIC X(60).
+
+       LINKAGE SECTION.
+       01 PAR-ENTRADA-LOGIN.
+      *       MENU ya hizo el "Login" interactivo antes de despachar
+      *       aqui; se recibe el resultado en vez de autenticar de
+      *       nuevo.
+           05  LK-LOGIN-OK         PIC X.
+           05  LK-OPERADOR-ID      PIC X(10).
+           05  LK-OPERADOR-NOMBRE  PIC X(30).
+           05  LK-OPERADOR-PERFIL  PIC X.
+
+       SCREEN SECTION.
+       01  PANTALLA-PEDIR.
+         03  BLANK SCREEN.
+         03  LINE 1  COL 25 VALUE "Fusion de Clientes Duplicados".
+         03  LINE 3  COL 5  VALUE
+             "Ingrese los dos RUT que identifican al mismo cliente;".
+         03  LINE 4  COL 5  VALUE
+             "el segundo quedara dado de baja y sus datos de".
+         03  LINE 5  COL 5  VALUE
+             "contacto vacios pasaran al primero.".
+         03  LINE 7  COL 5  VALUE "RUT A MANTENER..: ".
+         03  LINE 7  COL 24 PIC 9(10) USING WS-RUT-MANTENER.
+         03  LINE 9  COL 5  VALUE "RUT A FUSIONAR..: ".
+         03  LINE 9  COL 24 PIC 9(10) USING usuario-rut.
+         03  LINE 24 COL 5  VALUE "SALIR (S/N) : ".
+         03  LINE 24 COL 20 PIC X USING SALIR.
+
+       01  PANTALLA-COMPARAR.
+         03  BLANK SCREEN.
+         03  LINE 1  COL 28 VALUE "Confirmar Fusion".
+         03  LINE 3  COL 5  VALUE "CAMPO".
+         03  LINE 3  COL 25 VALUE "MANTENER".
+         03  LINE 3  COL 55 VALUE "FUSIONAR (SE ELIMINA)".
+         03  LINE 4  COL 5  VALUE
+             "-----------------------------------------------------".
+         03  LINE 5  COL 5  VALUE "RUT-DV".
+         03  LINE 5  COL 25 PIC ZZZZZZZZZ9 FROM WS-MAN-RUT.
+         03  LINE 5  COL 35 PIC X FROM WS-MAN-DV.
+         03  LINE 5  COL 55 PIC ZZZZZZZZZ9 FROM WS-FUS-RUT.
+         03  LINE 5  COL 65 PIC X FROM WS-FUS-DV.
+         03  LINE 6  COL 5  VALUE "NOMBRE".
+         03  LINE 6  COL 25 PIC X(28) FROM WS-MAN-NOMBRE.
+         03  LINE 6  COL 55 PIC X(28) FROM WS-FUS-NOMBRE.
+         03  LINE 7  COL 5  VALUE "DIRECCION".
+         03  LINE 7  COL 25 PIC X(28) FROM WS-MAN-DIRECCION.
+         03  LINE 7  COL 55 PIC X(28) FROM WS-FUS-DIRECCION.
+         03  LINE 8  COL 5  VALUE "CIUDAD".
+         03  LINE 8  COL 25 PIC X(28) FROM WS-MAN-CIUDAD.
+         03  LINE 8  COL 55 PIC X(28) FROM WS-FUS-CIUDAD.
+         03  LINE 9  COL 5  VALUE "TELEFONO 1".
+         03  LINE 9  COL 25 PIC X(15) FROM WS-MAN-TELEFONO1.
+         03  LINE 9  COL 55 PIC X(15) FROM WS-FUS-TELEFONO1.
+         03  LINE 10 COL 5  VALUE "TELEFONO 2".
+         03  LINE 10 COL 25 PIC X(15) FROM WS-MAN-TELEFONO2.
+         03  LINE 10 COL 55 PIC X(15) FROM WS-FUS-TELEFONO2.
+         03  LINE 11 COL 5  VALUE "EMAIL".
+         03  LINE 11 COL 25 PIC X(28) FROM WS-MAN-EMAIL.
+         03  LINE 11 COL 55 PIC X(28) FROM WS-FUS-EMAIL.
+         03  LINE 23 COL 5  VALUE
+             "Los campos vacios de MANTENER se completan con".
+         03  LINE 23 COL 55 VALUE "los de FUSIONAR (se dara de baja).".
+         03  LINE 24 COL 5  VALUE "CONFIRMA FUSION (S/N) : ".
+         03  LINE 24 COL 30 PIC X USING CONFIRMAR.
+
+       PROCEDURE DIVISION USING PAR-ENTRADA-LOGIN.
+       INICIO.
+           IF LK-OPERADOR-PERFIL = "L" THEN
+              MOVE "PERFIL SIN ACCESO A FUSION DE CLIENTES"
+                                                       TO MSG-ERROR
+              CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+              GOBACK
+           END-IF
+           MOVE LK-OPERADOR-ID   TO usuario-clave
+           MOVE LK-OPERADOR-ID   TO audit-usuario
+           ACCEPT WS-FECHA-SYS FROM DATE YYYYMMDD
+
+           OPEN I-O datos-usuarios
+
+           MOVE "N" TO SALIR
+           PERFORM UNTIL SALIR = "S" OR "s"
+              PERFORM PEDIR-RUTS
+              IF SALIR NOT = "S" AND NOT = "s" THEN
+                 PERFORM LOCALIZAR-CLIENTES
+                 IF WS-ENCONTRADO-MANTENER = "S" AND
+                    WS-ENCONTRADO-FUSIONAR = "S" THEN
+                    PERFORM CONFIRMAR-Y-FUSIONAR
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           CLOSE datos-usuarios
+           GOBACK.
+
+       PEDIR-RUTS.
+           MOVE 0      TO WS-RUT-MANTENER usuario-rut
+           MOVE "N"    TO SALIR
+           DISPLAY PANTALLA-PEDIR
+           ACCEPT  PANTALLA-PEDIR
+           .
+
+       LOCALIZAR-CLIENTES.
+           MOVE "N" TO WS-ENCONTRADO-MANTENER
+           MOVE "N" TO WS-ENCONTRADO-FUSIONAR
+
+           IF WS-RUT-MANTENER = usuario-rut THEN
+              MOVE "AMBOS RUT DEBEN SER DISTINTOS." TO MSG-ERROR
+              CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+           ELSE
+      *          LOCK MODE IS MANUAL + READ ... WITH LOCK: el registro
+      *          queda retenido desde esta lectura hasta el REWRITE en
+      *          CONFIRMAR-Y-FUSIONAR (que pasa por la pantalla de
+      *          confirmacion), igual que GrabarCliente lo hace para
+      *          Alta/Mantencion.
+              READ datos-usuarios WITH LOCK END-READ
+              EVALUATE FS-USUARIOS
+              WHEN "00"
+                 IF usuario-baja THEN
+                    MOVE "EL CLIENTE A FUSIONAR YA ESTA DE BAJA."
+                                                       TO MSG-ERROR
+                    CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+                 ELSE
+                    MOVE "S"                   TO WS-ENCONTRADO-FUSIONAR
+                    MOVE usuario-rut            TO WS-FUS-RUT
+                    MOVE usuario-dv             TO WS-FUS-DV
+                    MOVE usuario-nombre         TO WS-FUS-NOMBRE
+                    MOVE usuario-apepat         TO WS-FUS-APEPAT
+                    MOVE usuario-apemat         TO WS-FUS-APEMAT
+                    MOVE usuario-fecnac         TO WS-FUS-FECNAC
+                    MOVE usuario-genero         TO WS-FUS-GENERO
+                    MOVE usuario-direccion      TO WS-FUS-DIRECCION
+                    MOVE usuario-ciudad         TO WS-FUS-CIUDAD
+                    MOVE usuario-telefono1      TO WS-FUS-TELEFONO1
+                    MOVE usuario-telefono2      TO WS-FUS-TELEFONO2
+                    MOVE usuario-email          TO WS-FUS-EMAIL
+                    MOVE usuario-tipo-cliente   TO WS-FUS-TIPO-CLIENTE
+                    MOVE usuario-razon-social   TO WS-FUS-RAZON-SOCIAL
+                    MOVE usuario-giro           TO WS-FUS-GIRO
+                    MOVE WS-RUT-MANTENER        TO usuario-rut
+                    READ datos-usuarios WITH LOCK END-READ
+                    EVALUATE FS-USUARIOS
+                    WHEN "00"
+                       IF usuario-baja THEN
+                          MOVE
+                          "EL CLIENTE A MANTENER ESTA DE BAJA."
+                                                       TO MSG-ERROR
+                          CALL "VentanaMsj" USING MSG-ERROR
+                                                   MSG-SEVERIDAD
+                          MOVE "N" TO WS-ENCONTRADO-FUSIONAR
+                       ELSE
+                          MOVE "S" TO WS-ENCONTRADO-MANTENER
+                       END-IF
+                    WHEN "23"
+                       MOVE "RUT A MANTENER NO EXISTE." TO MSG-ERROR
+                       CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+                       MOVE "N" TO WS-ENCONTRADO-FUSIONAR
+                    WHEN OTHER
+                       MOVE "REGISTRO BLOQUEADO POR OTRO OPERADOR"
+                                                       TO MSG-ERROR
+                       CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+                       MOVE "N" TO WS-ENCONTRADO-FUSIONAR
+                    END-EVALUATE
+                 END-IF
+              WHEN "23"
+                 MOVE "RUT A FUSIONAR NO EXISTE." TO MSG-ERROR
+                 CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+              WHEN OTHER
+                 MOVE "REGISTRO BLOQUEADO POR OTRO OPERADOR"
+                                                       TO MSG-ERROR
+                 CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+              END-EVALUATE
+           END-IF
+           .
+
+      *----------------------------------------------------------*
+      * CONFIRMAR-Y-FUSIONAR : usuario-registro ya apunta al      *
+      * cliente MANTENER; muestra ambos registros lado a lado,    *
+      * completa en MANTENER los campos de contacto que vengan    *
+      * vacios con los de WS-REGISTRO-FUSIONAR y, si el operador  *
+      * confirma, graba MANTENER y da de baja FUSIONAR llamando   *
+      * a BorrarCliente, el mismo subprograma que usa el listado. *
+      *----------------------------------------------------------*
+       CONFIRMAR-Y-FUSIONAR.
+           MOVE usuario-rut         TO WS-MAN-RUT
+           MOVE usuario-dv          TO WS-MAN-DV
+           MOVE usuario-nombre      TO WS-MAN-NOMBRE
+           MOVE usuario-direccion   TO WS-MAN-DIRECCION
+           MOVE usuario-ciudad      TO WS-MAN-CIUDAD
+           MOVE usuario-telefono1   TO WS-MAN-TELEFONO1
+           MOVE usuario-telefono2   TO WS-MAN-TELEFONO2
+           MOVE usuario-email       TO WS-MAN-EMAIL
+           MOVE usuario-tipo-cliente TO WS-MAN-TIPO-CLIENTE
+           MOVE usuario-razon-social TO WS-MAN-RAZON-SOCIAL
+           MOVE usuario-giro         TO WS-MAN-GIRO
+
+           MOVE "N" TO CONFIRMAR
+           DISPLAY PANTALLA-COMPARAR
+           ACCEPT  PANTALLA-COMPARAR
+
+           IF CONFIRMAR = "S" OR "s" THEN
+              IF usuario-direccion = SPACES THEN
+                 MOVE WS-FUS-DIRECCION TO usuario-direccion
+              END-IF
+              IF usuario-ciudad = SPACES THEN
+                 MOVE WS-FUS-CIUDAD    TO usuario-ciudad
+              END-IF
+              IF usuario-telefono1 = SPACES THEN
+                 MOVE WS-FUS-TELEFONO1 TO usuario-telefono1
+              END-IF
+              IF usuario-telefono2 = SPACES THEN
+                 MOVE WS-FUS-TELEFONO2 TO usuario-telefono2
+              END-IF
+              IF usuario-email = SPACES THEN
+                 MOVE WS-FUS-EMAIL     TO usuario-email
+              END-IF
+              IF usuario-razon-social = SPACES AND
+                 WS-FUS-RAZON-SOCIAL NOT = SPACES THEN
+                 MOVE WS-FUS-TIPO-CLIENTE  TO usuario-tipo-cliente
+                 MOVE WS-FUS-RAZON-SOCIAL  TO usuario-razon-social
+                 MOVE WS-FUS-GIRO          TO usuario-giro
+              END-IF
+
+              MOVE WS-FECHA-SYS    TO usuario-fecmod
+              MOVE audit-usuario   TO usuario-usuario-mod
+
+              REWRITE usuario-registro END-REWRITE
+              IF FS-USUARIOS NOT = "00" THEN
+                 MOVE "NO SE PUDO GRABAR EL CLIENTE A MANTENER."
+                                                       TO MSG-ERROR
+                 CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+              ELSE
+                 MOVE WS-MAN-RUT          TO audit-rut
+                 MOVE WS-MAN-DV           TO audit-dv
+                 PERFORM REGISTRAR-CAMBIOS-MANTENER
+
+                 MOVE WS-FUS-RUT          TO audit-rut
+                 MOVE WS-FUS-DV           TO audit-dv
+                 MOVE "FUSION"            TO audit-campo
+                 MOVE WS-MAN-RUT          TO audit-valor-ant
+                 STRING "FUSIONADO A RUT " DELIMITED BY SIZE
+                        WS-MAN-RUT         DELIMITED BY SIZE
+                                        INTO audit-valor-nue
+                 CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+
+                 MOVE WS-FUS-RUT   TO IN-BORRAR-RUT
+                 MOVE WS-FUS-DV    TO IN-BORRAR-DV
+                 CALL "BorrarCliente" USING PAR-IN-BORRAR
+                                           PAR-OUT-BORRAR
+                                           usuario-clave
+                 IF LK-BORRADO = "S" THEN
+                    DISPLAY "Clientes fusionados correctamente."
+                 ELSE
+                    MOVE "CLIENTE MANTENER GRABADO; "
+                                                     TO MSG-ERROR
+                    STRING MSG-ERROR      DELIMITED BY SIZE
+                           LK-STATUS-DESC DELIMITED BY SIZE
+                                        INTO MSG-ERROR
+                    CALL "VentanaMsj" USING MSG-ERROR MSG-SEVERIDAD
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------*
+      * REGISTRAR-CAMBIOS-MANTENER : mismo patron de comparacion  *
+      * campo a campo que REGISTRAR-CAMBIOS en GrabarCliente,     *
+      * aplicado a los campos de contacto que CONFIRMAR-Y-FUSIONAR*
+      * puede haber completado en el cliente MANTENER con los     *
+      * datos de FUSIONAR.                                        *
+      *----------------------------------------------------------*
+       REGISTRAR-CAMBIOS-MANTENER.
+           IF WS-MAN-DIRECCION NOT = usuario-direccion THEN
+              MOVE "DIRECCION"      TO audit-campo
+              MOVE WS-MAN-DIRECCION TO audit-valor-ant
+              MOVE usuario-direccion TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-MAN-CIUDAD NOT = usuario-ciudad THEN
+              MOVE "CIUDAD"         TO audit-campo
+              MOVE WS-MAN-CIUDAD    TO audit-valor-ant
+              MOVE usuario-ciudad   TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-MAN-TELEFONO1 NOT = usuario-telefono1 THEN
+              MOVE "TELEFONO1"      TO audit-campo
+              MOVE WS-MAN-TELEFONO1 TO audit-valor-ant
+              MOVE usuario-telefono1 TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-MAN-TELEFONO2 NOT = usuario-telefono2 THEN
+              MOVE "TELEFONO2"      TO audit-campo
+              MOVE WS-MAN-TELEFONO2 TO audit-valor-ant
+              MOVE usuario-telefono2 TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-MAN-EMAIL NOT = usuario-email THEN
+              MOVE "EMAIL"          TO audit-campo
+              MOVE WS-MAN-EMAIL     TO audit-valor-ant
+              MOVE usuario-email    TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-MAN-TIPO-CLIENTE NOT = usuario-tipo-cliente THEN
+              MOVE "TIPO_CLIENTE"   TO audit-campo
+              MOVE WS-MAN-TIPO-CLIENTE TO audit-valor-ant
+              MOVE usuario-tipo-cliente TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-MAN-RAZON-SOCIAL NOT = usuario-razon-social THEN
+              MOVE "RAZON_SOCIAL"   TO audit-campo
+              MOVE WS-MAN-RAZON-SOCIAL TO audit-valor-ant
+              MOVE usuario-razon-social TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           IF WS-MAN-GIRO NOT = usuario-giro THEN
+              MOVE "GIRO"           TO audit-campo
+              MOVE WS-MAN-GIRO(1:50) TO audit-valor-ant
+              MOVE usuario-giro(1:50) TO audit-valor-nue
+              CALL "GrabarAuditoria" USING PAR-ENTRADA-AUDIT
+           END-IF
+           .
+
+       END PROGRAM MergeClientes.
