@@ -69,6 +69,7 @@
 
        01 PARAMETRO-SALIDA-VALFEC.
            05 VALFEC-FECHA-VALIDA   PIC X.
+           05 VALFEC-DIA-SEMANA     PIC 9.
       *       S : FECHA ES VALIDATE
       *       N : FECHA ES INVALIDA
 
@@ -77,6 +78,9 @@
            05 FECHA-YYYYMMDD PIC X(08).
            05 SUM-RES-DIAS   PIC 9(03).
            05 SUM-RES-SIGNO  PIC X.
+           05 SUM-RES-TIPO   PIC X.
+      *       C : DIAS CORRIDOS (CALENDARIO)
+      *       H : DIAS HABILES (SALTA calendario-feriado-d = "S")
        01 PARAMETRO-SALIDA.
            05 FECHA-VALIDA         PIC X(01).
            05 NUEVA-FECHA-YYYYMMDD PIC X(08).
@@ -119,10 +123,14 @@
                 MOVE calendario-numdia TO DIA-FECHA1
             END-IF
 
-            IF SUM-RES-SIGNO = "+" THEN
-               ADD SUM-RES-DIAS   TO DIA-FECHA1
+            IF SUM-RES-TIPO = "H" THEN
+               PERFORM AVANZAR-UN-DIA-HABIL SUM-RES-DIAS TIMES
             ELSE
-                SUBTRACT SUM-RES-DIAS FROM DIA-FECHA1
+               IF SUM-RES-SIGNO = "+" THEN
+                  ADD SUM-RES-DIAS   TO DIA-FECHA1
+               ELSE
+                   SUBTRACT SUM-RES-DIAS FROM DIA-FECHA1
+               END-IF
             END-IF
 
             MOVE DIA-FECHA1   TO calendario-numdia-d
@@ -137,5 +145,27 @@
            CLOSE calendario calendario-D
            .
 
+      *    AVANZA (O RETROCEDE) UN DIA HABIL, SALTANDO TODO DIA
+      *    CON calendario-feriado-d = "S" (INCLUYE LOS DOMINGOS
+      *    QUE GenCalendario YA MARCA COMO FERIADO).
+       AVANZAR-UN-DIA-HABIL.
+           PERFORM MOVER-UN-DIA-CALENDARIO
+           PERFORM UNTIL calendario-feriado-d = "N"
+              PERFORM MOVER-UN-DIA-CALENDARIO
+           END-PERFORM
+           .
+
+       MOVER-UN-DIA-CALENDARIO.
+           IF SUM-RES-SIGNO = "+" THEN
+              ADD 1      TO DIA-FECHA1
+           ELSE
+              SUBTRACT 1 FROM DIA-FECHA1
+           END-IF
+           MOVE DIA-FECHA1        TO calendario-numdia-d
+           READ calendario-d
+               INVALID KEY
+                   MOVE "N"       TO calendario-feriado-d
+           END-READ
+           .
 
        END PROGRAM SumarDiasFecha2.
