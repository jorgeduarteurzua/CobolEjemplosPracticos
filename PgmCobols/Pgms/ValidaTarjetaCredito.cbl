@@ -13,53 +13,103 @@
            05 WS-SUMA    PIC S9(7).
            05 WS-MULT    PIC S9(2).
            05 I          PIC 9(02).
+           05 WS-POS-DER PIC 9(02).
            05 ENTERO     PIC 9(3).
            05 RESTO      PIC 9(3).
            05 WS-DIGITO  PIC 9.
+           05 WS-LARGO   PIC 9(02).
+           05 WS-PREFIJO-2 PIC 9(02).
+           05 WS-PREFIJO-4 PIC 9(04).
 
+       01 PAR-INPUT-LARGO.
+           05 STRING-CALCULAR500   PIC X(500).
+       01 PAR-OUTPUT-LARGO.
+           05 LK-LARGO-STR500      PIC 9(03).
 
        LINKAGE SECTION.
        01 PAR-INPUT.
-           05 LK-TARJETA    PIC X(16).
+           05 LK-TARJETA    PIC X(19).
        01 PAR-OUTPUT.
            05 LK-CODRET      PIC X.
       *       S = Tarjeta Válida
       *       N = Tarjeta Inválida
+           05 LK-MARCA       PIC X(10).
+      *       VISA, MASTERCARD, AMEX, DESCONOCIDA
        PROCEDURE DIVISION USING PAR-INPUT
                                 PAR-OUTPUT.
        MAIN-PROCEDURE.
 
            MOVE ZEROES         TO WS-SUMA
            MOVE "N"            TO LK-CODRET
-           MOVE "4830310043224451" TO LK-TARJETA
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 16
-              IF LK-TARJETA(I:1) IS NUMERIC THEN
-                  MOVE LK-TARJETA(I:1) TO WS-DIGITO
-                  DIVIDE I BY 2 GIVING ENTERO
-                                      REMAINDER RESTO
-                  IF RESTO = 0 THEN
-                     ADD WS-DIGITO  TO WS-SUMA
-                  ELSE
-                     COMPUTE WS-MULT = WS-DIGITO * 2
-                     IF WS-MULT > 9 THEN
-                         SUBTRACT 9 FROM WS-MULT
+           MOVE "DESCONOCIDA"  TO LK-MARCA
+
+           MOVE SPACES              TO STRING-CALCULAR500
+           MOVE LK-TARJETA          TO STRING-CALCULAR500
+           CALL "LargoString" USING PAR-INPUT-LARGO PAR-OUTPUT-LARGO
+           MOVE LK-LARGO-STR500     TO WS-LARGO
+
+           IF WS-LARGO > 0 THEN
+              PERFORM DETECTAR-MARCA
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-LARGO
+                 IF LK-TARJETA(I:1) IS NUMERIC THEN
+                     MOVE LK-TARJETA(I:1) TO WS-DIGITO
+                     COMPUTE WS-POS-DER = WS-LARGO - I + 1
+                     DIVIDE WS-POS-DER BY 2 GIVING ENTERO
+                                         REMAINDER RESTO
+                     IF RESTO = 1 THEN
+                        ADD WS-DIGITO  TO WS-SUMA
+                     ELSE
+                        COMPUTE WS-MULT = WS-DIGITO * 2
+                        IF WS-MULT > 9 THEN
+                            SUBTRACT 9 FROM WS-MULT
+                        END-IF
+                        ADD WS-MULT   TO WS-SUMA
                      END-IF
-                     ADD WS-MULT   TO WS-SUMA
+                 ELSE
+      *              SI EL DIGITO NO ES UN NUMERO DEVOLVEMOS
+      *              INMEDIATAMENTE QUE LA TARJETA NO ES VALIDA
+                     ADD 99 TO I
+                 END-IF
+              END-PERFORM
+
+              IF I <= WS-LARGO + 1 THEN
+                  DIVIDE WS-SUMA BY 10 GIVING ENTERO
+                                    REMAINDER RESTO
+                  IF RESTO = 0 THEN
+                     MOVE "S"    TO LK-CODRET
                   END-IF
-              ELSE
-      *           SI EL DIGITO NO ES UN NUMERO DEVOLVEMOS INMEIDATAMENTE
-      *           QUE LA TARJETA NO ES VALIDA
-                  ADD 26 TO I
               END-IF
-           END-PERFORM
-
-           IF I <= 17 THEN
-               DIVIDE WS-SUMA BY 10 GIVING ENTERO
-                                 REMAINDER RESTO
-               IF RESTO = 0 THEN
-                  MOVE "S"    TO LK-CODRET
-               END-IF
            END-IF
 
            GOBACK.
+
+      *----------------------------------------------------------*
+      * DETECTAR-MARCA : identifica la marca de la tarjeta segun  *
+      * el prefijo y, para Amex, tambien el largo del numero.     *
+      *----------------------------------------------------------*
+       DETECTAR-MARCA.
+           MOVE 0 TO WS-PREFIJO-2
+           MOVE 0 TO WS-PREFIJO-4
+           IF LK-TARJETA(1:2) IS NUMERIC THEN
+              MOVE LK-TARJETA(1:2) TO WS-PREFIJO-2
+           END-IF
+           IF LK-TARJETA(1:4) IS NUMERIC THEN
+              MOVE LK-TARJETA(1:4) TO WS-PREFIJO-4
+           END-IF
+
+           EVALUATE TRUE
+               WHEN LK-TARJETA(1:1) = "4"
+                   MOVE "VISA"       TO LK-MARCA
+               WHEN (WS-PREFIJO-2 >= 51 AND WS-PREFIJO-2 <= 55)
+                   MOVE "MASTERCARD" TO LK-MARCA
+               WHEN (WS-PREFIJO-4 >= 2221 AND WS-PREFIJO-4 <= 2720)
+                   MOVE "MASTERCARD" TO LK-MARCA
+               WHEN (WS-PREFIJO-2 = 34 OR WS-PREFIJO-2 = 37)
+                        AND WS-LARGO = 15
+                   MOVE "AMEX"       TO LK-MARCA
+               WHEN OTHER
+                   MOVE "DESCONOCIDA" TO LK-MARCA
+           END-EVALUATE
+           .
+
        END PROGRAM ValidaTarjetaCredito.
