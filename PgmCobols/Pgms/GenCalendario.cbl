@@ -25,12 +25,41 @@
                RECORD KEY IS calendario-numdia-d
                FILE STATUS IS FS-CALENDARIO-D.
 
+           SELECT datos-feriados
+               ASSIGN TO
+           "C:\PgmCobols\Data\feriados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS feriado-fecha
+               FILE STATUS IS FS-FERIADOS.
+
+           SELECT calendario-ctrl
+               ASSIGN TO
+           "C:\PgmCobols\Data\calendario_ctrl.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CTRL.
+
+           SELECT calendario-log
+               ASSIGN TO
+           "C:\PgmCobols\Data\calendario_log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOG.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD  calendario.
            copy "C:\PgmCobols\FD\FDCalendario.cpy".
 
+       FD  datos-feriados.
+           copy "C:\PgmCobols\FD\FDFeriado.cpy".
+
+       FD  calendario-ctrl.
+       01  ctrl-linea            PIC X(20).
+
+       FD  calendario-log.
+       01  log-linea             PIC X(150).
+
        FD  calendario-D.
        01  r-calendario-d.
            05  calendario-fecha-d   PIC 9(08).
@@ -55,11 +84,38 @@
        WORKING-STORAGE SECTION.
        01  FS-CALENDARIO         PIC XX.
        01  FS-CALENDARIO-D       PIC XX.
+       01  FS-FERIADOS           PIC XX.
+       01  FS-CTRL               PIC XX.
+       01  FS-LOG                PIC XX.
+       01  WS-FERIADOS-ABIERTO   PIC X.
+       01  WS-ES-FERIADO-LEY     PIC X.
+      *        S = La fecha esta en feriados.dat, N = no lo esta
        01  FECHA-INI             PIC 9(08) VALUE 19250101.
        01  FECHA-TOPE            PIC 9(08) VALUE 21010101.
        01  DIA-INI               PIC 9     VALUE 5.
        01  NUMERO-DIA            PIC 9(06).
 
+      *    CONTROL DE CORRIDAS: PERMITE QUE UNA CORRIDA POSTERIOR
+      *    EXTIENDA EL CALENDARIO YA GENERADO (INCREMENTAL) EN VEZ
+      *    DE RECONSTRUIRLO COMPLETO CADA VEZ (INICIAL).
+       01  WS-TIPO-CORRIDA       PIC X(11) VALUE "INICIAL".
+       01  WS-FECHA-DESDE-LOG    PIC 9(08).
+       01  WS-NUMDIA-INICIO      PIC 9(06).
+       01  WS-CANTIDAD-GENERADA  PIC 9(06).
+       01  WS-CTRL-FECHA         PIC 9(08).
+       01  WS-CTRL-DIA           PIC 9.
+       01  WS-CTRL-NUMDIA        PIC 9(06).
+       01  WS-FECHA-EJEC         PIC 9(08).
+       01  WS-HORA-EJEC          PIC 9(06).
+
+      *    CHECKPOINT INTERMEDIO: SI LA CORRIDA SE INTERRUMPE A MITAD
+      *    DE CAMINO (CAIDA, KILL, CORTE DE ENERGIA), LEER-CONTROL-
+      *    CALENDARIO NO DEBE VOLVER HASTA LA CORRIDA ANTERIOR COMPLETA
+      *    -- SE VA GRABANDO calendario_ctrl.dat CADA CIERTA CANTIDAD
+      *    DE DIAS GENERADOS, NO SOLO AL TERMINAR.
+       01  WS-CHECKPOINT-CADA    PIC 9(06) VALUE 001000.
+       01  WS-CHECKPOINT-CONT    PIC 9(06) VALUE ZEROES.
+
        01 PARAMETROS-ENTRADA.
            05 FECHA-YYYYMMDD PIC X(08).
            05 SUM-RES-DIAS   PIC S9(03).
@@ -70,14 +126,32 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "FECHA-INI  : " FECHA-INI
-            OPEN OUTPUT calendario calendario-D
             MOVE ZEROES   TO NUMERO-DIA
+            PERFORM LEER-CONTROL-CALENDARIO
+
+            DISPLAY "FECHA-INI  : " FECHA-INI
+            DISPLAY "TIPO CORRIDA : " WS-TIPO-CORRIDA
+
+            IF WS-TIPO-CORRIDA = "INCREMENTAL" THEN
+               OPEN I-O calendario calendario-D
+            ELSE
+               OPEN OUTPUT calendario calendario-D
+            END-IF
+
+            MOVE FECHA-INI  TO WS-FECHA-DESDE-LOG
+            MOVE NUMERO-DIA TO WS-NUMDIA-INICIO
+
+            MOVE "N"      TO WS-FERIADOS-ABIERTO
+            OPEN INPUT  datos-feriados
+            IF FS-FERIADOS = "00" THEN
+               MOVE "S"   TO WS-FERIADOS-ABIERTO
+            END-IF
             PERFORM UNTIL FECHA-INI = FECHA-TOPE  OR
                           FS-CALENDARIO NOT = "00"
                 MOVE FECHA-INI   TO calendario-fecha
                 MOVE DIA-INI     TO calendario-dia-sem
-                IF DIA-INI = 1 THEN
+                PERFORM VERIFICAR-FERIADO-LEY
+                IF DIA-INI = 1 OR WS-ES-FERIADO-LEY = "S" THEN
                    MOVE "S"      TO calendario-feriado
                 ELSE
                    MOVE "N"      TO calendario-feriado
@@ -100,11 +174,114 @@
                    IF DIA-INI > 7 THEN
                       MOVE 1        TO DIA-INI
                    END-IF
+
+                   ADD 1            TO WS-CHECKPOINT-CONT
+                   IF WS-CHECKPOINT-CONT >= WS-CHECKPOINT-CADA THEN
+                      PERFORM GRABAR-CONTROL-CALENDARIO
+                      MOVE ZEROES   TO WS-CHECKPOINT-CONT
+                   END-IF
                 END-IF
 
             END-PERFORM
             DISPLAY "ULTIMA FECHA " FECHA-INI
 
+            COMPUTE WS-CANTIDAD-GENERADA = NUMERO-DIA - WS-NUMDIA-INICIO
+
             CLOSE calendario calendario-D
+            IF WS-FERIADOS-ABIERTO = "S" THEN
+               CLOSE datos-feriados
+            END-IF
+
+            PERFORM GRABAR-CONTROL-CALENDARIO
+            PERFORM GRABAR-LOG-CALENDARIO
+
             STOP RUN.
+
+      *    LEE calendario_ctrl.dat CON LA FECHA/DIA/NUMERO-DIA DONDE
+      *    QUEDO LA ULTIMA CORRIDA. SI NO EXISTE (O VIENE VACIO) SE
+      *    MANTIENE LA CORRIDA INICIAL, RECONSTRUYENDO TODO DESDE
+      *    FECHA-INI/DIA-INI/NUMERO-DIA CON LOS VALORES POR DEFECTO.
+       LEER-CONTROL-CALENDARIO.
+           OPEN INPUT calendario-ctrl
+           IF FS-CTRL = "00" THEN
+              READ calendario-ctrl INTO ctrl-linea
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      UNSTRING ctrl-linea DELIMITED BY ";"
+                          INTO WS-CTRL-FECHA, WS-CTRL-DIA,
+                               WS-CTRL-NUMDIA
+                      END-UNSTRING
+                      MOVE WS-CTRL-FECHA  TO FECHA-INI
+                      MOVE WS-CTRL-DIA    TO DIA-INI
+                      MOVE WS-CTRL-NUMDIA TO NUMERO-DIA
+                      MOVE "INCREMENTAL"  TO WS-TIPO-CORRIDA
+              END-READ
+              CLOSE calendario-ctrl
+           END-IF
+           .
+
+      *    DEJA GRABADO EN calendario_ctrl.dat EL PUNTO DONDE QUEDO
+      *    LA GENERACION, PARA QUE LA PROXIMA CORRIDA PUEDA SEGUIR
+      *    DESDE AHI EN VEZ DE RECONSTRUIR TODO EL CALENDARIO.
+       GRABAR-CONTROL-CALENDARIO.
+           MOVE SPACES  TO ctrl-linea
+           STRING FECHA-INI    DELIMITED SIZE
+                  ";"          DELIMITED SIZE
+                  DIA-INI      DELIMITED SIZE
+                  ";"          DELIMITED SIZE
+                  NUMERO-DIA   DELIMITED SIZE
+                          INTO ctrl-linea
+           END-STRING
+           OPEN OUTPUT calendario-ctrl
+           WRITE ctrl-linea
+           CLOSE calendario-ctrl
+           .
+
+      *    DEJA UNA LINEA EN calendario_log.txt POR CADA CORRIDA,
+      *    IGUAL QUE GrabarAuditoria DEJA HISTORIAL DE CLIENTES.
+       GRABAR-LOG-CALENDARIO.
+           ACCEPT WS-FECHA-EJEC FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-EJEC  FROM TIME
+
+           OPEN EXTEND calendario-log
+           IF FS-LOG NOT = "00" THEN
+               OPEN OUTPUT calendario-log
+               CLOSE calendario-log
+               OPEN EXTEND calendario-log
+           END-IF
+
+           STRING WS-FECHA-EJEC        DELIMITED SIZE
+                  ";"                  DELIMITED SIZE
+                  WS-HORA-EJEC         DELIMITED SIZE
+                  ";"                  DELIMITED SIZE
+                  WS-TIPO-CORRIDA      DELIMITED BY SPACE
+                  ";"                  DELIMITED SIZE
+                  WS-FECHA-DESDE-LOG   DELIMITED SIZE
+                  ";"                  DELIMITED SIZE
+                  FECHA-INI            DELIMITED SIZE
+                  ";"                  DELIMITED SIZE
+                  WS-CANTIDAD-GENERADA DELIMITED SIZE
+                                  INTO log-linea
+           END-STRING
+
+           WRITE log-linea
+           CLOSE calendario-log
+           .
+
+      *    CONSULTA feriados.dat POR LA FECHA QUE SE ESTA GENERANDO;
+      *    SE COMBINA (OR) CON EL CHEQUEO DE DOMINGO YA EXISTENTE.
+       VERIFICAR-FERIADO-LEY.
+           MOVE "N"          TO WS-ES-FERIADO-LEY
+           IF WS-FERIADOS-ABIERTO = "S" THEN
+              MOVE FECHA-INI    TO feriado-fecha
+              READ datos-feriados
+                  INVALID KEY
+                      CONTINUE
+                  NOT INVALID KEY
+                      MOVE "S"  TO WS-ES-FERIADO-LEY
+              END-READ
+           END-IF
+           .
+
        END PROGRAM GenCalendario.
