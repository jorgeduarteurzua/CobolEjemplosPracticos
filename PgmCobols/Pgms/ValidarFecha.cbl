@@ -28,23 +28,39 @@
                        OCCURS 12 TIMES.
               10 DIA-MES     PIC 9(02).
 
+           05 Z-ANO           PIC 9(04).
+           05 Z-MES           PIC 9(02).
+           05 Z-SIGLO         PIC 9(02).
+           05 Z-ANO-SIGLO     PIC 9(02).
+           05 Z-TEMP1         PIC 9(04).
+           05 Z-TEMP2         PIC 9(04).
+           05 Z-TEMP3         PIC 9(04).
+           05 Z-DUMMY         PIC 9(04).
+           05 Z-H-RAW         PIC 9(06).
+           05 Z-H             PIC 9(02).
+
        LINKAGE SECTION.
        01 PARAMETROS-ENTRADA.
            05 FECHA-YYYYMMDD PIC X(08).
            05 FECHA-FORMATO  PIC X.
       *       1 : YYYYMMDD
       *       2 : DDMMYYYY
+      *       3 : MMDDYYYY
 
        01 PARAMETRO-SALIDA.
            05 FECHA-VALIDA   PIC X.
       *       S : FECHA ES VALIDATE
       *       N : FECHA ES INVALIDA
+           05 DIA-SEMANA     PIC 9.
+      *       1=Domingo 2=Lunes 3=Martes 4=Miercoles 5=Jueves
+      *       6=Viernes 7=Sabado (solo si FECHA-VALIDA = "S")
 
        PROCEDURE DIVISION USING PARAMETROS-ENTRADA
                                 PARAMETRO-SALIDA.
        MAIN-PROCEDURE.
 
            MOVE "S"            TO FECHA-VALIDA
+           MOVE ZEROES         TO DIA-SEMANA
            EVALUATE FECHA-FORMATO
              WHEN "1"
                    MOVE FECHA-YYYYMMDD(1:4) TO ANO
@@ -54,11 +70,18 @@
                    MOVE FECHA-YYYYMMDD(5:4) TO ANO
                    MOVE FECHA-YYYYMMDD(3:2) TO MES
                    MOVE FECHA-YYYYMMDD(1:2) TO DIA
+             WHEN "3"
+                   MOVE FECHA-YYYYMMDD(5:4) TO ANO
+                   MOVE FECHA-YYYYMMDD(1:2) TO MES
+                   MOVE FECHA-YYYYMMDD(3:2) TO DIA
              WHEN OTHER
                    MOVE "N"         TO FECHA-VALIDA
            END-EVALUATE
            IF FECHA-VALIDA NOT = "N" THEN
                PERFORM VALIDAR-FECHA
+               IF FECHA-VALIDA = "S" THEN
+                  PERFORM CALCULAR-DIA-SEMANA
+               END-IF
            END-IF
 
 
@@ -103,4 +126,34 @@
                        REMAINDER RESTO-3
            .
 
+      *    CONGRUENCIA DE ZELLER: DEVUELVE EL DIA DE LA SEMANA A
+      *    PARTIR DE ANO/MES/DIA, YA VALIDADOS COMO FECHA CORRECTA.
+       CALCULAR-DIA-SEMANA.
+           MOVE ANO TO Z-ANO
+           MOVE MES TO Z-MES
+           IF MES < 3 THEN
+              SUBTRACT 1 FROM Z-ANO
+              ADD 12    TO Z-MES
+           END-IF
+
+           DIVIDE Z-ANO BY 100 GIVING Z-SIGLO
+                       REMAINDER Z-ANO-SIGLO
+
+           COMPUTE Z-TEMP1 = (13 * (Z-MES + 1)) / 5
+           COMPUTE Z-TEMP2 = Z-ANO-SIGLO / 4
+           COMPUTE Z-TEMP3 = Z-SIGLO / 4
+
+           COMPUTE Z-H-RAW = DIA + Z-TEMP1 + Z-ANO-SIGLO
+                            + Z-TEMP2 + Z-TEMP3
+                            + (5 * Z-SIGLO)
+
+           DIVIDE Z-H-RAW BY 7 GIVING Z-DUMMY REMAINDER Z-H
+
+           IF Z-H = 0 THEN
+              MOVE 7      TO DIA-SEMANA
+           ELSE
+              MOVE Z-H    TO DIA-SEMANA
+           END-IF
+           .
+
        END PROGRAM ValidarFecha.
