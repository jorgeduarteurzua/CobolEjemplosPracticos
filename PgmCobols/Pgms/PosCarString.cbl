@@ -17,12 +17,19 @@
        01 OUTPUT-LARGOSTR10000.
            05 LK-LARGO-STR     PIC 9(05).
 
+       77 CONT-OCU              PIC 9(05).
+
        LINKAGE SECTION.
        01 INP-POSCARSTR.
            05 POSCARSTR-STRING-BUSCAR    PIC X(10000).
            05 POSCARSTR-CARACTER-BUSCAR  PIC X.
+           05 POSCARSTR-OCURRENCIA       PIC 9(03) VALUE 1.
+      *        1 = primera ocurrencia (comportamiento original)
+      *        N = N-esima ocurrencia
+      *        0 = ultima ocurrencia
        01 OUT-POSCARSTR.
-           05 POSCARSTR-POSICION         PIC 9(05).
+           05 POSCARSTR-POSICION            PIC 9(05).
+           05 POSCARSTR-TOTAL-OCURRENCIAS   PIC 9(05).
 
        PROCEDURE DIVISION USING INP-POSCARSTR
                                 OUT-POSCARSTR.
@@ -33,22 +40,27 @@
            CALL "LargoString10000" USING INPUT-LARGOSTR10000
                                          OUTPUT-LARGOSTR10000
            MOVE 0   TO I
+           MOVE 0   TO CONT-OCU
+           MOVE 0   TO POSCARSTR-POSICION
+           MOVE 0   TO POSCARSTR-TOTAL-OCURRENCIAS
            MOVE "N" TO SALIR
            PERFORM  UNTIL I > LK-LARGO-STR OR SALIR = 'S'
                 ADD 1    TO I
                 IF POSCARSTR-STRING-BUSCAR(I:1) =
                    POSCARSTR-CARACTER-BUSCAR THEN
-                   MOVE "S"    TO SALIR
+                   ADD 1              TO CONT-OCU
+                   MOVE CONT-OCU      TO POSCARSTR-TOTAL-OCURRENCIAS
+                   IF POSCARSTR-OCURRENCIA = 0 THEN
+                      MOVE I          TO POSCARSTR-POSICION
+                   ELSE
+                      IF CONT-OCU = POSCARSTR-OCURRENCIA THEN
+                         MOVE I       TO POSCARSTR-POSICION
+                         MOVE "S"     TO SALIR
+                      END-IF
+                   END-IF
                 END-IF
 
            END-PERFORM
 
-           IF SALIR = "S" THEN
-              MOVE I    TO POSCARSTR-POSICION
-           ELSE
-              MOVE 0    TO POSCARSTR-POSICION
-           END-IF
-
-
            GOBACK.
        END PROGRAM PosCarString.
