@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Author: JORGE DUARTE
+      * Date: 09-08-2026
+      * Purpose: Enseñanza
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LargoStringUTF8.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 VARIABLES-DE-TRABAJO.
+           05 LARGO-BYTES  PIC 9(05).
+           05 I-BYTE       PIC 9(05).
+           05 LARGO-UTF8   PIC 9(05).
+           05 WS-BYTE.
+              10 WS-BYTE-CHAR         PIC X.
+              10 WS-BYTE-NUM REDEFINES WS-BYTE-CHAR
+                             USAGE BINARY-CHAR UNSIGNED.
+
+       01  INPUT-LARGOSTR10000.
+           05  STRING-CALCULAR   PIC X(10000).
+       01  OUTPUT-LARGOSTR10000.
+           05  LK-LARGO-STR     PIC 9(05).
+
+       LINKAGE SECTION.
+       01 INPUT-LARGOSTRUTF8.
+           05 STRING-CALCULAR-UTF8   PIC X(10000).
+       01 OUTPUT-LARGOSTRUTF8.
+           05 LK-LARGO-STR-UTF8      PIC 9(05).
+      *       Cantidad de caracteres (no de bytes) del string,
+      *       contando cada byte lider UTF-8 y descartando los
+      *       bytes de continuacion (10xxxxxx = 128 a 191), para
+      *       que un acento o una eñe codificados en dos bytes
+      *       cuenten como un solo caracter.
+
+       PROCEDURE DIVISION USING INPUT-LARGOSTRUTF8
+                                OUTPUT-LARGOSTRUTF8.
+
+       MAIN-PROCEDURE.
+
+           MOVE STRING-CALCULAR-UTF8   TO STRING-CALCULAR
+           CALL "LargoString10000" USING INPUT-LARGOSTR10000
+                                         OUTPUT-LARGOSTR10000
+           MOVE LK-LARGO-STR           TO LARGO-BYTES
+
+           MOVE 0   TO LARGO-UTF8
+           PERFORM VARYING I-BYTE FROM 1 BY 1 UNTIL
+                   I-BYTE > LARGO-BYTES
+               MOVE STRING-CALCULAR-UTF8(I-BYTE:1) TO WS-BYTE-CHAR
+               IF WS-BYTE-NUM < 128 OR WS-BYTE-NUM > 191 THEN
+                  ADD 1 TO LARGO-UTF8
+               END-IF
+           END-PERFORM
+
+           MOVE LARGO-UTF8   TO LK-LARGO-STR-UTF8
+
+           GOBACK
+           .
+
+       END PROGRAM LargoStringUTF8.
