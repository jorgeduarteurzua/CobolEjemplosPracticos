@@ -6,16 +6,35 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VentanaMsj.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT archivo-mensajes
+               ASSIGN TO
+           "C:\PgmCobols\Data\MENSAJES.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-MENSAJES.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  archivo-mensajes.
+       01  msg-linea           PIC X(150).
+
        WORKING-STORAGE SECTION.
 
        01 WS-ENTER PIC X.
-
-
+       01 FS-MENSAJES      PIC XX.
+       01 WS-FECHA         PIC 9(08).
+       01 WS-HORA          PIC 9(06).
+       01 WS-SEVERIDAD     PIC X(11).
 
        LINKAGE SECTION.
        01 MENSAJE-MOSTRAR PIC X(50).
+       01 MENSAJE-SEVERIDAD PIC X.
+      *        I = Informativo (por omision)
+      *        A = Advertencia
+      *        E = Error
 
        SCREEN SECTION.
        01  PANTALLA-VENTANA.
@@ -34,12 +53,57 @@
            "+--------------------------------------------------------+".
           03 LINE 21 COLUMN 10 PIC X USING WS-ENTER.
 
-       PROCEDURE DIVISION USING MENSAJE-MOSTRAR.
+       PROCEDURE DIVISION USING MENSAJE-MOSTRAR
+                                OPTIONAL MENSAJE-SEVERIDAD.
        MAIN-PROCEDURE.
 
             DISPLAY PANTALLA-VENTANA
             ACCEPT  PANTALLA-VENTANA
 
+            PERFORM GRABAR-MENSAJES-LOG
+
            GOBACK.
 
+      *----------------------------------------------------------*
+      * GRABAR-MENSAJES-LOG : deja constancia en MENSAJES.log de  *
+      * cada mensaje mostrado al operador, con fecha, hora y      *
+      * severidad (I=Informativo, A=Advertencia, E=Error).        *
+      *----------------------------------------------------------*
+       GRABAR-MENSAJES-LOG.
+           IF ADDRESS OF MENSAJE-SEVERIDAD = NULL THEN
+              MOVE "INFORMATIVO" TO WS-SEVERIDAD
+           ELSE
+              EVALUATE MENSAJE-SEVERIDAD
+                  WHEN "A"
+                      MOVE "ADVERTENCIA" TO WS-SEVERIDAD
+                  WHEN "E"
+                      MOVE "ERROR"       TO WS-SEVERIDAD
+                  WHEN OTHER
+                      MOVE "INFORMATIVO" TO WS-SEVERIDAD
+              END-EVALUATE
+           END-IF
+
+           ACCEPT WS-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA  FROM TIME
+
+           OPEN EXTEND archivo-mensajes
+           IF FS-MENSAJES NOT = "00" THEN
+              OPEN OUTPUT archivo-mensajes
+              CLOSE archivo-mensajes
+              OPEN EXTEND archivo-mensajes
+           END-IF
+
+           MOVE SPACES TO msg-linea
+           STRING WS-FECHA            DELIMITED SIZE
+                  ";"                 DELIMITED SIZE
+                  WS-HORA             DELIMITED SIZE
+                  ";"                 DELIMITED SIZE
+                  WS-SEVERIDAD        DELIMITED BY SPACE
+                  ";"                 DELIMITED SIZE
+                  MENSAJE-MOSTRAR     DELIMITED BY SIZE
+                                 INTO msg-linea
+           WRITE msg-linea
+           CLOSE archivo-mensajes
+           .
+
        END PROGRAM VentanaMsj.
