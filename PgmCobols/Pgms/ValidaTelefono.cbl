@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Author: Jorge Duarte
+      * Date: 09-08-2026
+      * Purpose: Estudio, valida que un telefono venga en formato
+      *          internacional con codigo de pais (+CC seguido de solo
+      *          digitos), para poder discar el numero sin ambiguedad.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ValidaTelefono.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       01 VARIABLES-DE-TRABAJO.
+           05 I-CAR-VAL            PIC 9(03).
+           05 TOT-DIGITOS          PIC 9(03).
+           05 WS-MATCH-CONT        PIC 9(03).
+           05 WS-CAR-DIGITOS       PIC X(10) VALUE "0123456789".
+           05 I                    PIC 9(03).
+           05 FS-CAR-V             PIC X.
+
+       01 INPUT-LARGOSTR500.
+           05 STRING-CALCULAR500   PIC X(500).
+       01 OUTPUT-LARGOSTR500.
+           05 LK-LARGO-STR500      PIC 9(03).
+
+       LINKAGE SECTION.
+       01 INP-VALIDA-TELEFONO.
+           05 WS-TELEFONO   PIC X(15).
+       01 OUT-VALIDA-TELEFONO.
+           05 MSG-ERROR     PIC X(50).
+
+       PROCEDURE DIVISION USING INP-VALIDA-TELEFONO
+                                OUT-VALIDA-TELEFONO.
+       MAIN-PROCEDURE.
+           MOVE "TELEFONO CORRECTO" TO MSG-ERROR
+
+           IF WS-TELEFONO(1:1) NOT = "+" THEN
+              MOVE
+              "TELEFONO DEBE INCLUIR CODIGO DE PAIS, EJ: +56"
+                                          TO MSG-ERROR
+           ELSE
+              MOVE SPACES              TO STRING-CALCULAR500
+              MOVE WS-TELEFONO         TO STRING-CALCULAR500
+              CALL "LargoString" USING INPUT-LARGOSTR500
+                                       OUTPUT-LARGOSTR500
+
+              PERFORM VALIDAR-SOLO-DIGITOS
+
+              IF FS-CAR-V = "N" THEN
+                 MOVE
+                 "TELEFONO SOLO DEBE TENER DIGITOS DESPUES DEL +"
+                                          TO MSG-ERROR
+              ELSE
+                 COMPUTE TOT-DIGITOS = LK-LARGO-STR500 - 1
+                 IF TOT-DIGITOS < 8 OR TOT-DIGITOS > 14 THEN
+                    MOVE
+                    "TELEFONO DEBE TENER ENTRE 8 Y 14 DIGITOS"
+                                          TO MSG-ERROR
+                 END-IF
+              END-IF
+           END-IF
+
+           GOBACK
+           .
+
+      *----------------------------------------------------------*
+      * VALIDAR-SOLO-DIGITOS : revisa que, desde la posicion 2    *
+      * (justo despues del "+") hasta el largo real del campo,    *
+      * todos los caracteres sean digitos.                        *
+      *----------------------------------------------------------*
+       VALIDAR-SOLO-DIGITOS.
+           MOVE "S" TO FS-CAR-V
+           PERFORM VARYING I-CAR-VAL FROM 2 BY 1
+                   UNTIL I-CAR-VAL > LK-LARGO-STR500
+
+              MOVE 0 TO WS-MATCH-CONT
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+                 IF WS-TELEFONO(I-CAR-VAL:1) = WS-CAR-DIGITOS(I:1)
+                    ADD 1  TO WS-MATCH-CONT
+                    ADD 10 TO I
+                 END-IF
+              END-PERFORM
+
+              IF WS-MATCH-CONT = 0 THEN
+                 MOVE "N" TO FS-CAR-V
+              END-IF
+           END-PERFORM
+           .
+
+       END PROGRAM ValidaTelefono.
