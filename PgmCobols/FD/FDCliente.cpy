@@ -0,0 +1,41 @@
+       01  usuario-registro.
+           05  usuario-rut         PIC 9(10).
+           05  usuario-dv          PIC X.
+           05  usuario-nombre-key.
+      *        Llave alterna de busqueda por apellido/nombre, para
+      *        ubicar un cliente cuando solo se conoce el nombre.
+               10  usuario-apepat      PIC X(30).
+               10  usuario-nombre      PIC X(30).
+           05  usuario-apemat      PIC X(30).
+           05  usuario-fecnac      PIC 9(08).
+           05  r-usuario-fecnac REDEFINES usuario-fecnac.
+               10  usuario-dianac  PIC 9(02).
+               10  usuario-mesnac  PIC 9(02).
+               10  usuario-anonac  PIC 9(04).
+           05  usuario-genero      PIC X.
+      *        H = Hombre
+      *        M = Mujer
+           05  usuario-direccion   PIC X(50).
+           05  usuario-ciudad      PIC X(50).
+           05  usuario-telefono1   PIC X(15).
+           05  usuario-telefono2   PIC X(15).
+           05  usuario-email       PIC X(100).
+           05  usuario-feccre      PIC 9(08).
+           05  usuario-estado      PIC X.
+               88  usuario-activo    VALUE "A".
+               88  usuario-inactivo  VALUE "I".
+               88  usuario-baja      VALUE "B".
+           05  usuario-tipo-cliente PIC X VALUE "N".
+               88  usuario-natural   VALUE "N".
+               88  usuario-juridica  VALUE "J".
+      *        NOMBRE/APEPAT/APEMAT se usan como contacto de la
+      *        empresa cuando el cliente es Juridico; usuario-razon-
+      *        social lleva la razon social propiamente tal.
+           05  usuario-razon-social PIC X(60).
+           05  usuario-giro        PIC X(60).
+      *        Giro comercial de la empresa, solo aplica cuando el
+      *        cliente es Juridico.
+           05  usuario-fecmod      PIC 9(08).
+      *        Fecha de la ultima ALTA/REGRABACION del registro.
+           05  usuario-usuario-mod PIC X(10).
+      *        Operador que hizo la ultima ALTA/REGRABACION.
