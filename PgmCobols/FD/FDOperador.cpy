@@ -0,0 +1,14 @@
+       01  operador-registro.
+           05  operador-id         PIC X(10).
+           05  operador-clave      PIC X(10).
+           05  operador-nombre     PIC X(30).
+           05  operador-perfil     PIC X.
+               88  operador-administrador  VALUE "A".
+               88  operador-cajero         VALUE "C".
+               88  operador-consulta       VALUE "L".
+      *        A = Administrador (acceso total, incluye Borrar)
+      *        C = Cajero        (mantencion de clientes, incluye Borrar)
+      *        L = Lectura       (solo consulta y listados)
+           05  operador-estado     PIC X.
+               88  operador-activo    VALUE "A".
+               88  operador-bloqueado VALUE "B".
