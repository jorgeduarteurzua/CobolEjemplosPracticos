@@ -0,0 +1,3 @@
+       01  feriado-registro.
+           05  feriado-fecha        PIC 9(08).
+           05  feriado-descripcion  PIC X(40).
