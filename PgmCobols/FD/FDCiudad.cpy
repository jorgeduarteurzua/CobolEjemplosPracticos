@@ -0,0 +1,4 @@
+       01  ciudad-registro.
+           05  ciudad-codigo       PIC X(06).
+           05  ciudad-nombre       PIC X(50).
+           05  ciudad-region       PIC X(30).
